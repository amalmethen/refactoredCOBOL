@@ -0,0 +1,512 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * *      I D   D I V I S I O N                  PW-WHXR      *  *
+      *****************************************************************
+       PROGRAM-ID. ORP1514P.
+       AUTHOR. HESSA AL-OTAIBI.
+       INSTALLATION. PUBLIC INSTITUTE FOR SOCIAL SECURITY.
+       DATE-WRITTEN. AUG 09, 2026.
+       DATE-COMPILED.
+      *REMARKS.
+      *
+      *****************************************************************
+      *                        ORP1514P                               *
+      *                                                               *
+      *        FUNCTION - THIS PROGRAM DISPLAYS A RECONCILIATION      *
+      *           REGISTER FOR A GIVEN SSN: THE GL TRANSACTIONS      *
+      *           OBSSS601 HAS ACTUALLY POSTED (ACCOUNT CODE, TRAN    *
+      *           CODE, AMOUNT AND EFFECTIVE DATE), FOLLOWED BY ANY   *
+      *           ENTRIES OBSSS601 INSTEAD SKIPPED AS LIKELY          *
+      *           DUPLICATES, SO A CLERK CAN TELL A TRANSACTION THAT  *
+      *           NEVER POSTED FROM ONE THAT SIMPLY ISN'T ON SCREEN   *
+      *           YET.  IT IS REACHED FROM ORP1511P VIA PF4.          *
+      *                                                               *
+      *        INPUT PARMS - TCTTE-SSN (PASSED IN TCTTE-USER-AREA)   *
+      *                                                               *
+      *        INPUT  - ST_HST_GL_TRANSACTION  (DB2 HISTORY TABLE)   *
+      *               - ST_HST_ACCTG_DUP_SKIP  (DB2 HISTORY TABLE)   *
+      *                                                               *
+      *        OUTPUT - SCROLLABLE TEXT RECONCILIATION REGISTER      *
+      *                                                               *
+      *        EXITS                                                  *
+      *            NORMAL   - PF3/CLEAR RETURNS TO ORP1511P.         *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN   *
+      *                       LINK TO ORSS0400.                      *
+      *                                                               *
+      *        MODIFICATION -                                         *
+      *           SMR#98113 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *           SMR#98134 - ADD THE SKIPPED-DUPLICATE SECTION SO    *
+      *                       THE LISTING IS A FULL RECONCILIATION    *
+      *                       REGISTER (WHAT POSTED VS WHAT WAS       *
+      *                       CONSIDERED AND SKIPPED), NOT JUST A     *
+      *                       LIST OF SUCCESSFUL POSTINGS.            *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+      *****************************************************************
+      *
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID ORP1514P'.
+
+98146      COPY DFHBMSCA.
+98146      COPY DFHAID.
+
+      *****************************************************************
+      *                    CONSTANTS                                  *
+      *****************************************************************
+
+       01  CONSTANTS.
+           05  C-MAX-GLT-ROWS          PIC S9(4)  COMP VALUE +15.
+98134      05  C-MAX-DUP-ROWS          PIC S9(4)  COMP VALUE +15.
+
+       01  W-ROW-COUNT                 PIC S9(4)  COMP VALUE +0.
+       01  W-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  W-GLT-EOF                   VALUE 'Y'.
+98134  01  W-DUP-ROW-COUNT              PIC S9(4)  COMP VALUE +0.
+98134  01  W-DUP-EOF-SW                 PIC X(01)  VALUE 'N'.
+98134      88  W-DUP-EOF                    VALUE 'Y'.
+
+       01  T-M-BAS-EE-SSN               PIC 9(11).
+
+      *****************************************************************
+      *                 GL TRANSACTION ROW HOST VARIABLES             *
+      *****************************************************************
+
+       01  T-GLT-ROW.
+           05  T-GLT-ACCT-CDE          PIC 9(11).
+           05  T-GLT-TRAN-CODE         PIC X(04).
+           05  T-GLT-AMOUNT            PIC S9(12)V999.
+           05  T-GLT-EFF-DATE          PIC X(08).
+           05  T-GLT-POST-DATE         PIC X(08).
+
+      *****************************************************************
+      *              SKIPPED-DUPLICATE ROW HOST VARIABLES             *
+      *****************************************************************
+
+98134  01  T-DUP-ROW.
+98134      05  T-DUP-ACCT-CDE          PIC 9(11).
+98134      05  T-DUP-TRAN-CODE         PIC X(04).
+98134      05  T-DUP-AMOUNT            PIC S9(12)V999.
+98134      05  T-DUP-POST-DATE         PIC X(08).
+
+      *****************************************************************
+      *                 DISPLAY / TEXT BUILD AREA                     *
+      *****************************************************************
+
+       01  W-TEXT-AREA.
+           05  W-TEXT-HEADING1         PIC X(60) VALUE
+               'GL TRANSACTIONS POSTED BY OBSSS601 FOR THIS SSN'.
+           05  W-TEXT-HEADING2         PIC X(60) VALUE
+               'ACCT-CDE     TRAN  AMOUNT          EFF-DATE  POST-DATE'.
+           05  W-TEXT-LINE.
+               10  W-TEXT-ACCT         PIC Z(10)9.
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-TRAN         PIC X(04).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-AMOUNT       PIC Z(09)9.999-.
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-EFFDT        PIC X(08).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-POSTDT       PIC X(08).
+           05  W-TEXT-NONE             PIC X(40) VALUE
+               'NO GL TRANSACTIONS FOUND FOR THIS SSN.'.
+98134      05  W-TEXT-DUP-HEADING1     PIC X(60) VALUE
+98134          'TRANSACTIONS SKIPPED AS LIKELY DUPLICATES (NOT POSTED)'.
+98134      05  W-TEXT-DUP-HEADING2     PIC X(60) VALUE
+98134          'ACCT-CDE     TRAN  AMOUNT          SKIP-DATE'.
+98134      05  W-TEXT-DUP-LINE.
+98134          10  W-TEXT-DUP-ACCT     PIC Z(10)9.
+98134          10  FILLER              PIC X(02) VALUE SPACES.
+98134          10  W-TEXT-DUP-TRAN     PIC X(04).
+98134          10  FILLER              PIC X(02) VALUE SPACES.
+98134          10  W-TEXT-DUP-AMOUNT   PIC Z(09)9.999-.
+98134          10  FILLER              PIC X(02) VALUE SPACES.
+98134          10  W-TEXT-DUP-SKIPDT   PIC X(08).
+98134      05  W-TEXT-DUP-NONE         PIC X(48) VALUE
+98134          'NO SKIPPED DUPLICATE ENTRIES FOUND FOR THIS SSN.'.
+
+       01  W-RESP                      PIC S9(04) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *                    LINKAGE SECTION                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+           COPY OOC0010.
+
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-INIT.
+
+           PERFORM C0000-PROCESS.
+
+           PERFORM D0000-FINAL.
+           GOBACK.
+       A0000-MAINLINE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        B0000-INIT                             *
+      *****************************************************************
+      *         THIS SECTION ESTABLISHES ADDRESSABILITY TO THE TCTTE  *
+      *         AND PICKS UP THE SSN PASSED FROM ORP1511P.             *
+      *****************************************************************
+
+       B0000-INIT SECTION.
+
+           EXEC CICS  ADDRESS
+                      TCTUA (ADDRESS OF TCTTE-USER-AREA)
+           END-EXEC.
+
+           MOVE TCTTE-SSN  TO  T-M-BAS-EE-SSN.
+
+       B0000-INIT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0000-PROCESS                              *
+      *****************************************************************
+      *        THIS SECTION RETURNS TO ORP1511P ON PF3/CLEAR, OR      *
+      *    BUILDS AND SENDS THE GL TRANSACTION LISTING.               *
+      *****************************************************************
+
+       C0000-PROCESS  SECTION.
+
+           IF  EIBAID EQUAL TO DFHPF3  OR  DFHCLEAR
+               PERFORM C0900-XCTL-RETURN-1511
+               GO TO C0000-PROCESS-EXIT.
+
+           PERFORM C0100-BUILD-GLTXN-TEXT.
+
+       C0000-PROCESS-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                 C0100-BUILD-GLTXN-TEXT                        *
+      *****************************************************************
+      *    THIS SECTION OPENS THE GL TRANSACTION CURSOR AND SENDS UP  *
+      *    TO C-MAX-GLT-ROWS LINES AS A SCROLLABLE TEXT MESSAGE, MOST *
+      *    RECENT POSTING DATE FIRST.                                 *
+      *****************************************************************
+
+       C0100-BUILD-GLTXN-TEXT SECTION.
+
+           MOVE 'N'   TO  W-EOF-SW.
+           MOVE +0    TO  W-ROW-COUNT.
+
+           MOVE 'ST_HST_GL_TRANSACTION'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE GLT-CURSOR CURSOR FOR
+                SELECT   HST_ACCT_CDE    ,
+                         HST_TRAN_CODE   ,
+                         HST_AMOUNT      ,
+                         HST_EFF_DATE    ,
+                         HST_POST_DATE
+                FROM     ST_HST_GL_TRANSACTION
+                WHERE    HST_SSN = :T-M-BAS-EE-SSN
+                ORDER BY HST_POST_DATE  DESC
+           END-EXEC.
+
+           EXEC SQL
+                OPEN GLT-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING1)
+                LENGTH  (60)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING2)
+                LENGTH  (60)
+                ACCUM
+           END-EXEC.
+
+           PERFORM C0110-FETCH-GLT-ROW
+               UNTIL  W-GLT-EOF  OR
+                      W-ROW-COUNT  NOT LESS THAN  C-MAX-GLT-ROWS.
+
+           IF  W-ROW-COUNT  EQUAL TO  +0
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-NONE)
+                    LENGTH (40)
+                    ACCUM
+               END-EXEC
+           ELSE
+               NEXT SENTENCE.
+
+           EXEC SQL
+                CLOSE GLT-CURSOR
+           END-EXEC.
+
+98134      PERFORM C0120-BUILD-DUPSKIP-TEXT.
+
+           EXEC CICS SEND PAGE
+           END-EXEC.
+
+       C0100-BUILD-GLTXN-TEXT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                   C0110-FETCH-GLT-ROW                         *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE GL TRANSACTION ROW AND, IF FOUND, *
+      *    FORMATS AND ACCUMULATES IT ON THE OUTPUT TEXT PAGE.        *
+      *****************************************************************
+
+       C0110-FETCH-GLT-ROW SECTION.
+
+           EXEC SQL
+                FETCH GLT-CURSOR
+                INTO  :T-GLT-ACCT-CDE   ,
+                      :T-GLT-TRAN-CODE  ,
+                      :T-GLT-AMOUNT     ,
+                      :T-GLT-EFF-DATE   ,
+                      :T-GLT-POST-DATE
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   MOVE T-GLT-ACCT-CDE    TO  W-TEXT-ACCT
+                   MOVE T-GLT-TRAN-CODE   TO  W-TEXT-TRAN
+                   MOVE T-GLT-AMOUNT      TO  W-TEXT-AMOUNT
+                   MOVE T-GLT-EFF-DATE    TO  W-TEXT-EFFDT
+                   MOVE T-GLT-POST-DATE   TO  W-TEXT-POSTDT
+                   ADD  +1                TO  W-ROW-COUNT
+                   EXEC CICS SEND TEXT
+                        FROM   (W-TEXT-LINE)
+                        LENGTH (45)
+                        ACCUM
+                   END-EXEC
+               ELSE
+                   PERFORM DB2-ERROR
+                   MOVE 'Y'  TO  W-EOF-SW.
+
+       C0110-FETCH-GLT-ROW-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *               C0120-BUILD-DUPSKIP-TEXT                        *
+      *****************************************************************
+      *    THIS SECTION OPENS THE SKIPPED-DUPLICATE CURSOR AND SENDS  *
+      *    UP TO C-MAX-DUP-ROWS LINES, COMPLETING THE RECONCILIATION  *
+      *    REGISTER WITH WHAT OBSSS601 SAW FOR THIS SSN BUT DID NOT   *
+      *    POST, MOST RECENT SKIP FIRST.                              *
+      *****************************************************************
+
+98134  C0120-BUILD-DUPSKIP-TEXT SECTION.
+
+98134      MOVE 'N'   TO  W-DUP-EOF-SW.
+98134      MOVE +0    TO  W-DUP-ROW-COUNT.
+
+98134      MOVE 'ST_HST_ACCTG_DUP_SKIP'  TO  W-EIBDS.
+
+98134      EXEC SQL
+98134           DECLARE DUP-CURSOR CURSOR FOR
+98134           SELECT   DUP_ACCT_CDE    ,
+98134                    DUP_TRAN_CODE   ,
+98134                    DUP_AMOUNT      ,
+98134                    DUP_POST_DATE
+98134           FROM     ST_HST_ACCTG_DUP_SKIP
+98134           WHERE    DUP_SSN = :T-M-BAS-EE-SSN
+98134           ORDER BY DUP_POST_DATE  DESC
+98134      END-EXEC.
+
+98134      EXEC SQL
+98134           OPEN DUP-CURSOR
+98134      END-EXEC.
+
+98134      PERFORM DB2-ERROR.
+
+98134      EXEC CICS SEND TEXT
+98134           FROM    (W-TEXT-DUP-HEADING1)
+98134           LENGTH  (60)
+98134           ACCUM
+98134      END-EXEC.
+
+98134      EXEC CICS SEND TEXT
+98134           FROM    (W-TEXT-DUP-HEADING2)
+98134           LENGTH  (60)
+98134           ACCUM
+98134      END-EXEC.
+
+98134      PERFORM C0130-FETCH-DUP-ROW
+98134          UNTIL  W-DUP-EOF  OR
+98134                 W-DUP-ROW-COUNT  NOT LESS THAN  C-MAX-DUP-ROWS.
+
+98134      IF  W-DUP-ROW-COUNT  EQUAL TO  +0
+98134          EXEC CICS SEND TEXT
+98134               FROM   (W-TEXT-DUP-NONE)
+98134               LENGTH (48)
+98134               ACCUM
+98134          END-EXEC
+98134      ELSE
+98134          NEXT SENTENCE.
+
+98134      EXEC SQL
+98134           CLOSE DUP-CURSOR
+98134      END-EXEC.
+
+98134  C0120-BUILD-DUPSKIP-TEXT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                  C0130-FETCH-DUP-ROW                          *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE SKIPPED-DUPLICATE ROW AND, IF     *
+      *    FOUND, FORMATS AND ACCUMULATES IT ON THE OUTPUT TEXT PAGE. *
+      *****************************************************************
+
+98134  C0130-FETCH-DUP-ROW SECTION.
+
+98134      EXEC SQL
+98134           FETCH DUP-CURSOR
+98134           INTO  :T-DUP-ACCT-CDE   ,
+98134                 :T-DUP-TRAN-CODE  ,
+98134                 :T-DUP-AMOUNT     ,
+98134                 :T-DUP-POST-DATE
+98134      END-EXEC.
+
+98134      IF  SQLCODE  EQUAL TO  +100
+98134          MOVE 'Y'  TO  W-DUP-EOF-SW
+98134      ELSE
+98134          IF  SQLCODE  EQUAL TO  +0
+98134              MOVE T-DUP-ACCT-CDE    TO  W-TEXT-DUP-ACCT
+98134              MOVE T-DUP-TRAN-CODE   TO  W-TEXT-DUP-TRAN
+98134              MOVE T-DUP-AMOUNT      TO  W-TEXT-DUP-AMOUNT
+98134              MOVE T-DUP-POST-DATE   TO  W-TEXT-DUP-SKIPDT
+98134              ADD  +1                TO  W-DUP-ROW-COUNT
+98134              EXEC CICS SEND TEXT
+98134                   FROM   (W-TEXT-DUP-LINE)
+98134                   LENGTH (LENGTH OF W-TEXT-DUP-LINE)
+98134                   ACCUM
+98134              END-EXEC
+98134          ELSE
+98134              PERFORM DB2-ERROR
+98134              MOVE 'Y'  TO  W-DUP-EOF-SW.
+
+98134  C0130-FETCH-DUP-ROW-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *               C0900-XCTL-RETURN-1511                          *
+      *****************************************************************
+      *    THIS SECTION RETURNS CONTROL TO ORP1511P, RE-DISPLAYING    *
+      *    THE BASIC DATA SCREEN FOR THE SAME SSN.                    *
+      *****************************************************************
+
+       C0900-XCTL-RETURN-1511 SECTION.
+
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+           MOVE '1511'      TO  TCTTE-CURNT-TRAN-ID.
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+
+           EXEC CICS XCTL
+                PROGRAM ('ORP1511P')
+           END-EXEC.
+
+       C0900-XCTL-RETURN-1511-EXIT.
+              EXIT.
+           EJECT
+      *****************************************************************
+      *                        D0000-FINAL                            *
+      *****************************************************************
+      *   THIS SECTION:                                               *
+      *        -RETURNS CONTROL TO CICS, AWAITING PF3/CLEAR/ENTER.    *
+      *****************************************************************
+
+       D0000-FINAL SECTION.
+
+           EXEC CICS RETURN
+                TRANSID ('1514')
+           END-EXEC.
+
+       D0000-FINAL-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS               TO  ORSS0400-TABNM
+               MOVE T-M-BAS-EE-SSN        TO  ORSS0400-SSN
+               MOVE '1514'                TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
