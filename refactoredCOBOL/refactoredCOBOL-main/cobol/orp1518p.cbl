@@ -0,0 +1,611 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * *      I D   D I V I S I O N                  PW-WHXR      *  *
+      *****************************************************************
+       PROGRAM-ID. ORP1518P.
+       AUTHOR. HESSA AL-OTAIBI.
+       INSTALLATION. PUBLIC INSTITUTE FOR SOCIAL SECURITY.
+       DATE-WRITTEN. AUG 09, 2026.
+       DATE-COMPILED.
+      *REMARKS.
+      *
+      *****************************************************************
+      *                        ORP1518P                               *
+      *                                                               *
+      *        FUNCTION - THIS PROGRAM IS AN ON-LINE MAINTENANCE      *
+      *           SCREEN FOR THE DESTINATION-TYPES TABLE (SEE         *
+      *           COPYBOOK SFCTBDST), SO A SUPERVISOR CAN ADD, CHANGE,*
+      *           OR REMOVE A DESTINATION CODE'S DESCRIPTION WITHOUT  *
+      *           A PROGRAM CHANGE.  THIS IS A STANDALONE UTILITY     *
+      *           TRANSACTION -- IT IS NOT REACHED FROM ORP1511P      *
+      *           (EVERY PF KEY ON THAT SCREEN IS ALREADY ASSIGNED)   *
+      *           BUT IS KEYED DIRECTLY AS TRANSACTION 1518.          *
+      *                                                               *
+      *        INPUT PARMS - NONE.                                    *
+      *                                                               *
+      *        INPUT  - ST_MST_DEST_TYPE  (DB2 MASTER TABLE)          *
+      *                                                               *
+      *        OUTPUT - UNMAPPED TEXT LISTING OF EVERY DESTINATION    *
+      *                  CODE ON FILE.  THE SUPERVISOR KEYS A TWO-    *
+      *                  CHARACTER DESTINATION CODE FOLLOWED BY EITHER*
+      *                  A NEW DESCRIPTION (TO ADD OR CHANGE IT) OR   *
+      *                  THE WORD DEL (TO REMOVE IT), AND PRESSES     *
+      *                  ENTER.                                       *
+      *                                                               *
+      *        EXITS                                                  *
+      *            NORMAL   - PF3/CLEAR ENDS THE SESSION.             *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN    *
+      *                       LINK TO ORSS0400.                      *
+      *                                                               *
+      *        MODIFICATION -                                         *
+      *           SMR#98137 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *           SMR#98139 - NEW SECTION C0010-LOG-TXN-RESTART LOGS  *
+      *                       A ROW TO THE UNIFIED RESTART LOG,       *
+      *                       ST_HST_TXN_RESTART, ON EVERY FRESH      *
+      *                       (NON-RE-ENTRANT) START OF THIS          *
+      *                       TRANSACTION.                            *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *           SMR#98146 - B0000-INIT NOW CHECKS UPDATE AUTHORITY  *
+      *                       ON THIS TRANSACTION VIA OOPACEEE, THE   *
+      *                       SAME PROGRAM-LEVEL CHECK ORP1511P AND   *
+      *                       ORP1519P USE.  C0200-RECEIVE-MAINT-CMD  *
+      *                       REFUSES THE COMMAND WITH A NOT-         *
+      *                       AUTHORIZED MESSAGE INSTEAD OF CALLING   *
+      *                       C0300-UPSERT-DEST/C0310-DELETE-DEST     *
+      *                       WHEN THE CLERK LACKS UPDATE-AUTH.       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *           SMR#98147 - C0200-RECEIVE-MAINT-CMD WAS SENDING ITS *
+      *                       NOT-AUTH/BAD-CMD MESSAGE WITH ITS OWN   *
+      *                       ERASE, THEN UNCONDITIONALLY FALLING     *
+      *                       INTO C0100-BUILD-DEST-LIST'S OWN        *
+      *                       ERASE/SEND PAGE/RETURN, SO THE MESSAGE  *
+      *                       WAS NEVER ACTUALLY SEEN.  THOSE         *
+      *                       BRANCHES NOW RETURN RIGHT AFTER THEIR   *
+      *                       OWN SEND TEXT INSTEAD OF FALLING        *
+      *                       THROUGH TO THE REBUILT LISTING.         *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+      *****************************************************************
+      *
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID ORP1518P'.
+
+98146      COPY DFHBMSCA.
+98146      COPY DFHAID.
+
+      *****************************************************************
+      *                    CONSTANTS                                  *
+      *****************************************************************
+
+       01  CONSTANTS.
+           05  C-MAX-DEST-ROWS         PIC S9(4)  COMP VALUE +40.
+
+       01  W-ROW-COUNT                 PIC S9(4)  COMP VALUE +0.
+       01  W-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  W-DEST-EOF                  VALUE 'Y'.
+       01  W-END-SESSION-SW            PIC X(01)  VALUE 'N'.
+           88  W-END-SESSION               VALUE 'Y'.
+
+      *****************************************************************
+      *  SMR#98146 : AUTHORIZATION CHECK WORK AREAS (SAME OOPACEEE     *
+      *              PROGRAM-LEVEL AUTHORITY CHECK ORP1511P AND        *
+      *              ORP1519P USE), SO A CLERK ROUTED TO THIS          *
+      *              TRANSACTION CANNOT ADD/CHANGE/DELETE DESTINATION  *
+      *              CODES WITHOUT UPDATE AUTHORITY ON ORP1518P.       *
+      *                                HESSA AL-OTAIBI     09-08-2026  *
+      *****************************************************************
+
+98146  77  WS-OOPACEEE-PROGRAM         PIC X(8) VALUE 'OOPACEEE'.
+98146  01  ACCESS-PARAM.
+98146      05  WS-ACCESS-AUTH           PIC X(01) VALUE SPACES.
+98146          88  UPDATE-AUTH              VALUE 'U'.
+98146  01  TWA-CHX-MISC.
+98146      05  TWA-CHX-MISC-DEBUG-FLAG         PIC X(01) VALUE SPACES.
+98146      05  TWA-CHX-MISC-LPAR-NAME          PIC X(08) VALUE SPACES.
+98146      05  TWA-CHX-MISC-DEFAULT-RACF-GRP   PIC X(08) VALUE SPACES.
+98146  01  TWA-CHX-ACEE-PROGRAMS.
+98146      05  TWA-PROGRAM-RESOURCE-TYPE PIC X(12) VALUE 'PROGRAM     '.
+98146      05  TWA-PROGRAM-COUNT         PIC S9(4) COMP VALUE +1.
+98146      05  TWA-PROGRAM-RESOURCES.
+98146          10  TWA-PROGRAM-ORP1518P        PIC X(08)
+98146                                           VALUE 'ORP1518P'.
+98146          10  TWA-PROGRAM-ORP1518P-ACCESS PIC X(01).
+98146      05  TWA-PROGRAM-RESOURCER REDEFINES TWA-PROGRAM-RESOURCES
+98146          OCCURS 1 TIMES.
+98146          10  TWA-PROGRAM-RESOURCE-NAME   PIC X(08).
+98146          10  TWA-PROGRAM-RESOURCE-FLAG   PIC X(01).
+
+      *****************************************************************
+      *                 DESTINATION-TYPE ROW HOST VARIABLES           *
+      *****************************************************************
+
+       01  T-DEST-CODE                 PIC X(02).
+       01  T-DEST-DESC                 PIC X(30).
+
+      *****************************************************************
+      *       UNIFIED RESTART LOG HOST VARIABLES (SMR#98139)           *
+      *****************************************************************
+       01  T-RST-TRAN-ID               PIC X(04) VALUE '1518'.
+       01  T-RST-SSN                   PIC 9(11) VALUE ZEROES.
+       01  T-RST-RESTART-DATE          PIC X(08).
+
+      *****************************************************************
+      *                 MAINTENANCE COMMAND INPUT AREA                *
+      *****************************************************************
+
+       01  W-CMD-IN.
+           05  W-CMD-CODE              PIC X(02).
+           05  FILLER                  PIC X(01).
+           05  W-CMD-REST              PIC X(33).
+           05  W-CMD-VERB REDEFINES W-CMD-REST.
+               10  W-CMD-VERB-3        PIC X(03).
+               10  FILLER              PIC X(30).
+       01  W-CMD-LEN                   PIC S9(04) COMP VALUE +36.
+
+      *****************************************************************
+      *                 DISPLAY / TEXT BUILD AREA                     *
+      *****************************************************************
+
+       01  W-TEXT-AREA.
+           05  W-TEXT-HEADING1         PIC X(60) VALUE
+               'DESTINATION TYPES MAINTENANCE - KEY CC DESC OR CC DEL'.
+           05  W-TEXT-HEADING2         PIC X(60) VALUE
+               'CD  DESCRIPTION'.
+           05  W-TEXT-LINE.
+               10  W-TEXT-CODE         PIC X(02).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-DESC         PIC X(30).
+           05  W-TEXT-NONE             PIC X(40) VALUE
+               'NO DESTINATION TYPES ON FILE.'.
+           05  W-TEXT-BAD-CMD          PIC X(52) VALUE
+               'ENTER A 2-CHAR CODE, THEN A DESCRIPTION OR DEL.'.
+98146      05  W-TEXT-NOT-AUTH         PIC X(52) VALUE
+98146          'NOT AUTHORIZED TO CHANGE DESTINATION TYPES.'.
+           05  W-TEXT-BYE              PIC X(24) VALUE
+               'DESTINATION MAINT ENDED.'.
+
+       01  W-RESP                      PIC S9(04) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *                    LINKAGE SECTION                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+           COPY OOC0010.
+
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-INIT.
+
+           PERFORM C0000-PROCESS.
+
+           PERFORM D0000-FINAL.
+           GOBACK.
+       A0000-MAINLINE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        B0000-INIT                             *
+      *****************************************************************
+      *         THIS SECTION ESTABLISHES ADDRESSABILITY TO THE TCTTE, *
+      *    AND DETERMINES WHETHER THIS CLERK HAS UPDATE AUTHORITY ON  *
+      *    THIS TRANSACTION VIA THE SAME OOPACEEE PROGRAM-LEVEL       *
+      *    AUTHORITY CHECK ORP1511P AND ORP1519P USE.    SMR#98146    *
+      *****************************************************************
+
+       B0000-INIT SECTION.
+
+           EXEC CICS  ADDRESS
+                      TCTUA (ADDRESS OF TCTTE-USER-AREA)
+           END-EXEC.
+
+98146      MOVE SPACES  TO  WS-ACCESS-AUTH.
+98146      CALL WS-OOPACEEE-PROGRAM  USING
+98146           DFHEIBLK DFHCOMMAREA
+98146           TWA-CHX-MISC TWA-CHX-ACEE-PROGRAMS.
+98146      MOVE TWA-PROGRAM-ORP1518P-ACCESS  TO  WS-ACCESS-AUTH.
+
+       B0000-INIT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0000-PROCESS                              *
+      *****************************************************************
+      *        THIS SECTION ENDS THE SESSION ON PF3/CLEAR.  ON THE    *
+      *    FIRST ENTRY IT BUILDS AND SENDS THE DESTINATION-TYPE       *
+      *    LISTING.  ON EVERY LATER ENTRY IT RECEIVES AND APPLIES     *
+      *    THE SUPERVISOR'S MAINTENANCE COMMAND.                      *
+      *****************************************************************
+
+       C0000-PROCESS  SECTION.
+
+           IF  EIBAID EQUAL TO DFHPF3  OR  DFHCLEAR
+               PERFORM C0900-END-SESSION
+               GO TO C0000-PROCESS-EXIT.
+
+           IF  TCTTE-ENTRY-COUNT  EQUAL TO  LOW-VALUES
+               PERFORM C0010-LOG-TXN-RESTART
+               PERFORM C0100-BUILD-DEST-LIST
+               GO TO C0000-PROCESS-EXIT.
+
+           PERFORM C0200-RECEIVE-MAINT-CMD.
+
+       C0000-PROCESS-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                 C0010-LOG-TXN-RESTART                         *
+      *****************************************************************
+      *    THIS SECTION LOGS A ROW TO THE UNIFIED RESTART LOG,        *
+      *    ST_HST_TXN_RESTART, SINCE TCTTE-ENTRY-COUNT AT LOW-VALUES  *
+      *    MEANS THIS IS A FRESH START OF THIS TRANSACTION, NOT A     *
+      *    CONTINUATION OF ONE ALREADY IN PROGRESS (SAME TABLE AND    *
+      *    REASONING ORP1511P AND ORP1515P LOG TO).  THIS SCREEN      *
+      *    ISN'T SSN-KEYED, SO RST-SSN IS LOGGED AS ZEROES.           *
+      *****************************************************************
+
+       C0010-LOG-TXN-RESTART SECTION.
+
+           MOVE 'ST_HST_TXN_RESTART'  TO  W-EIBDS.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                      TO  T-RST-RESTART-DATE.
+
+           EXEC SQL
+                INSERT INTO ST_HST_TXN_RESTART
+                     (RST_TRAN_ID,   RST_SSN,
+                      RST_CLERK,     RST_TERM_ID,
+                      RST_RESTART_DATE)
+                     VALUES
+                     (:T-RST-TRAN-ID, :T-RST-SSN,
+                      :TCTTE-CLERK,   :EIBTRMID,
+                      :T-RST-RESTART-DATE)
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+       C0010-LOG-TXN-RESTART-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                C0100-BUILD-DEST-LIST                          *
+      *****************************************************************
+      *    THIS SECTION OPENS THE DESTINATION-TYPE CURSOR AND SENDS   *
+      *    UP TO C-MAX-DEST-ROWS LINES AS A SCROLLABLE TEXT LISTING,  *
+      *    THEN SETS UP THE PSEUDO-CONVERSATION FOR THE NEXT ENTER.   *
+      *****************************************************************
+
+       C0100-BUILD-DEST-LIST SECTION.
+
+           MOVE 'N'   TO  W-EOF-SW.
+           MOVE +0    TO  W-ROW-COUNT.
+
+           MOVE 'ST_MST_DEST_TYPE'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE DEST-CURSOR CURSOR FOR
+                SELECT   M_DEST_TYPE_CODE  ,
+                         M_DEST_TYPE_DESC
+                FROM     ST_MST_DEST_TYPE
+                ORDER BY M_DEST_TYPE_CODE
+           END-EXEC.
+
+           EXEC SQL
+                OPEN DEST-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING1)
+                LENGTH  (60)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING2)
+                LENGTH  (60)
+                ACCUM
+           END-EXEC.
+
+           PERFORM C0110-FETCH-DEST-ROW
+               UNTIL  W-DEST-EOF  OR
+                      W-ROW-COUNT  NOT LESS THAN  C-MAX-DEST-ROWS.
+
+           IF  W-ROW-COUNT  EQUAL TO  +0
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-NONE)
+                    LENGTH (40)
+                    ACCUM
+               END-EXEC
+           ELSE
+               NEXT SENTENCE.
+
+           EXEC SQL
+                CLOSE DEST-CURSOR
+           END-EXEC.
+
+           EXEC CICS SEND PAGE
+           END-EXEC.
+
+           MOVE '1'          TO  TCTTE-ENTRY-COUNT.
+           EXEC CICS RETURN
+                TRANSID ('1518')
+           END-EXEC.
+
+       C0100-BUILD-DEST-LIST-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                   C0110-FETCH-DEST-ROW                        *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE DESTINATION-TYPE ROW AND, IF      *
+      *    FOUND, FORMATS AND ACCUMULATES IT ON THE OUTPUT TEXT PAGE. *
+      *****************************************************************
+
+       C0110-FETCH-DEST-ROW SECTION.
+
+           EXEC SQL
+                FETCH DEST-CURSOR
+                INTO  :T-DEST-CODE  ,
+                      :T-DEST-DESC
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   MOVE T-DEST-CODE   TO  W-TEXT-CODE
+                   MOVE T-DEST-DESC   TO  W-TEXT-DESC
+                   ADD  +1            TO  W-ROW-COUNT
+                   EXEC CICS SEND TEXT
+                        FROM   (W-TEXT-LINE)
+                        LENGTH (LENGTH OF W-TEXT-LINE)
+                        ACCUM
+                   END-EXEC
+               ELSE
+                   PERFORM DB2-ERROR
+                   MOVE 'Y'  TO  W-EOF-SW.
+
+       C0110-FETCH-DEST-ROW-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                C0200-RECEIVE-MAINT-CMD                        *
+      *****************************************************************
+      *    THIS SECTION RECEIVES THE SUPERVISOR'S TYPED COMMAND LINE  *
+      *    (CC DESCRIPTION, OR CC DEL), APPLIES IT, THEN RE-DISPLAYS  *
+      *    THE LISTING.                                               *
+      *****************************************************************
+
+       C0200-RECEIVE-MAINT-CMD SECTION.
+
+           MOVE SPACES   TO  W-CMD-IN.
+           MOVE +36      TO  W-CMD-LEN.
+
+           EXEC CICS RECEIVE
+                INTO    (W-CMD-IN)
+                LENGTH  (W-CMD-LEN)
+                NOHANDLE
+           END-EXEC.
+
+98146      IF  NOT UPDATE-AUTH
+98146          EXEC CICS SEND TEXT
+98146               FROM    (W-TEXT-NOT-AUTH)
+98146               LENGTH  (52)
+98146               ERASE
+98146          END-EXEC
+98147          MOVE '1'          TO  TCTTE-ENTRY-COUNT
+98147          EXEC CICS RETURN
+98147               TRANSID ('1518')
+98147          END-EXEC
+98146      ELSE
+           IF  W-CMD-CODE  EQUAL TO  SPACES
+               EXEC CICS SEND TEXT
+                    FROM    (W-TEXT-BAD-CMD)
+                    LENGTH  (52)
+                    ERASE
+               END-EXEC
+98147          MOVE '1'          TO  TCTTE-ENTRY-COUNT
+98147          EXEC CICS RETURN
+98147               TRANSID ('1518')
+98147          END-EXEC
+           ELSE
+               MOVE W-CMD-CODE   TO  T-DEST-CODE
+               IF  W-CMD-VERB-3  EQUAL TO  'DEL'
+                   PERFORM C0310-DELETE-DEST
+               ELSE
+                   IF  W-CMD-REST  EQUAL TO  SPACES
+                       EXEC CICS SEND TEXT
+                            FROM    (W-TEXT-BAD-CMD)
+                            LENGTH  (52)
+                            ERASE
+                       END-EXEC
+98147                  MOVE '1'          TO  TCTTE-ENTRY-COUNT
+98147                  EXEC CICS RETURN
+98147                       TRANSID ('1518')
+98147                  END-EXEC
+                   ELSE
+                       MOVE W-CMD-REST  TO  T-DEST-DESC
+                       PERFORM C0300-UPSERT-DEST.
+
+           MOVE '1'          TO  TCTTE-ENTRY-COUNT.
+           PERFORM C0100-BUILD-DEST-LIST.
+
+       C0200-RECEIVE-MAINT-CMD-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                   C0300-UPSERT-DEST                           *
+      *****************************************************************
+      *    THIS SECTION CHANGES THE DESCRIPTION FOR AN EXISTING       *
+      *    DESTINATION CODE, OR ADDS A NEW ONE IF IT ISN'T ALREADY    *
+      *    ON FILE.                                                   *
+      *****************************************************************
+
+       C0300-UPSERT-DEST SECTION.
+
+           MOVE 'ST_MST_DEST_TYPE'  TO  W-EIBDS.
+
+           EXEC SQL
+                UPDATE   ST_MST_DEST_TYPE
+                SET      M_DEST_TYPE_DESC = :T-DEST-DESC
+                WHERE    M_DEST_TYPE_CODE = :T-DEST-CODE
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               EXEC SQL
+                    INSERT INTO ST_MST_DEST_TYPE
+                         (M_DEST_TYPE_CODE, M_DEST_TYPE_DESC)
+                    VALUES
+                         (:T-DEST-CODE, :T-DEST-DESC)
+               END-EXEC
+               PERFORM DB2-ERROR
+           ELSE
+               PERFORM DB2-ERROR.
+
+       C0300-UPSERT-DEST-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                   C0310-DELETE-DEST                           *
+      *****************************************************************
+      *    THIS SECTION REMOVES A DESTINATION CODE FROM FILE.         *
+      *****************************************************************
+
+       C0310-DELETE-DEST SECTION.
+
+           MOVE 'ST_MST_DEST_TYPE'  TO  W-EIBDS.
+
+           EXEC SQL
+                DELETE FROM ST_MST_DEST_TYPE
+                WHERE       M_DEST_TYPE_CODE = :T-DEST-CODE
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+       C0310-DELETE-DEST-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0900-END-SESSION                          *
+      *****************************************************************
+      *    THIS SECTION SENDS A CLOSING MESSAGE AND MARKS THE TASK    *
+      *    TO END THE PSEUDO-CONVERSATION IN D0000-FINAL, RATHER      *
+      *    THAN XCTL TO ANOTHER PROGRAM, SINCE THIS UTILITY IS NOT    *
+      *    REACHED FROM ANY OTHER SCREEN.                              *
+      *****************************************************************
+
+       C0900-END-SESSION SECTION.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-BYE)
+                LENGTH  (24)
+                ERASE
+           END-EXEC.
+
+           SET  W-END-SESSION  TO  TRUE.
+
+       C0900-END-SESSION-EXIT.
+              EXIT.
+           EJECT
+      *****************************************************************
+      *                        D0000-FINAL                            *
+      *****************************************************************
+      *   THIS SECTION:                                               *
+      *        -ENDS THE CONVERSATION IF W-END-SESSION IS SET,        *
+      *         OTHERWISE RETURNS CONTROL TO CICS, AWAITING THE       *
+      *         SUPERVISOR'S NEXT KEYSTROKE.                          *
+      *****************************************************************
+
+       D0000-FINAL SECTION.
+
+           IF  W-END-SESSION
+               EXEC CICS RETURN
+               END-EXEC
+           ELSE
+               EXEC CICS RETURN
+                    TRANSID ('1518')
+               END-EXEC.
+
+       D0000-FINAL-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS               TO  ORSS0400-TABNM
+               MOVE ZEROES                TO  ORSS0400-SSN
+               MOVE '1518'                TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
