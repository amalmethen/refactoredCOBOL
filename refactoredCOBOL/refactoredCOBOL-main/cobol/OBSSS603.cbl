@@ -0,0 +1,407 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       ID DIVISION.
+
+      *****************************************************************
+      *                                                               *
+      *             SOCIAL  SECURITY  SERVICES  SYSTEM                *
+      *                                                               *
+      *        SANCTIONS/WATCH-LIST SWEEP SERVICE ROUTINE OBSSS603    *
+      *                                                               *
+      *****************************************************************
+
+       PROGRAM-ID.    OBSSS603.
+       AUTHOR.        HESSA AL-OTAIBI.
+       INSTALLATION.  PUBLIC INSTITUTION FOR SOCIAL SECURITY.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+       REMARKS.
+
+      *****************************************************************
+      *                     *** OBSSS603 ***                          *
+      *                                                               *
+      *    FUNCTION -  THIS IS A PERIODIC BATCH UTILITY, LINKED TO    *
+      *                FROM A SCHEDULED PEX THE SAME WAY OBSSS601 AND *
+      *                OBSSS602 ARE, THAT RUNS EVERY ST_MST_EMPLOYEE_ *
+      *                BASIC AND ST_MST_EMPLOYER_BASIC ROW AGAINST    *
+      *                NEW TABLE ST_MST_SANCTIONS_LIST, THE DB2       *
+      *                MIRROR OF THE EXTERNAL SANCTIONS/WATCH-LIST    *
+      *                FEED (LOADED BY A PROCESS OUTSIDE THIS         *
+      *                PROGRAM, THE SAME WAY SSNGNMB ITSELF IS FED).  *
+      *                                                               *
+      *                EVERY SSN THAT MATCHES THE FEED AND IS NOT     *
+      *                ALREADY CARRYING BLOCK REASON '4' HAS          *
+      *                M_BAS_EE_BLOCK_CODE SET TO '4' (THE SANCTIONS  *
+      *                REASON ADDED TO BLOCK-REASON-CODES-W IN        *
+      *                ORP1511P) SO THE NEXT INQUIRY ON THAT SSN IS   *
+      *                STOPPED BY F0000-CHECK-BLOCK-CODE WITHOUT      *
+      *                WAITING FOR A CLERK TO STUMBLE ONTO IT.        *
+      *                                                               *
+      *                ST_MST_EMPLOYER_BASIC HAS NO BLOCK-CODE        *
+      *                COLUMN OF ITS OWN IN THIS SYSTEM, SO A         *
+      *                MATCHING REGISTRATION NUMBER IS REPORTED ONLY  *
+      *                -- NOT SET -- THE SAME WAY THIS SECTION        *
+      *                REPORTS A REGISTRATION THAT IS ALREADY         *
+      *                BLOCKED ON THE EMPLOYEE SIDE.                  *
+      *                                                               *
+      *                EVERY MATCH, EMPLOYEE OR EMPLOYER, NEW OR      *
+      *                ALREADY BLOCKED, IS WRITTEN TO NEW TABLE       *
+      *                ST_HST_SANCTIONS_BLOCK FOR A SUPERVISOR TO     *
+      *                REVIEW THE NEXT MORNING.                       *
+      *                                                               *
+      *    INPUT PARMS -   NONE.                                      *
+      *                                                               *
+      *    INPUT  -        ST_MST_EMPLOYEE_BASIC (DB2 MASTER TABLE)   *
+      *                    ST_MST_EMPLOYER_BASIC (DB2 MASTER TABLE)   *
+      *                    ST_MST_SANCTIONS_LIST (DB2 FEED MIRROR)    *
+      *                                                               *
+      *****************************************************************
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    OUTPUT - ST_HST_SANCTIONS_BLOCK ROW PER MATCHED SSN OR     *
+      *               REGISTRATION NUMBER, FOR SUPERVISOR REVIEW.     *
+      *             M_BAS_EE_BLOCK_CODE SET TO '4' ON ANY NEWLY       *
+      *               MATCHED, NOT-YET-BLOCKED EMPLOYEE ROW.          *
+      *                                                               *
+      *    TABLES - BLOCK-REASON-CODES-W (ORP1511P, SEE REMARKS)      *
+      *                                                               *
+      *    SWITCHES - NONE                                            *
+      *                                                               *
+      *    EXITS -                                                    *
+      *                                                               *
+      *            NORMAL - RETURN TO INVOKING PEX AFTER BOTH THE     *
+      *                     EMPLOYEE AND EMPLOYER SWEEPS FINISH.       *
+      *                                                               *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN    *
+      *                       LINK TO ORSS0400, SAME AS OBSSS601 AND  *
+      *                       OBSSS602.                                *
+      *                                                               *
+      *    MODIFICATIONS -                                            *
+      *           SMR#98144 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID OBSSS603'.
+
+      *****************************************************************
+      *                    CONSTANTS / SWITCHES                       *
+      *****************************************************************
+
+       01  W-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  W-EMPLOYEE-EOF               VALUE 'Y'.
+
+       01  W-EMPLYR-EOF-SW             PIC X(01)  VALUE 'N'.
+           88  W-EMPLOYER-EOF                VALUE 'Y'.
+
+       01  W-SANCTION-BLOCK-CODE       PIC X(01)  VALUE '4'.
+
+      *****************************************************************
+      *              EMPLOYEE-SWEEP HOST VARIABLES                    *
+      *****************************************************************
+
+       01  T-M-BAS-EE-SSN               PIC 9(11).
+       01  T-M-BAS-EE-BLOCK-CODE        PIC X(01).
+
+      *****************************************************************
+      *              EMPLOYER-SWEEP HOST VARIABLES                    *
+      *****************************************************************
+
+       01  T-M-BAS-ER-REG-NUM           PIC 9(11).
+
+      *****************************************************************
+      *                 SANCTIONS-REVIEW HOST VARIABLES                *
+      *****************************************************************
+
+       01  T-SAB-ID-TYPE                PIC X(01).
+       01  T-SAB-ID-NUMBER              PIC 9(11).
+       01  T-SAB-BLOCK-CODE             PIC X(01).
+       01  T-SAB-POST-DATE              PIC X(08).
+
+       01  W-RESPONSE                  PIC S9(08) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-SWEEP-EMPLOYEE.
+           PERFORM B1000-SWEEP-EMPLOYER.
+
+       A0000-MAINLINE-EXIT.
+           EXIT PROGRAM.
+           EJECT
+      *****************************************************************
+      *                B0000-SWEEP-EMPLOYEE                           *
+      *****************************************************************
+      *    THIS SECTION OPENS A CURSOR OVER EVERY ST_MST_EMPLOYEE_    *
+      *    BASIC ROW WHOSE SSN APPEARS ON ST_MST_SANCTIONS_LIST, AND  *
+      *    FETCHES ONE MATCH AT A TIME UNTIL THE CURSOR IS EXHAUSTED. *
+      *****************************************************************
+
+       B0000-SWEEP-EMPLOYEE SECTION.
+
+           MOVE 'ST_MST_EMPLOYEE_BASIC'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE EE-SANCTION-CURSOR CURSOR FOR
+                SELECT   M_BAS_EE_SSN        ,
+                         M_BAS_EE_BLOCK_CODE
+                FROM     ST_MST_EMPLOYEE_BASIC
+                WHERE    M_BAS_EE_SSN  IN
+                         (SELECT SAN_ID_NUMBER
+                            FROM ST_MST_SANCTIONS_LIST
+                           WHERE SAN_ID_TYPE  =  'E')
+           END-EXEC.
+
+           EXEC SQL
+                OPEN EE-SANCTION-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           PERFORM B0100-FETCH-EMPLOYEE-MATCH
+               UNTIL  W-EMPLOYEE-EOF.
+
+           EXEC SQL
+                CLOSE EE-SANCTION-CURSOR
+           END-EXEC.
+
+       B0000-SWEEP-EMPLOYEE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *              B0100-FETCH-EMPLOYEE-MATCH                       *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE MATCHED EMPLOYEE ROW, SETS THE    *
+      *    SANCTIONS BLOCK CODE WHEN IT IS NOT ALREADY SET, AND LOGS  *
+      *    THE MATCH FOR REVIEW EITHER WAY.                           *
+      *****************************************************************
+
+       B0100-FETCH-EMPLOYEE-MATCH SECTION.
+
+           EXEC SQL
+                FETCH EE-SANCTION-CURSOR
+                INTO  :T-M-BAS-EE-SSN       ,
+                      :T-M-BAS-EE-BLOCK-CODE
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   PERFORM C0100-SET-EMPLOYEE-BLOCK-CODE
+                   MOVE 'E'                    TO  T-SAB-ID-TYPE
+                   MOVE T-M-BAS-EE-SSN         TO  T-SAB-ID-NUMBER
+                   MOVE W-SANCTION-BLOCK-CODE  TO  T-SAB-BLOCK-CODE
+                   PERFORM C0200-LOG-SANCTIONS-REVIEW
+               ELSE
+                   PERFORM DB2-ERROR
+                   MOVE 'Y'  TO  W-EOF-SW.
+
+       B0100-FETCH-EMPLOYEE-MATCH-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *             C0100-SET-EMPLOYEE-BLOCK-CODE                     *
+      *****************************************************************
+      *    THIS SECTION SETS M_BAS_EE_BLOCK_CODE TO THE SANCTIONS     *
+      *    REASON UNLESS THE ROW IS ALREADY CARRYING IT, SO A ROW     *
+      *    STILL ON THE FEED FROM A PRIOR NIGHT'S RUN IS NOT          *
+      *    RE-UPDATED EVERY NIGHT.                                    *
+      *****************************************************************
+
+       C0100-SET-EMPLOYEE-BLOCK-CODE SECTION.
+
+           IF  T-M-BAS-EE-BLOCK-CODE  EQUAL TO  W-SANCTION-BLOCK-CODE
+               NEXT SENTENCE
+           ELSE
+               MOVE 'ST_MST_EMPLOYEE UPDATE '  TO  W-EIBDS
+
+               EXEC SQL
+                    UPDATE  ST_MST_EMPLOYEE_BASIC
+                    SET     M_BAS_EE_BLOCK_CODE  =
+                            :W-SANCTION-BLOCK-CODE
+                    WHERE   M_BAS_EE_SSN         =
+                            :T-M-BAS-EE-SSN
+               END-EXEC
+
+               PERFORM DB2-ERROR.
+
+       C0100-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                B1000-SWEEP-EMPLOYER                           *
+      *****************************************************************
+      *    THIS SECTION OPENS A CURSOR OVER EVERY ST_MST_EMPLOYER_    *
+      *    BASIC ROW WHOSE REGISTRATION NUMBER APPEARS ON             *
+      *    ST_MST_SANCTIONS_LIST, AND FETCHES ONE MATCH AT A TIME     *
+      *    UNTIL THE CURSOR IS EXHAUSTED.  ST_MST_EMPLOYER_BASIC HAS  *
+      *    NO BLOCK-CODE COLUMN, SO EVERY MATCH IS REPORTED ONLY.     *
+      *****************************************************************
+
+       B1000-SWEEP-EMPLOYER SECTION.
+
+           MOVE 'ST_MST_EMPLOYER_BASIC'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE ER-SANCTION-CURSOR CURSOR FOR
+                SELECT   M_BAS_ER_REG_NUM
+                FROM     ST_MST_EMPLOYER_BASIC
+                WHERE    M_BAS_ER_REG_NUM  IN
+                         (SELECT SAN_ID_NUMBER
+                            FROM ST_MST_SANCTIONS_LIST
+                           WHERE SAN_ID_TYPE  =  'R')
+           END-EXEC.
+
+           EXEC SQL
+                OPEN ER-SANCTION-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           PERFORM B1100-FETCH-EMPLOYER-MATCH
+               UNTIL  W-EMPLOYER-EOF.
+
+           EXEC SQL
+                CLOSE ER-SANCTION-CURSOR
+           END-EXEC.
+
+       B1000-SWEEP-EMPLOYER-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *              B1100-FETCH-EMPLOYER-MATCH                       *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE MATCHED EMPLOYER ROW AND LOGS IT  *
+      *    FOR REVIEW.                                                 *
+      *****************************************************************
+
+       B1100-FETCH-EMPLOYER-MATCH SECTION.
+
+           EXEC SQL
+                FETCH ER-SANCTION-CURSOR
+                INTO  :T-M-BAS-ER-REG-NUM
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EMPLYR-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   MOVE 'R'                    TO  T-SAB-ID-TYPE
+                   MOVE T-M-BAS-ER-REG-NUM     TO  T-SAB-ID-NUMBER
+                   MOVE SPACES                 TO  T-SAB-BLOCK-CODE
+                   PERFORM C0200-LOG-SANCTIONS-REVIEW
+               ELSE
+                   PERFORM DB2-ERROR
+                   MOVE 'Y'  TO  W-EMPLYR-EOF-SW.
+
+       B1100-FETCH-EMPLOYER-MATCH-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C0200-LOG-SANCTIONS-REVIEW ***                     *
+      *                                                               *
+      *****************************************************************
+      *  INSERTS A REVIEW ROW INTO ST_HST_SANCTIONS_BLOCK FOR EVERY   *
+      *  EMPLOYEE OR EMPLOYER MATCH, SO A SUPERVISOR CAN SEE EVERY    *
+      *  NEW BLOCK AND EVERY EMPLOYER HIT THE NEXT MORNING.  A        *
+      *  FAILURE HERE DOES NOT ABORT THE RUN, THE SAME AS OBSSS601'S  *
+      *  AND OBSSS602'S OWN REVIEW/EXCEPTION LOGGING.                 *
+      *****************************************************************
+
+       C0200-LOG-SANCTIONS-REVIEW SECTION.
+
+           MOVE 'ST_HST_SANCTIONS_BLOCK'      TO  W-EIBDS.
+           MOVE  FUNCTION CURRENT-DATE(1:8)   TO  T-SAB-POST-DATE.
+
+           EXEC SQL
+                INSERT INTO ST_HST_SANCTIONS_BLOCK
+                     (SAB_ID_TYPE,    SAB_ID_NUMBER,
+                      SAB_BLOCK_CODE, SAB_POST_DATE)
+                VALUES
+                     (:T-SAB-ID-TYPE,    :T-SAB-ID-NUMBER,
+                      :T-SAB-BLOCK-CODE, :T-SAB-POST-DATE)
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+       C0200-LOG-SANCTIONS-REVIEW-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS              TO  ORSS0400-TABNM
+               MOVE SPACES               TO  ORSS0400-CLERK
+               MOVE T-M-BAS-EE-SSN       TO  ORSS0400-SSN
+               MOVE '1603'               TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
