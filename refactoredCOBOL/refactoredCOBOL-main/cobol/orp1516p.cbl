@@ -0,0 +1,355 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * *      I D   D I V I S I O N                  PW-WHXR      *  *
+      *****************************************************************
+       PROGRAM-ID. ORP1516P.
+       AUTHOR. HESSA AL-OTAIBI.
+       INSTALLATION. PUBLIC INSTITUTE FOR SOCIAL SECURITY.
+       DATE-WRITTEN. AUG 09, 2026.
+       DATE-COMPILED.
+      *REMARKS.
+      *
+      *****************************************************************
+      *                        ORP1516P                               *
+      *                                                               *
+      *        FUNCTION - THIS PROGRAM SHOWS THE FORM-RECEIVED-VS-    *
+      *           REGISTRATION TREND DATA POINT FOR A GIVEN SSN --    *
+      *           THE FORM-RECEIVED DATE, THE REGISTRATION EFFECTIVE  *
+      *           DATE, AND THE NUMBER OF ELAPSED DAYS BETWEEN THEM,  *
+      *           SO A SUPERVISOR SPOT-CHECKING A REGISTRATION CAN    *
+      *           SEE HOW LONG IT SAT BEFORE IT WAS KEYED.            *
+      *           IT IS REACHED FROM ORP1511P VIA PF1.                *
+      *                                                               *
+      *        INPUT PARMS - TCTTE-SSN (PASSED IN TCTTE-USER-AREA)   *
+      *                                                               *
+      *        INPUT  - ST_MST_EMPLOYEE_BASIC  (DB2 MASTER TABLE)    *
+      *                                                               *
+      *        OUTPUT - SCROLLABLE TEXT TREND DATA POINT             *
+      *                                                               *
+      *        EXITS                                                  *
+      *            NORMAL   - PF3/CLEAR RETURNS TO ORP1511P.         *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN   *
+      *                       LINK TO ORSS0400.                      *
+      *                                                               *
+      *        MODIFICATION -                                         *
+      *           SMR#98135 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+      *****************************************************************
+      *
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID ORP1516P'.
+
+98146      COPY DFHBMSCA.
+98146      COPY DFHAID.
+
+      *****************************************************************
+      *                    CONSTANTS                                  *
+      *****************************************************************
+
+       01  T-M-BAS-EE-SSN               PIC 9(11).
+
+      *****************************************************************
+      *             TREND DATA POINT HOST VARIABLES                   *
+      *****************************************************************
+
+       01  T-FORM-RCVD-DATE            PIC X(08).
+       01  T-FORM-RCVD-DATE-9 REDEFINES T-FORM-RCVD-DATE
+                                       PIC 9(08).
+       01  T-REG-EFF-DATE              PIC X(08).
+       01  T-REG-EFF-DATE-9  REDEFINES T-REG-EFF-DATE
+                                       PIC 9(08).
+       01  T-FRMDT-IND                 PIC S9(04) COMP.
+       01  T-REGDT-IND                 PIC S9(04) COMP.
+
+       01  W-NO-ROW-SW                 PIC X(01)  VALUE 'N'.
+           88  W-NO-ROW-FOUND              VALUE 'Y'.
+       01  W-ELAPSED-DAYS               PIC S9(05) VALUE ZERO.
+
+      *****************************************************************
+      *                 DISPLAY / TEXT BUILD AREA                     *
+      *****************************************************************
+
+       01  W-TEXT-AREA.
+           05  W-TEXT-HEADING1         PIC X(60) VALUE
+               'FORM-RECEIVED VS REGISTRATION TREND FOR THIS SSN'.
+           05  W-TEXT-LINE1.
+               10  FILLER              PIC X(18) VALUE
+                   'FORM RECEIVED    :'.
+               10  W-TEXT-FRMDT        PIC X(08).
+           05  W-TEXT-LINE2.
+               10  FILLER              PIC X(18) VALUE
+                   'REGISTRATION EFF :'.
+               10  W-TEXT-REGDT        PIC X(08).
+           05  W-TEXT-LINE3.
+               10  FILLER              PIC X(18) VALUE
+                   'ELAPSED DAYS     :'.
+               10  W-TEXT-ELAPSED      PIC ZZZZ9-.
+           05  W-TEXT-NONE             PIC X(53) VALUE
+               'NO BASIC DATA ROW OR DATES FOUND FOR THIS SSN.'.
+
+       01  W-RESP                      PIC S9(04) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *                    LINKAGE SECTION                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+           COPY OOC0010.
+
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-INIT.
+
+           PERFORM C0000-PROCESS.
+
+           PERFORM D0000-FINAL.
+           GOBACK.
+       A0000-MAINLINE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        B0000-INIT                             *
+      *****************************************************************
+      *         THIS SECTION ESTABLISHES ADDRESSABILITY TO THE TCTTE  *
+      *         AND PICKS UP THE SSN PASSED FROM ORP1511P.             *
+      *****************************************************************
+
+       B0000-INIT SECTION.
+
+           EXEC CICS  ADDRESS
+                      TCTUA (ADDRESS OF TCTTE-USER-AREA)
+           END-EXEC.
+
+           MOVE TCTTE-SSN  TO  T-M-BAS-EE-SSN.
+
+       B0000-INIT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0000-PROCESS                              *
+      *****************************************************************
+      *        THIS SECTION RETURNS TO ORP1511P ON PF3/CLEAR, OR      *
+      *    BUILDS AND SENDS THE TREND DATA POINT.                     *
+      *****************************************************************
+
+       C0000-PROCESS  SECTION.
+
+           IF  EIBAID EQUAL TO DFHPF3  OR  DFHCLEAR
+               PERFORM C0900-XCTL-RETURN-1511
+               GO TO C0000-PROCESS-EXIT.
+
+           PERFORM C0100-BUILD-TREND-TEXT.
+
+       C0000-PROCESS-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                 C0100-BUILD-TREND-TEXT                        *
+      *****************************************************************
+      *    THIS SECTION LOOKS UP THE FORM-RECEIVED DATE AND THE       *
+      *    REGISTRATION EFFECTIVE DATE FOR THIS SSN, COMPUTES THE     *
+      *    ELAPSED DAYS BETWEEN THEM, AND SENDS THE RESULT AS A       *
+      *    SCROLLABLE TEXT MESSAGE.                                   *
+      *****************************************************************
+
+       C0100-BUILD-TREND-TEXT SECTION.
+
+           MOVE 'N'   TO  W-NO-ROW-SW.
+           MOVE 'ST_MST_EMPLOYEE_BASIC'  TO  W-EIBDS.
+
+           EXEC SQL
+                SELECT   M_BAS_EE_FORM_RCVD_DATE ,
+                         M_BAS_EE_REG_EFF_DATE
+                INTO     :T-FORM-RCVD-DATE:T-FRMDT-IND ,
+                         :T-REG-EFF-DATE:T-REGDT-IND
+                FROM     ST_MST_EMPLOYEE_BASIC
+                WHERE    M_BAS_EE_SSN = :T-M-BAS-EE-SSN
+                FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-NO-ROW-SW
+           ELSE
+               PERFORM DB2-ERROR.
+
+           IF  NOT W-NO-ROW-FOUND  AND
+               T-FRMDT-IND  NOT LESS THAN  ZERO   AND
+               T-REGDT-IND  NOT LESS THAN  ZERO
+                   PERFORM C0110-COMPUTE-ELAPSED
+           ELSE
+               MOVE 'Y'  TO  W-NO-ROW-SW.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING1)
+                LENGTH  (60)
+                ERASE
+           END-EXEC.
+
+           IF  W-NO-ROW-FOUND
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-NONE)
+                    LENGTH (53)
+                    ACCUM
+               END-EXEC
+           ELSE
+               MOVE T-FORM-RCVD-DATE  TO  W-TEXT-FRMDT
+               MOVE T-REG-EFF-DATE    TO  W-TEXT-REGDT
+               MOVE W-ELAPSED-DAYS    TO  W-TEXT-ELAPSED
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-LINE1)
+                    LENGTH (26)
+                    ACCUM
+               END-EXEC
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-LINE2)
+                    LENGTH (26)
+                    ACCUM
+               END-EXEC
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-LINE3)
+                    LENGTH (24)
+                    ACCUM
+               END-EXEC.
+
+           EXEC CICS SEND PAGE
+           END-EXEC.
+
+       C0100-BUILD-TREND-TEXT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                  C0110-COMPUTE-ELAPSED                        *
+      *****************************************************************
+      *    THIS SECTION CONVERTS THE TWO YYYYMMDD DATES TO AN         *
+      *    INTEGER DAY NUMBER AND SUBTRACTS, SO THE GAP IS REPORTED   *
+      *    AS A SIGNED DAY COUNT REGARDLESS OF MONTH OR YEAR BOUNDARY.*
+      *****************************************************************
+
+       C0110-COMPUTE-ELAPSED SECTION.
+
+           COMPUTE W-ELAPSED-DAYS  =
+                   FUNCTION INTEGER-OF-DATE (T-REG-EFF-DATE-9)
+                 - FUNCTION INTEGER-OF-DATE (T-FORM-RCVD-DATE-9).
+
+       C0110-COMPUTE-ELAPSED-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *               C0900-XCTL-RETURN-1511                          *
+      *****************************************************************
+      *    THIS SECTION RETURNS CONTROL TO ORP1511P, RE-DISPLAYING    *
+      *    THE BASIC DATA SCREEN FOR THE SAME SSN.                    *
+      *****************************************************************
+
+       C0900-XCTL-RETURN-1511 SECTION.
+
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+           MOVE '1511'      TO  TCTTE-CURNT-TRAN-ID.
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+
+           EXEC CICS XCTL
+                PROGRAM ('ORP1511P')
+           END-EXEC.
+
+       C0900-XCTL-RETURN-1511-EXIT.
+              EXIT.
+           EJECT
+      *****************************************************************
+      *                        D0000-FINAL                            *
+      *****************************************************************
+      *   THIS SECTION:                                               *
+      *        -RETURNS CONTROL TO CICS, AWAITING PF3/CLEAR/ENTER.    *
+      *****************************************************************
+
+       D0000-FINAL SECTION.
+
+           EXEC CICS RETURN
+                TRANSID ('1516')
+           END-EXEC.
+
+       D0000-FINAL-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS               TO  ORSS0400-TABNM
+               MOVE T-M-BAS-EE-SSN        TO  ORSS0400-SSN
+               MOVE '1516'                TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
