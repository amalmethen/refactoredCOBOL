@@ -140,6 +140,177 @@ S97283*                                MOODY AL-HUDAIB     19-06-2014 *
       * ODS1500 : »—‰«„Ã «·«” ›”«— ⁄‰ «·‘Ìﬂ«                          *
       * ODS2350 : »—‰«„Ã «·«” ›”«— ⁄‰ «·„»«·€ «·„ÕÊ·Â                 *
       *                                ARWA AL-FARES       09-02-2015 *
+      *---------------------------------------------------------------*
+      * SMR#98101 : ADD PF7 TO XCTL TO ORP1512P TO DISPLAY THE        *
+      *             CHANGE HISTORY OF MAST REC CODE, BLOCK CODE AND   *
+      *             LAST ACCOUNTING DATE FOR THE CURRENT SSN.         *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98102 : C0310-FORMAT-SCREEN-BASIC-DATA NOW LOOKS AT THE   *
+      *             NULL INDICATORS FROM THE C0300-INQUIRY SELECT AND *
+      *             DISPLAYS 'N/A' INSTEAD OF A ZERO DATE/NUMBER WHEN  *
+      *             THE UNDERLYING COLUMN WAS NEVER POPULATED.        *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98103 : ADD C0017-VALIDATE-CHECK-DIGIT/C0018-SUM-CHECK-   *
+      *             DIGIT AND CALL FROM C0015-FLIP-SSN TO MOD-11      *
+      *             CHECK THE SSN/EMPLOYER REG NUMBER BEFORE THE DB2  *
+      *             LOOKUP IN C0300-INQUIRY IS EVEN ATTEMPTED.        *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98104 : PF8 ON ENTRY NOW LOOKS UP ST_MST_EMPLOYEE_BASIC   *
+      *             BY M_BAS_EE_FILING_NUMBER (NEW C0302-INQUIRY-BY-  *
+      *             FILING) INSTEAD OF THE SSN.  FACTORED THE COMMON  *
+      *             POST-FETCH STEPS OUT OF C0300-INQUIRY INTO A NEW  *
+      *             C0303-FINISH-INQUIRY SHARED BY BOTH PATHS.        *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98105 : ADD PF9, ON AN EMPLOYER RECORD ONLY, TO XCTL TO   *
+      *             ORP1513P TO LIST EVERY EMPLOYEE CURRENTLY         *
+      *             REGISTERED UNDER THAT EMPLOYER NUMBER.            *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98106 : F0000-CHECK-BLOCK-CODE NOW WRITES AN AUDIT ROW TO *
+      *             ORAUDIT (NEW F0010-WRITE-BLOCK-AUDIT) EVERY TIME  *
+      *             A BLOCKED REGISTRATION IS SHOWN ON SCREEN.        *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98107 : F0000-CHECK-BLOCK-CODE NOW SEARCHES A SMALL       *
+      *             BLOCK-REASON-CODES TABLE BY M_BAS_EE_BLOCK_CODE    *
+      *             VALUE INSTEAD OF TESTING FOR '1' ONLY, SO EVERY   *
+      *             RECOGNIZED BLOCK REASON CODE IS FLAGGED.          *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98108 : ADD PF6 TO SPOOL THE BASIC-DATA SCREEN (SSN,      *
+      *             EMPLOYER NUMBER, DATES, BANK INFO) TO A PRINT     *
+      *             EXTRACT FILE FOR THE BATCH HARDCOPY REPORT.       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98109 : C0011/C0012-CHECK-AUTHORITY NOW ALSO CONSULT THE  *
+      *             READ-AUTH/UPDATE-AUTH FLAGS IN ACCESS-PARAM SO    *
+      *             PF10 (ODS1500 INQUIRY) ONLY NEEDS READ OR UPDATE  *
+      *             AUTHORITY BUT PF11 (ODS2350 CHANGE) STILL NEEDS   *
+      *             UPDATE AUTHORITY, INSTEAD OF BOTH KEYS SHARING    *
+      *             ONE FUNCTION-01 YES/NO GATE.                     *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98110 : B0000-INIT NOW ALSO ADDRESSES THE CWA SO           *
+      *             C0750-DATE-TIME CAN SHOW CWA-BUS-DATE-DLMTR-08     *
+      *             (THE ACCOUNTING BUSINESS DATE) ON THE SCREEN       *
+      *             ALONGSIDE THE SYSTEM DATE/TIME.                   *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98111 : C0300-INQUIRY NOW COMPARES THE DROP-NATIONALITY    *
+      *             AND CIVIL-ID-EXPIRY DATES TO CWA-BUS-PC-YYYYMMDD   *
+      *             AND, WHEN EITHER HAS PASSED, HIGHLIGHTS THAT FIELD *
+      *             WITH THE SAME ATT-UNPROT-HILITE-MDT ATTRIBUTE      *
+      *             F0000-CHECK-BLOCK-CODE ALREADY USES FOR A BLOCKED  *
+      *             RECORD, INSTEAD OF JUST THE PLAIN RED COLOUR THAT  *
+      *             SHOWS WHETHER OR NOT THE DATE HAS ACTUALLY PASSED. *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98112 : ADDED A PER-CLERK LANGUAGE PREFERENCE (STORED IN  *
+      *             ST_USR_LANG_PREF, KEYED BY TCTTE-CLERK) AND AN     *
+      *             ENGLISH PARALLEL TO THE ARABIC SCREEN MESSAGES SO  *
+      *             NON-ARABIC-READING AUDITORS AND CALL-CENTER STAFF  *
+      *             CAN TOGGLE THE MESSAGE LANGUAGE WITH PF5, WITHOUT  *
+      *             CHANGING MAP ORM1511 ITSELF.                      *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98113 : ADDED PF4, WHICH XCTLS TO NEW PROGRAM ORP1514P TO  *
+      *             LIST THE ACTUAL GL TRANSACTIONS OBSSS601 POSTED    *
+      *             FOR THE SSN ON SCREEN (ACCOUNT CODE, AMOUNT AND    *
+      *             EFFECTIVE DATE), SO A CLERK SEEING TODAY'S DATE IN *
+      *             LAST-ACCOUNTING-DATE CAN SEE WHAT ACTUALLY POSTED. *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98114 : ADDED PF2, WHICH XCTLS TO NEW PROGRAM ORP1515P TO  *
+      *             RE-DISPLAY THIS CLERK'S LAST 10 INQUIRED-ON SSNs   *
+      *             AS A PICK LIST (KEYED BY TCTTE-CLERK IN NEW TABLE  *
+      *             ST_USR_RECENT_SSN), SO CLERKS BOUNCING BETWEEN A   *
+      *             FEW RELATED REGISTRATIONS DON'T HAVE TO RE-KEY     *
+      *             EACH SSN FROM SCRATCH EVERY TIME.                  *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98149 : C0550-BUILD-BANK-INFO NOW PERFORMS A NEW SECTION,  *
+      *             C0551-VALIDATE-BANK-BRANCH, THAT LOOKS UP THE      *
+      *             BANK BRANCH/AGENCY CODE JUST FETCHED AGAINST THE   *
+      *             BANK MASTER TABLE, AND FLAGS TWA-BANK-BR-AGY-NUM-  *
+      *             OUT (BANKNUMO) WITH THE SAME ATT-UNPROT-HILITE-MDT *
+      *             ATTRIBUTE F0000-CHECK-BLOCK-CODE ALREADY USES WHEN *
+      *             THE CODE DOESN'T MATCH A KNOWN BRANCH, INSTEAD OF  *
+      *             LETTING A MISTYPED BRANCH CODE SIT THERE LOOKING   *
+      *             LIKE ANY OTHER FIELD ON SCREEN.  (RETAGGED FROM    *
+      *             SMR#98115, WHICH OBSSS601.CBL ALSO USES FOR ITS    *
+      *             OWN UNRELATED S0650-GET-ACCT-SUBSTITUTION CHANGE   *
+      *             -- EACH TAG SHOULD NAME ONE CHANGE.)               *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98135 : ADDED PF1, WHICH XCTLS TO NEW PROGRAM ORP1516P TO  *
+      *             SHOW THE GAP BETWEEN THE FORM-RECEIVED DATE AND    *
+      *             THE REGISTRATION EFFECTIVE DATE FOR THE SSN ON     *
+      *             SCREEN, FOR THE FORM-RECEIVED-VS-REGISTRATION      *
+      *             TREND REPORT.                                     *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98136 : ADDED PF3, WHICH XCTLS TO NEW PROGRAM ORP1517P TO  *
+      *             LIST DEDUCTION ENTRIES OBSSS601 HELD AND NEVER     *
+      *             POSTED FOR THE SSN ON SCREEN -- A RECONCILIATION   *
+      *             REPORT ON DEDUCTIONS NOT PAID.                    *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98139 : NEW SECTION C0025-LOG-TXN-RESTART INSERTS A ROW    *
+      *             INTO NEW TABLE ST_HST_TXN_RESTART EVERY TIME THIS  *
+      *             SCREEN'S OWN TCTTE-ENTRY-COUNT IS FOUND AT         *
+      *             LOW-VALUES, FOR A UNIFIED RESTART LOG SHARED WITH  *
+      *             ORP1515P AND ORP1518P (SEE THOSE PROGRAMS).       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98143 : ADDED PF13, WHICH XCTLS TO NEW PROGRAM ORP1520P TO *
+      *             DISPLAY THE DEPENDENTS/BENEFICIARIES ON FILE FOR   *
+      *             THE SSN ON SCREEN, CARRYING TCTTE-SSN FORWARD THE  *
+      *             SAME WAY THE OTHER DRILL-DOWN PF KEYS ALREADY DO.  *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98144 : ADDED CODE '4' TO BLOCK-REASON-CODES-W SO THE NEW  *
+      *             OVERNIGHT SANCTIONS/WATCH-LIST SWEEP (OBSSS603)    *
+      *             CAN SET A BLOCK REASON DISTINCT FROM AN ODS2350    *
+      *             MANUAL BLOCK.  F0000-CHECK-BLOCK-CODE NEEDS NO     *
+      *             CHANGE SINCE IT ALREADY SEARCHES THE WHOLE TABLE.  *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98146 : PF6 AND PF5 WERE FALLING THROUGH TO THE UNPROTECTED*
+      *             XCTL-RETURN-MENU LOGIC INSTEAD OF RETURNING TO     *
+      *             PSEUDO-CONVERSATIVE WAIT, BECAUSE THEIR HANDLERS   *
+      *             WERE MISSING THE GO TO C0000-PROCESS-EXIT EVERY    *
+      *             OTHER PF-KEY HANDLER IN THIS SECTION USES.  ADDED. *
+      *             ALSO, F0000-CHECK-BLOCK-CODE WAS RAISING A NEW     *
+      *             CASELEAD NOTICE ON EVERY INQUIRY AGAINST AN        *
+      *             ALREADY-BLOCKED SSN, NOT JUST ON THE BLOCK/UNBLOCK *
+      *             EVENT ITSELF.  NEW F0012-CHECK-CASE-LEAD-PENDING   *
+      *             READS CASELEAD FIRST SO A SECOND NOTICE IS ONLY    *
+      *             WRITTEN ONCE THE CASE SYSTEM HAS CONSUMED THE      *
+      *             EXISTING ONE.  ALSO, A FAILED MODULUS-11 CHECK     *
+      *             DIGIT TEST IN C0017-VALIDATE-CHECK-DIGIT WAS       *
+      *             SENDING THE SCREEN BACK VIA D0000-FINAL INSTEAD OF *
+      *             GOING ON TO C0300-INQUIRY, WITH NO WAY FOR THE     *
+      *             CLERK TO OVERRIDE AN OBVIOUS FALSE POSITIVE.  THE  *
+      *             CHECK NOW ONLY SETS TWAERROR/ERRMSG1O AS A WARNING *
+      *             ON THE SAME SCREEN THAT STILL SHOWS THE INQUIRY.   *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *---------------------------------------------------------------*
+      * SMR#98150 : F0000-CHECK-BLOCK-CODE SURFACED THE SAME GENERIC   *
+      *             BLOCK MESSAGE FOR EVERY BLOCK-REASON-CODES-W       *
+      *             ENTRY, INCLUDING THE NEW SANCTIONS/WATCH-LIST CODE *
+      *             '4' (SMR#98144).  NEW BLOCK-REASON-MSGS-E TABLE,   *
+      *             PARALLEL TO BLOCK-REASON-CODES, GIVES CODE '4' ITS *
+      *             OWN ENGLISH-SIDE TEXT; CODES '1'-'3' STILL SHARE   *
+      *             THE SAME TEXT PENDING REASON-SPECIFIC WORDING,     *
+      *             SAME AS BEFORE.  ARABIC IS UNCHANGED FOR ALL FOUR  *
+      *             CODES -- SEE THE SMR#98107 NOTE NEAR BLOCK-REASON- *
+      *             CODES-W FOR WHY NEW ARABIC TEXT CAN'T BE AUTHORED  *
+      *             RELIABLY IN THIS PROGRAM.                          *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
       *****************************************************************
       *****************************************************************
 001100*
@@ -612,6 +783,172 @@ S45165  01  CEXPDT-IND                PIC S9(04) COMP.
       *
         01  COUNT-ROW                 PIC S9(04) COMP.
         01  COUNT-ROW2                PIC S9(04) COMP.
+      *
+98103   01  W-CHKDIG-AREA.
+98103       05  W-CHKDIG-LEN           PIC S9(04) COMP.
+98103       05  W-CHKDIG-IDX           PIC S9(04) COMP.
+98103       05  W-CHKDIG-WEIGHT        PIC S9(04) COMP.
+98103       05  W-CHKDIG-SUM           PIC S9(04) COMP.
+98103       05  W-CHKDIG-CALC          PIC S9(04) COMP.
+98103       05  W-CHKDIG-GIVEN         PIC S9(04) COMP.
+98103       05  W-CHKDIG-SW            PIC X(01).
+98103           88  W-CHKDIG-BAD           VALUE 'Y'.
+98103           88  W-CHKDIG-OK            VALUE 'N'.
+      *
+      *****************************************************************
+      *        BLOCKED-REGISTRATION INQUIRY AUDIT RECORD              *
+      *****************************************************************
+98106   01  ORAUDIT-REC.
+98106       05  ORAUD-TASKN            PIC 9(07).
+98106       05  ORAUD-SSN              PIC 9(11).
+98106       05  ORAUD-CLERK            PIC X(03).
+98106       05  ORAUD-TERM             PIC X(04).
+98106       05  ORAUD-DATE             PIC X(10).
+98106       05  ORAUD-TIME             PIC X(08).
+98106
+98106   01  W-ORAUDIT-RESP             PIC S9(08) COMP.
+      *
+      *****************************************************************
+      *   TRANSACTION-LEAD, REUSED HERE TO NOTIFY THE FRAUD/LEGAL     *
+      *   CASE SYSTEM OF BLOCKED REGISTRATIONS SEEN ON THIS SCREEN    *
+      *****************************************************************
+98129   01  W-CASE-LEAD-REC.
+98129       COPY SFCTTXNL.
+98129   01  W-DEST-TABLE.
+98129       COPY SFCTBDST.
+98129   01  W-CASE-LEAD-RESP           PIC S9(08) COMP.
+      *****************************************************************
+      *  SMR#98146 : SWITCH SET BY F0012-CHECK-CASE-LEAD-PENDING TO   *
+      *              TELL F0000-CHECK-BLOCK-CODE WHETHER A LEAD IS   *
+      *              ALREADY SITTING IN CASELEAD FOR THIS SSN, SO A  *
+      *              REPEAT INQUIRY ON AN ALREADY-REPORTED BLOCK     *
+      *              DOES NOT WRITE A SECOND ONE.                    *
+      *                                HESSA AL-OTAIBI     09/08/2026  *
+      *****************************************************************
+98146   01  W-CASE-LEAD-SW             PIC X(01).
+98146       88  CASE-LEAD-PENDING          VALUE 'Y'.
+98146       88  CASE-LEAD-NOT-PENDING      VALUE 'N'.
+      *
+      *****************************************************************
+      *        BLOCK-REASON-CODES, KEYED BY M_BAS_EE_BLOCK_CODE        *
+      *     NOTE: ALL RECOGNIZED CODES CURRENTLY SURFACE THE SAME      *
+      *     APPROVED W-MSG-BLOCK-SSN TEXT; TRANSLATIONS HAS NOT YET    *
+      *     SUPPLIED WORDING SPECIFIC TO EACH REASON, SO THE TABLE     *
+      *     ONLY DRIVES WHICH CODES ARE RECOGNIZED FOR NOW.            *
+      *     CODE '4' IS SET ONLY BY OBSSS603, THE OVERNIGHT SANCTIONS/ *
+      *     WATCH-LIST SWEEP, SO A BLOCKED SSN CAN BE TRACED BACK TO   *
+      *     THAT MATCH INSTEAD OF AN ODS2350 MANUAL BLOCK.             *
+      *****************************************************************
+98107   01  BLOCK-REASON-CODES-W.
+98107       05  FILLER                 PIC X(01) VALUE '1'.
+98107       05  FILLER                 PIC X(01) VALUE '2'.
+98107       05  FILLER                 PIC X(01) VALUE '3'.
+98144       05  FILLER                 PIC X(01) VALUE '4'.
+      *
+98107   01  BLOCK-REASON-CODES REDEFINES BLOCK-REASON-CODES-W.
+98144       05  BR-CODE  OCCURS 4 TIMES INDEXED BY BR-IDX PIC X(01).
+      *
+      *****************************************************************
+      *  SMR#98150 : ENGLISH-SIDE REASON-SPECIFIC BLOCK MESSAGE, ONE   *
+      *     ENTRY PER BLOCK-REASON-CODES-W POSITION.  CODES '1'-'3'    *
+      *     STILL SHARE THE SAME APPROVED TEXT (SEE THE SMR#98107 NOTE *
+      *     ABOVE -- NO REASON-SPECIFIC WORDING HAS BEEN SUPPLIED FOR  *
+      *     THEM YET), BUT CODE '4' (THE OBSSS603 SANCTIONS/WATCH-LIST *
+      *     MATCH ADDED BY SMR#98144) GETS ITS OWN TEXT SINCE WHAT IT  *
+      *     MEANS IS ALREADY KNOWN.  ARABIC STAYS GENERIC FOR ALL FOUR *
+      *     CODES -- THE EXISTING ARABIC LITERALS IN THIS PROGRAM ARE  *
+      *     IN AN UNKNOWN MIS-TRANSCODED LEGACY CODEPAGE (SEE THE SAME *
+      *     SMR#98107 NOTE), SO NEW ARABIC WORDING CAN'T BE AUTHORED   *
+      *     RELIABLY HERE.                                             *
+      *                                HESSA AL-OTAIBI     09-08-2026  *
+      *****************************************************************
+98150   01  BLOCK-REASON-MSGS-E-W.
+98150       05  FILLER                 PIC X(70) VALUE
+98150           'THIS REGISTRATION IS BLOCKED - SEE YOUR SUPERVISOR'.
+98150       05  FILLER                 PIC X(70) VALUE
+98150           'THIS REGISTRATION IS BLOCKED - SEE YOUR SUPERVISOR'.
+98150       05  FILLER                 PIC X(70) VALUE
+98150           'THIS REGISTRATION IS BLOCKED - SEE YOUR SUPERVISOR'.
+98150       05  FILLER                 PIC X(70) VALUE
+98150           'REGISTRATION BLOCKED - SANCTIONS/WATCH-LIST MATCH -
+98150 -         'SEE COMPLIANCE'.
+      *
+98150   01  BLOCK-REASON-MSGS-E REDEFINES BLOCK-REASON-MSGS-E-W.
+98150       05  BR-MSG-E  OCCURS 4 TIMES  PIC X(70).
+      *
+98150   01  W-BR-MSG-NDX               PIC 9(02).
+      *
+      *****************************************************************
+      *        BANK BRANCH/AGENCY CODE VALIDATION WORK FIELDS         *
+      *****************************************************************
+98149   01  T-M-BANK-BR-AGY-CODE       PIC X(04).
+98149   01  W-BANK-BR-VALID-SW         PIC X(01).
+98149       88  W-BANK-BR-VALID            VALUE 'Y'.
+98149       88  W-BANK-BR-INVALID          VALUE 'N'.
+      *
+      *****************************************************************
+      *        BASIC-DATA HARDCOPY PRINT EXTRACT RECORD               *
+      *****************************************************************
+98108   01  ORBASPRT-REC.
+98108       05  PRT-SSN                PIC 9(11).
+98108       05  PRT-EMPLER-NUM         PIC X(11).
+98108       05  PRT-ENTRY-DATE.
+98108           10  PRT-ENTRY-YYYY     PIC X(04).
+98108           10  PRT-ENTRY-MM       PIC XX.
+98108           10  PRT-ENTRY-DD       PIC XX.
+98108       05  PRT-LAST-ACCT-DATE.
+98108           10  PRT-LACCT-YYYY     PIC X(04).
+98108           10  PRT-LACCT-MM       PIC XX.
+98108           10  PRT-LACCT-DD       PIC XX.
+98108       05  PRT-BANK-PAY-METH-CODE PIC X(02).
+98108       05  PRT-BANK-BR-AGY-NUM    PIC X(04).
+98108       05  PRT-BANK-ACCT-NUM      PIC X(30).
+98108       05  PRT-CLERK              PIC X(03).
+98108       05  PRT-DATE               PIC X(10).
+98108       05  PRT-TIME               PIC X(08).
+98108
+98108   01  W-ORBASPRT-RESP            PIC S9(08) COMP.
+      *
+      *****************************************************************
+      *        LANGUAGE PREFERENCE, KEYED BY TCTTE-CLERK, AND THE      *
+      *     ENGLISH PARALLEL TO THE ARABIC MESSAGE LITERALS BELOW --   *
+      *     PF5 TOGGLES THE PREFERENCE AND RE-WRITES ST_USR_LANG_PREF  *
+      *****************************************************************
+98112   01  W-LANG-PREF-SW             PIC X(01).
+98112       88  LANG-IS-ARABIC             VALUE 'A'.
+98112       88  LANG-IS-ENGLISH            VALUE 'E'.
+98112
+98112   01  W-MSG-BLOCK-SSN-E          PIC X(70) VALUE
+98112       'THIS REGISTRATION IS BLOCKED - SEE YOUR SUPERVISOR'.
+98112   01  K-PF10-11-E.
+98112       05  FILLER                 PIC X(70)  VALUE
+98112           'PF10=EMPLOYER  PF11=CHANGE SSN  PF6=PRINT  PF5=LANGUA
+98112 -        'GE'.
+98112   01  W-MSG-NOTFOUND-E           PIC X(40) VALUE
+98112       'NO RECORD FOUND FOR THIS SSN'.
+98112   01  W-MSG-SYSERR-E             PIC X(40) VALUE
+98112       'SYSTEM ERROR - SEE YOUR SUPERVISOR'.
+98112   01  W-MSG-AUTH-DENIED-E        PIC X(60) VALUE
+98112       'YOU ARE NOT AUTHORIZED TO USE THIS KEY'.
+98112
+98112   01  W-USR-LANG-RESP            PIC S9(08) COMP.
+      *
+      *****************************************************************
+      *     "RECENTLY VIEWED" SSN LIST, KEYED BY TCTTE-CLERK -- PF2     *
+      *     RE-DISPLAYS THE LAST FEW SSNs THIS CLERK HAS INQUIRED ON    *
+      *     AS A PICK LIST IN ORP1515P.                                 *
+      *****************************************************************
+98114   01  C-MAX-RECENT-SSN           PIC S9(04) COMP VALUE +10.
+      *
+      *****************************************************************
+      *     UNIFIED RESTART LOG -- ONE ROW PER FRESH (NON-RE-ENTRANT)   *
+      *     START OF A PSEUDO-CONVERSATION ON ANY TCTTE-ENTRY-COUNT-    *
+      *     DRIVEN ORP15XX TRANSACTION (1511, 1515, 1518), SO A STUCK   *
+      *     OR ABENDED TERMINAL'S LAST KNOWN RESTART POINT CAN BE       *
+      *     TRACED FROM ONE TABLE REGARDLESS OF WHICH SCREEN IT WAS ON. *
+      *****************************************************************
+98139   01  T-RST-TRAN-ID              PIC X(04).
+98139   01  T-RST-RESTART-DATE         PIC X(08).
 
 004120*****************************************************************
 004130*                    LINKAGE SECTION                            *
@@ -619,6 +956,12 @@ S45165  01  CEXPDT-IND                PIC S9(04) COMP.
 004150
 004160 LINKAGE SECTION.
 004170
+      **********           CWA FIELDS                         *********
+
+98110  01  CWA-AREA.
+98110      COPY OOC0030.
+       EJECT
+
 004180**********           TWA FIELDS                         *********
 004190
 004200 01 TWA-1511.
@@ -676,6 +1019,7 @@ S45165  01  CEXPDT-IND                PIC S9(04) COMP.
 004740     EXEC CICS  ADDRESS                                           00006240
 004750                TWA (ADDRESS OF TWA-1511)                         00006240
 004760                TCTUA (ADDRESS OF TCTTE-USER-AREA)                00006240
+98110               CWA (ADDRESS OF CWA-AREA)
 004770     END-EXEC.                                                    00006240
 004780                                                                  00006280
 S9279      MOVE SPACES  TO  WS-CICS-AREA
@@ -693,6 +1037,22 @@ S9279      END-IF.
 S9279      MOVE  TWA-PROGRAM-ORP1511P-ACCESS  TO  WS-ACCESS-AUTH.       REALTIME
 S9279      MOVE  TWA-PROGRAM-FP151101-ACCESS  TO  WS-FUNC-01-AUTH.      REALTIME
 S9279
+98112      MOVE 'ST_USR_LANG_PREF COPYIC'  TO  W-EIBDS.
+98112      MOVE 'A'                        TO  W-LANG-PREF-SW.
+98112
+98112      EXEC SQL
+98112           SELECT LANG_CODE
+98112             INTO :W-LANG-PREF-SW
+98112             FROM ST_USR_LANG_PREF
+98112            WHERE LANG_CLERK = :TCTTE-CLERK
+98112      END-EXEC.
+98112
+98112      PERFORM DB2-ERROR.
+98112      IF SQLCODE = +0 OR SQLCODE = +100
+98112          NEXT SENTENCE
+98112      ELSE
+98112          MOVE 'A'  TO  W-LANG-PREF-SW.
+98112
 S9279  B0000-INIT-EXIT.  EXIT.
 00481      EJECT
 00482 *****************************************************************
@@ -716,7 +1076,7 @@ S96847     PERFORM C0750-DATE-TIME.
                TCTTE-SSN           GREATER THAN ZERO
                MOVE TCTTE-SSN TO TWANUM
                PERFORM C0015-FLIP-SSN
-                   IF TWA-EMPLOYER-REC
+98103              IF TWA-EMPLOYER-REC  AND  W-CHKDIG-OK
                       MOVE '1510'  TO  TCTTE-CURNT-TRAN-ID
                       PERFORM C0012-XCTL-1510
                    ELSE
@@ -734,6 +1094,52 @@ S9279          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES
 S9279              MOVE  '0'         TO  TCTTE-ENTRY-SW
 S9279              PERFORM C0012-CHECK-AUTHORITY .
 S9279
+98108      IF  EIBAID EQUAL  TO  DFHPF6   AND
+98108          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES
+98108              PERFORM C0020-PRINT-BASIC-DATA
+98146              GO TO C0000-PROCESS-EXIT.
+98108
+98112      IF  EIBAID EQUAL  TO  DFHPF5   AND
+98112          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES
+98112              PERFORM G0000-TOGGLE-LANGUAGE
+98146              GO TO C0000-PROCESS-EXIT.
+98112
+98113      IF  EIBAID EQUAL  TO  DFHPF4   AND
+98113          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES
+98113              PERFORM C0021-XCTL-GLTXN
+98113              GO TO C0000-PROCESS-EXIT.
+98113
+98114      IF  EIBAID EQUAL  TO  DFHPF2   AND
+98114          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES
+98114              PERFORM C0022-XCTL-RECENT
+98114              GO TO C0000-PROCESS-EXIT.
+98114
+98101      IF  EIBAID EQUAL  TO  DFHPF7   AND
+98101          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES
+98101              PERFORM C0016-XCTL-HISTORY
+98101              GO TO C0000-PROCESS-EXIT.
+98101
+98105      IF  EIBAID EQUAL  TO  DFHPF9   AND
+98105          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES  AND
+98105          TWA-EMPLOYER-REC
+98105              PERFORM C0019-XCTL-ROSTER
+98105              GO TO C0000-PROCESS-EXIT.
+98105
+98135      IF  EIBAID EQUAL  TO  DFHPF1   AND
+98135          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES
+98135              PERFORM C0023-XCTL-TREND
+98135              GO TO C0000-PROCESS-EXIT.
+98135
+98136      IF  EIBAID EQUAL  TO  DFHPF3   AND
+98136          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES
+98136              PERFORM C0024-XCTL-HLDDED
+98136              GO TO C0000-PROCESS-EXIT.
+98136
+98143      IF  EIBAID EQUAL  TO  DFHPF13  AND
+98143          TCTTE-ENTRY-COUNT NOT EQUAL TO LOW-VALUES
+98143              PERFORM C0026-XCTL-DEPEND
+98143              GO TO C0000-PROCESS-EXIT.
+98143
 
 004940     IF  EIBAID EQUAL TO DFHPF12
 004950
@@ -751,21 +1157,37 @@ S9279
 005070
 005080     IF  TCTTE-ENTRY-COUNT EQUAL TO LOW-VALUES
 005090
+98139          PERFORM C0025-LOG-TXN-RESTART
 005100         MOVE  LOW-VALUE  TO MAP01O
 005110
 005120         IF  TCTTE-SSN NUMERIC
 005130
 005140             IF  TCTTE-SSN GREATER THAN ZERO
-005150
-005160                 MOVE TCTTE-SSN TO TWANUM
-005170
-005180                 PERFORM C0015-FLIP-SSN
-005190
-005200                 MOVE TWANUM    TO TWA-EMP-NUM-IN
+
+98104               IF  EIBAID  EQUAL  TO  DFHPF8
+
+98104                   MOVE TCTTE-SSN  TO  T-M-BAS-EE-FILING-NUMBER
+
+98104                   PERFORM C0302-INQUIRY-BY-FILING
+
+98104                   PERFORM F0000-CHECK-BLOCK-CODE
+
+98104               ELSE
+
+005160                     MOVE TCTTE-SSN TO TWANUM
+005170    
+005180                     PERFORM C0015-FLIP-SSN
+005190    
+98146                   IF  W-CHKDIG-BAD
+98146                       MOVE HIGH-VALUES             TO TWAERROR
+98146                       MOVE '„”·« ›·„ ⁄„ ·„«⁄ ·«» √ÿŒ' TO ERRMSG1O
+98146                   END-IF
+005200                     MOVE TWANUM    TO TWA-EMP-NUM-IN
 005210
-005220                 PERFORM C0300-INQUIRY
+005220                     PERFORM C0300-INQUIRY
 005230
-005230                 PERFORM F0000-CHECK-BLOCK-CODE
+005230                     PERFORM F0000-CHECK-BLOCK-CODE
+98104               END-IF
 005230
 005240                 GO TO C0000-PROCESS-EXIT
 005250             ELSE
@@ -780,23 +1202,33 @@ S9279
 005330     EJECT
 S9279  C0011-CHECK-AUTHORITY SECTION.                                   000516
 S9279                                                                   000517
-S9279         IF ( ( PROD-CICS   AND  FUNC-01-AUTH-OK ) OR              REALTIME
+98109         IF ( ( PROD-CICS   AND  FUNC-01-AUTH-OK  AND
+98109                ( READ-AUTH  OR  UPDATE-AUTH ) ) OR                 REALTIME
 S9279                TEST-CICS )                                        REALTIME
 S9279             PERFORM C0011-XCTL-ODS1500                            000519
 S9279          ELSE                                                     000521
+98112             IF  LANG-IS-ENGLISH
+98112                 MOVE W-MSG-AUTH-DENIED-E      TO ERRMSG1O
+98112             ELSE
 S9279             MOVE 'ÂÌ·«„·« Â—«œ·«» …’«Œ …‘«‘·« ·ÊŒœ·« Õ„”Ì ·'      000523
-S9279                          TO ERRMSG1O .
+S9279                          TO ERRMSG1O
+98112             END-IF .
 S9279  C0011-CHECK-AUTHORITY-EXIT.
 S9279       EXIT.
            EJECT                                                        000528
 S9279  C0012-CHECK-AUTHORITY SECTION.                                   000516
 S9279                                                                   000517
-S9279         IF ( ( PROD-CICS   AND  FUNC-01-AUTH-OK ) OR              REALTIME
+98109         IF ( ( PROD-CICS   AND  FUNC-01-AUTH-OK  AND
+98109                UPDATE-AUTH ) OR                                    REALTIME
 S9279                TEST-CICS )                                        REALTIME
 S9279             PERFORM C0012-XCTL-ODS2350                            000519
 S9279          ELSE                                                     000521
+98112             IF  LANG-IS-ENGLISH
+98112                 MOVE W-MSG-AUTH-DENIED-E      TO ERRMSG1O
+98112             ELSE
 S9279             MOVE 'ÂÌ·«„·« Â—«œ·«» …’«Œ …‘«‘·« ·ÊŒœ·« Õ„”Ì ·'      000523
-S9279                          TO ERRMSG1O .
+S9279                          TO ERRMSG1O
+98112             END-IF .
 S9279                                                                   000517
 S9279  C0012-CHECK-AUTHORITY-EXIT.
 S9279       EXIT.
@@ -855,6 +1287,178 @@ S9279  C0012-XCTL-ODS2350-EXIT.
 
        C0012-XCTL-1510-EXIT.
               EXIT.
+      *****************************************************************
+      *                     C0016-XCTL-HISTORY   SECTION              *
+      *****************************************************************
+      *        THIS SECTION XCTL TO PROGRAM (ORP1512P) WHICH          *
+      *     DISPLAYS THE CHANGE HISTORY FOR THE BASIC DATA FIELDS     *
+      *     OF THE SSN CURRENTLY ON THE SCREEN.                       *
+      *****************************************************************
+98101  C0016-XCTL-HISTORY SECTION.
+
+98101      MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+98101      MOVE '1512'      TO  TCTTE-CURNT-TRAN-ID.
+98101      MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+98101      MOVE TWANUM      TO  TCTTE-SSN.
+
+98101      EXEC CICS XCTL
+98101           PROGRAM ('ORP1512P')
+98101      END-EXEC.
+
+98101  C0016-XCTL-HISTORY-EXIT.
+98101         EXIT.
+      *****************************************************************
+      *                     C0021-XCTL-GLTXN   SECTION                 *
+      *****************************************************************
+      *        THIS SECTION XCTL TO PROGRAM (ORP1514P) WHICH          *
+      *     LISTS THE GL TRANSACTIONS OBSSS601 POSTED FOR THE SSN      *
+      *     CURRENTLY ON THE SCREEN.                                   *
+      *****************************************************************
+98113  C0021-XCTL-GLTXN SECTION.
+
+98113      MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+98113      MOVE '1514'      TO  TCTTE-CURNT-TRAN-ID.
+98113      MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+98113      MOVE TWANUM      TO  TCTTE-SSN.
+
+98113      EXEC CICS XCTL
+98113           PROGRAM ('ORP1514P')
+98113      END-EXEC.
+
+98113  C0021-XCTL-GLTXN-EXIT.
+98113         EXIT.
+      *****************************************************************
+      *                     C0022-XCTL-RECENT   SECTION                *
+      *****************************************************************
+      *        THIS SECTION XCTL TO PROGRAM (ORP1515P) WHICH          *
+      *     DISPLAYS THIS CLERK'S RECENTLY-VIEWED SSN PICK LIST.       *
+      *****************************************************************
+98114  C0022-XCTL-RECENT SECTION.
+
+98114      MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+98114      MOVE '1515'      TO  TCTTE-CURNT-TRAN-ID.
+98114      MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+98114      MOVE TWANUM      TO  TCTTE-SSN.
+
+98114      EXEC CICS XCTL
+98114           PROGRAM ('ORP1515P')
+98114      END-EXEC.
+
+98114  C0022-XCTL-RECENT-EXIT.
+98114         EXIT.
+      *****************************************************************
+      *                     C0023-XCTL-TREND   SECTION                 *
+      *****************************************************************
+      *        THIS SECTION XCTL TO PROGRAM (ORP1516P) WHICH SHOWS    *
+      *     THE GAP BETWEEN THE FORM-RECEIVED DATE AND THE REGISTRATION*
+      *     EFFECTIVE DATE FOR THE SSN CURRENTLY ON THE SCREEN, FOR    *
+      *     THE FORM-RECEIVED-VS-REGISTRATION TREND REPORT.            *
+      *****************************************************************
+98135  C0023-XCTL-TREND SECTION.
+
+98135      MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+98135      MOVE '1516'      TO  TCTTE-CURNT-TRAN-ID.
+98135      MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+98135      MOVE TWANUM      TO  TCTTE-SSN.
+
+98135      EXEC CICS XCTL
+98135           PROGRAM ('ORP1516P')
+98135      END-EXEC.
+
+98135  C0023-XCTL-TREND-EXIT.
+98135         EXIT.
+      *****************************************************************
+      *                     C0024-XCTL-HLDDED   SECTION                *
+      *****************************************************************
+      *        THIS SECTION XCTL TO PROGRAM (ORP1517P) WHICH LISTS    *
+      *     THE DEDUCTION ENTRIES OBSSS601 HELD AND NEVER POSTED FOR  *
+      *     THE SSN CURRENTLY ON THE SCREEN.                           *
+      *****************************************************************
+98136  C0024-XCTL-HLDDED SECTION.
+
+98136      MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+98136      MOVE '1517'      TO  TCTTE-CURNT-TRAN-ID.
+98136      MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+98136      MOVE TWANUM      TO  TCTTE-SSN.
+
+98136      EXEC CICS XCTL
+98136           PROGRAM ('ORP1517P')
+98136      END-EXEC.
+
+98136  C0024-XCTL-HLDDED-EXIT.
+98136         EXIT.
+      *****************************************************************
+      *                  C0025-LOG-TXN-RESTART   SECTION               *
+      *****************************************************************
+      *     THIS SECTION LOGS A ROW TO THE UNIFIED RESTART LOG,        *
+      *  ST_HST_TXN_RESTART, EVERY TIME TCTTE-ENTRY-COUNT IS FOUND     *
+      *  AT LOW-VALUES -- THE SAME CONDITION THAT MEANS THIS SCREEN    *
+      *  IS BEGINNING A FRESH PSEUDO-CONVERSATION RATHER THAN          *
+      *  CONTINUING ONE ALREADY IN PROGRESS.  A FAILURE HERE DOES NOT  *
+      *  STOP THE INQUIRY FROM DISPLAYING -- DB2-ERROR ONLY ABENDS ON  *
+      *  A REAL SQLCODE, NOT ON THIS LOGGING STEP BY ITSELF.           *
+      *****************************************************************
+98139  C0025-LOG-TXN-RESTART SECTION.
+
+98139      MOVE 'ST_HST_TXN_RESTART'  TO  W-EIBDS.
+98139      MOVE TCTTE-CURNT-TRAN-ID   TO  T-RST-TRAN-ID.
+98139      MOVE FUNCTION CURRENT-DATE(1:8)
+98139                                 TO  T-RST-RESTART-DATE.
+
+98139      EXEC SQL
+98139           INSERT INTO ST_HST_TXN_RESTART
+98139                (RST_TRAN_ID,   RST_SSN,
+98139                 RST_CLERK,     RST_TERM_ID,
+98139                 RST_RESTART_DATE)
+98139                VALUES
+98139                (:T-RST-TRAN-ID, :TWANUM,
+98139                 :TCTTE-CLERK,   :EIBTRMID,
+98139                 :T-RST-RESTART-DATE)
+98139      END-EXEC.
+
+98139      PERFORM DB2-ERROR.
+
+98139  C0025-LOG-TXN-RESTART-EXIT.  EXIT.
+      *****************************************************************
+      *                     C0026-XCTL-DEPEND   SECTION                *
+      *****************************************************************
+      *        THIS SECTION XCTL TO PROGRAM (ORP1520P) WHICH          *
+      *     DISPLAYS THE DEPENDENTS/BENEFICIARIES ON FILE FOR THE     *
+      *     SSN CURRENTLY ON THE SCREEN.                               *
+      *****************************************************************
+98143  C0026-XCTL-DEPEND SECTION.
+
+98143      MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+98143      MOVE '1520'      TO  TCTTE-CURNT-TRAN-ID.
+98143      MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+98143      MOVE TWANUM      TO  TCTTE-SSN.
+
+98143      EXEC CICS XCTL
+98143           PROGRAM ('ORP1520P')
+98143      END-EXEC.
+
+98143  C0026-XCTL-DEPEND-EXIT.
+98143         EXIT.
+      *****************************************************************
+      *                     C0019-XCTL-ROSTER   SECTION                *
+      *****************************************************************
+      *        THIS SECTION XCTL TO PROGRAM (ORP1513P) WHICH          *
+      *     LISTS EVERY EMPLOYEE REGISTERED UNDER THE EMPLOYER        *
+      *     NUMBER CURRENTLY ON THE SCREEN.                            *
+      *****************************************************************
+98105  C0019-XCTL-ROSTER SECTION.
+
+98105      MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+98105      MOVE '1513'      TO  TCTTE-CURNT-TRAN-ID.
+98105      MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+98105      MOVE  FUNCTION NUMVAL (TWA-FLIP-SSN-O-7)  TO  TCTTE-SSN.
+
+98105      EXEC CICS XCTL
+98105           PROGRAM ('ORP1513P')
+98105      END-EXEC.
+
+98105  C0019-XCTL-ROSTER-EXIT.
+98105         EXIT.
 005340*****************************************************************
 005350*                     C0015-FLIP-SSN                            *
 005360*****************************************************************
@@ -901,8 +1505,74 @@ S9279  C0012-XCTL-ODS2350-EXIT.
 005770
 005780     MOVE  TWA-FLIP-SSN-OUT  TO  TWANUM.
 005790
+98103      PERFORM C0017-VALIDATE-CHECK-DIGIT.
 005800 C0015-FLIP-SSN-EXIT.  EXIT.
 005810     EJECT
+      *****************************************************************
+      *                 C0017-VALIDATE-CHECK-DIGIT   SECTION          *
+      *****************************************************************
+      *      THIS SECTION APPLIES A STANDARD MODULUS-11 CHECK DIGIT   *
+      *   TEST TO THE (FLIPPED) SSN IN TWA-FLIP-SSN-OUT, OR TO THE    *
+      *   7-DIGIT EMPLOYER REGISTRATION NUMBER WHEN TWA-EMPLOYER-REC, *
+      *   SO AN OBVIOUS KEYING ERROR IS CAUGHT BEFORE THE DB2 CALL.   *
+      *****************************************************************
+98103  C0017-VALIDATE-CHECK-DIGIT SECTION.
+
+98103      IF  TWA-EMPLOYER-REC
+98103          MOVE  7            TO  W-CHKDIG-LEN
+98103      ELSE
+98103          MOVE  11           TO  W-CHKDIG-LEN.
+
+98103      MOVE  ZERO             TO  W-CHKDIG-SUM.
+98103      MOVE  2                TO  W-CHKDIG-WEIGHT.
+
+98103      PERFORM C0018-SUM-CHECK-DIGIT
+98103          VARYING  W-CHKDIG-IDX  FROM  1  BY  1
+98103              UNTIL  W-CHKDIG-IDX  >  (W-CHKDIG-LEN - 1).
+
+98103      COMPUTE  W-CHKDIG-CALC  =
+98103          11 - FUNCTION MOD (W-CHKDIG-SUM 11).
+98103      IF  W-CHKDIG-CALC  >  9
+98103          MOVE  0            TO  W-CHKDIG-CALC.
+
+98103      IF  TWA-EMPLOYER-REC
+98103          MOVE  FUNCTION NUMVAL (TWA-FLIP-SSN-O-7 (7:1))
+98103                                 TO  W-CHKDIG-GIVEN
+98103      ELSE
+98103          MOVE  FUNCTION NUMVAL (TWA-FLIP-SSN-OUT (11:1))
+98103                                 TO  W-CHKDIG-GIVEN.
+
+98103      IF  W-CHKDIG-CALC  NOT EQUAL  W-CHKDIG-GIVEN
+98103          SET  W-CHKDIG-BAD      TO  TRUE
+98103      ELSE
+98103          SET  W-CHKDIG-OK       TO  TRUE.
+
+98103  C0017-VALIDATE-CHECK-DIGIT-EXIT.  EXIT.
+      *****************************************************************
+      *                 C0018-SUM-CHECK-DIGIT   SECTION               *
+      *****************************************************************
+      *      THIS SECTION ADDS ONE WEIGHTED DIGIT TO W-CHKDIG-SUM FOR *
+      *   C0017-VALIDATE-CHECK-DIGIT, WORKING IN FROM THE CHECK DIGIT *
+      *   POSITION WITH WEIGHTS CYCLING 2 THROUGH 9.                  *
+      *****************************************************************
+98103  C0018-SUM-CHECK-DIGIT SECTION.
+
+98103      IF  TWA-EMPLOYER-REC
+98103          COMPUTE  W-CHKDIG-SUM  =  W-CHKDIG-SUM  +
+98103              (FUNCTION NUMVAL (TWA-FLIP-SSN-O-7
+98103                  (W-CHKDIG-LEN - W-CHKDIG-IDX : 1))
+98103                  *  W-CHKDIG-WEIGHT)
+98103      ELSE
+98103          COMPUTE  W-CHKDIG-SUM  =  W-CHKDIG-SUM  +
+98103              (FUNCTION NUMVAL (TWA-FLIP-SSN-OUT
+98103                  (W-CHKDIG-LEN - W-CHKDIG-IDX : 1))
+98103                  *  W-CHKDIG-WEIGHT).
+
+98103      ADD  1  TO  W-CHKDIG-WEIGHT.
+98103      IF  W-CHKDIG-WEIGHT  >  9
+98103          MOVE  2            TO  W-CHKDIG-WEIGHT.
+
+98103  C0018-SUM-CHECK-DIGIT-EXIT.  EXIT.
 005820*****************************************************************
 005830*                    C0200-XCTL-RETURN-MENU                     *
 005840*****************************************************************
@@ -1035,11 +1705,19 @@ S45165                :T-M-BAS-EE-CV-EXP-DATE:CEXPDT-IND
 006180             NEXT SENTENCE
 C06180          ELSE
 006180          IF SQLCODE  = +100
-006380             MOVE '›·„·«Ï·⁄œÊÃÊ„—Ì€·Ã”·«' TO ERRMSG1O
+98112              IF  LANG-IS-ENGLISH
+98112                  MOVE W-MSG-NOTFOUND-E        TO ERRMSG1O
+98112              ELSE
+006380                 MOVE '›·„·«Ï·⁄œÊÃÊ„—Ì€·Ã”·«' TO ERRMSG1O
+98112              END-IF
 006390             MOVE HIGH-VALUES             TO TWAERROR
 006400             GO TO C0300-INQUIRY-EXIT
 C06180          ELSE
-006380             MOVE 'ÂÌ”«”√  «‰«Ì» ›·„ ⁄„ ·„«⁄ ·«» √ÿŒ' TO ERRMSG1O
+98112              IF  LANG-IS-ENGLISH
+98112                  MOVE W-MSG-SYSERR-E          TO ERRMSG1O
+98112              ELSE
+006380                 MOVE 'ÂÌ”«”√  «‰«Ì» ›·„ ⁄„ ·„«⁄ ·«» √ÿŒ' TO ERRMSG1O
+98112              END-IF
 006390             MOVE HIGH-VALUES                         TO TWAERROR
 006400             GO TO C0300-INQUIRY-EXIT
 006180          END-IF.
@@ -1067,21 +1745,210 @@ C06180          ELSE
 006390*DB2     MOVE HIGH-VALUES TO TWAERROR
 006400*DB2     GO TO C0300-INQUIRY-EXIT.
 006410
-006420     PERFORM C0301-SET-REC-TYPE.
-006430
-006440     IF  EE-RECORD
-006460       PERFORM C0550-BUILD-BANK-INFO
-006470     ELSE
-006480       NEXT SENTENCE.
-006490
-006500     PERFORM  C0600-FLIP-AND-BUILD-SCREEN.
-006510
-006520     PERFORM  C0400-BUILD-NAME.
-006530
-006540     PERFORM  C0310-FORMAT-SCREEN-BASIC-DATA.
+98104      PERFORM C0303-FINISH-INQUIRY.
 006550
 006560 C0300-INQUIRY-EXIT.  EXIT.
 006570     EJECT
+      *****************************************************************
+      *                 C0302-INQUIRY-BY-FILING   SECTION             *
+      *****************************************************************
+      *      THIS SECTION LOOKS UP ST_MST_EMPLOYEE_BASIC BY            *
+      *   M_BAS_EE_FILING_NUMBER INSTEAD OF M_BAS_EE_SSN, FOR A CLERK  *
+      *   WHO ONLY HAS THE PAPER FILING NUMBER ON HAND.  ON A GOOD     *
+      *   FETCH THE REAL SSN COMES BACK TOO, SO TWANUM CAN BE SET TO   *
+      *   IT FOR ALL THE DOWNSTREAM PROCESSING THAT EXPECTS IT.        *
+      *****************************************************************
+98104  C0302-INQUIRY-BY-FILING SECTION.
+
+98104      MOVE +0         TO TWAOCCA.
+98104      MOVE LOW-VALUES TO TWARDSW.
+
+98104      MOVE 'ST_MST_EMPLOYF COPYIC'  TO W-EIBDS.
+
+98104      EXEC SQL
+98104           SELECT M_BAS_EE_SSN             ,
+98104                  M_BAS_EE_EMPLOYER_NUM     ,
+98104                  M_BAS_EE_SEC_REG_NUM      ,
+98104                  M_BAS_EE_MAST_REC_CODE    ,
+98104                  M_BAS_EE_LOC_CODE         ,
+98104                  M_BAS_EE_ACT_CODE         ,
+98104                  M_BAS_EE_SYS_ENTRY_DATE   ,
+98104                  M_BAS_EE_SYS_ENTRY_SOURCE ,
+98104                  M_BAS_EE_NEXT_ACT_DATE    ,
+98104                  M_BAS_EE_LAST_ACCT_DATE   ,
+98104                  M_BAS_EE_LAST_FM_DATE     ,
+98104                  M_BAS_EE_BILL_FREQ_CODE   ,
+98104                  M_BAS_EE_BILL_TYPE_CODE   ,
+98104                  M_BAS_EE_BILL_DAY         ,
+98104                  M_BAS_EE_PAY_FREQ_CODE    ,
+98104                  M_BAS_EE_PAY_DAY          ,
+98104                  M_BAS_EE_REG_EFF_DATE     ,
+98104                  M_BAS_EE_BIRTH_DATE       ,
+98104                  M_BAS_EE_DEATH_DATE       ,
+98104                  M_BAS_EE_OCC_CODE         ,
+98104                  M_BAS_EE_SEX_CODE         ,
+98104                  M_BAS_EE_MAR_STAT_CODE    ,
+98104                  M_BAS_EE_PIS_NUM          ,
+98104                  M_BAS_EE_CIVIL_ID         ,
+98104                  M_BAS_EE_NAT_CODE         ,
+98104                  M_BAS_EE_NAT_CERT_NUM     ,
+98104                  M_BAS_EE_NAT_EFF_DATE     ,
+98104                  M_BAS_EE_DED_DED_NT_PD    ,
+98104                  M_BAS_EE_TERM_ACT_DATE    ,
+98104                  M_BAS_EE_20KD_1992        ,
+98104                  M_BAS_EE_50KD_1992        ,
+98104                  M_BAS_EE_CHILD_5KD_89     ,
+98104                  M_BAS_EE_CHILD_10KD_89    ,
+98104                  M_BAS_EE_CHILD_30KD_A89   ,
+98104                  M_BAS_EE_CHILD_30KD_B89   ,
+98104                  M_BAS_EE_CHLD_RETIRE      ,
+98104                  M_BAS_EE_OVR_MAX_941231   ,
+98104                  M_BAS_EE_BLOCK_CODE       ,
+98104                  M_BAS_EE_FORM_REC_DATE    ,
+98104                  M_BAS_EE_DROP_NAT_DATE    ,
+98104                  M_BAS_EE_CV_EXP_DATE
+98104           INTO  :T-M-BAS-EE-SSN                    ,
+98104                 :T-M-BAS-EE-EMPLOYER-NUM:EMPLER-IND   ,
+98104                 :T-M-BAS-EE-SEC-REG-NUM:REGNUM-IND    ,
+98104                 :T-M-BAS-EE-MAST-REC-CODE      ,
+98104                 :T-M-BAS-EE-LOC-CODE           ,
+98104                 :T-M-BAS-EE-ACT-CODE           ,
+98104                 :T-M-BAS-EE-SYS-ENTRY-DATE:ENTDT-IND ,
+98104                 :T-M-BAS-EE-SYS-ENTRY-SOURCE          ,
+98104                 :T-M-BAS-EE-NEXT-ACT-DATE             ,
+98104                 :T-M-BAS-EE-LAST-ACCT-DATE:LACTDT-IND ,
+98104                 :T-M-BAS-EE-LAST-FM-DATE:LASFMDT-IND  ,
+98104                 :T-M-BAS-EE-BILL-FREQ-CODE            ,
+98104                 :T-M-BAS-EE-BILL-TYPE-CODE            ,
+98104                 :T-M-BAS-EE-BILL-DAY                  ,
+98104                 :T-M-BAS-EE-PAY-FREQ-CODE             ,
+98104                 :T-M-BAS-EE-PAY-DAY                   ,
+98104                 :T-M-BAS-EE-REG-EFF-DATE:REGFDT-IND ,
+98104                 :T-M-BAS-EE-BIRTH-DATE              ,
+98104                 :T-M-BAS-EE-DEATH-DATE:DETHDT-IND   ,
+98104                 :T-M-BAS-EE-OCC-CODE                ,
+98104                 :T-M-BAS-EE-SEX-CODE                ,
+98104                 :T-M-BAS-EE-MAR-STAT-CODE           ,
+98104                 :T-M-BAS-EE-PIS-NUM                 ,
+98104                 :T-M-BAS-EE-CIVIL-ID                ,
+98104                 :T-M-BAS-EE-NAT-CODE                ,
+98104                 :T-M-BAS-EE-NAT-CERT-NUM:NCRTF-IND  ,
+98104                 :T-M-BAS-EE-NAT-EFF-DATE:NEFFDT-IND ,
+98104                 :T-M-BAS-EE-DED-DED-NT-PD           ,
+98104                 :T-M-BAS-EE-TERM-ACT-DATE:TRMDT-IND ,
+98104                 :T-M-BAS-EE-20KD-1992               ,
+98104                 :T-M-BAS-EE-50KD-1992               ,
+98104                 :T-M-BAS-EE-CHILD-5KD-89            ,
+98104                 :T-M-BAS-EE-CHILD-10KD-89           ,
+98104                 :T-M-BAS-EE-CHILD-30KD-A89          ,
+98104                 :T-M-BAS-EE-CHILD-30KD-B89          ,
+98104                 :T-M-BAS-EE-CHLD-RETIRE             ,
+98104                 :T-M-BAS-EE-OVR-MAX-941231          ,
+98104                 :T-M-BAS-EE-BLOCK-CODE              ,
+98104                 :T-M-BAS-EE-FORM-REC-DATE:FRMDT-IND ,
+98104                 :T-M-BAS-EE-DROP-NAT-DATE:NDRPDT-IND,
+98104                 :T-M-BAS-EE-CV-EXP-DATE:CEXPDT-IND
+98104           FROM ST_MST_EMPLOYEE_BASIC
+98104           WHERE     M_BAS_EE_FILING_NUMBER =
+98104                     :T-M-BAS-EE-FILING-NUMBER
+98104            ORDER BY M_BAS_EE_FILING_NUMBER   ASC
+98104                     FETCH FIRST 1 ROW ONLY
+98104           END-EXEC
+
+98104           PERFORM DB2-ERROR.
+98104           IF SQLCODE  =  +0
+98104              NEXT SENTENCE
+98104           ELSE
+98104           IF SQLCODE  = +100
+98112              IF  LANG-IS-ENGLISH
+98112                  MOVE W-MSG-NOTFOUND-E        TO ERRMSG1O
+98112              ELSE
+98104                  MOVE '›·„·«Ï·⁄œÊÃÊ„—Ì€·Ã”·«' TO ERRMSG1O
+98112              END-IF
+98104              MOVE HIGH-VALUES             TO TWAERROR
+98104              GO TO C0302-INQUIRY-BY-FILING-EXIT
+98104           ELSE
+98112              IF  LANG-IS-ENGLISH
+98112                  MOVE W-MSG-SYSERR-E          TO ERRMSG1O
+98112              ELSE
+98104                  MOVE 'ÂÌ”«”√  «‰«Ì» ›·„ ⁄„ ·„«⁄ ·«» √ÿŒ' TO ERRMSG1O
+98112              END-IF
+98104              MOVE HIGH-VALUES                         TO TWAERROR
+98104              GO TO C0302-INQUIRY-BY-FILING-EXIT
+98104           END-IF.
+
+98104      MOVE  T-M-BAS-EE-SSN  TO  TWANUM.
+
+98104      PERFORM C0303-FINISH-INQUIRY.
+
+98104  C0302-INQUIRY-BY-FILING-EXIT.  EXIT.
+      *****************************************************************
+      *                 C0303-FINISH-INQUIRY   SECTION                *
+      *****************************************************************
+      *      COMMON TAIL SHARED BY C0300-INQUIRY AND C0302-INQUIRY-BY- *
+      *   FILING ONCE A MASTER RECORD HAS BEEN FETCHED AND TWANUM      *
+      *   HOLDS THE REAL SSN -- SET THE RECORD TYPE, BUILD THE BANK    *
+      *   INFO/NAME, FLIP AND FORMAT THE SCREEN.                      *
+      *****************************************************************
+98104  C0303-FINISH-INQUIRY SECTION.
+
+98104      PERFORM C0301-SET-REC-TYPE.
+
+98104      IF  EE-RECORD
+98104        PERFORM C0550-BUILD-BANK-INFO
+98104      ELSE
+98104        NEXT SENTENCE.
+
+98104      PERFORM  C0600-FLIP-AND-BUILD-SCREEN.
+
+98104      PERFORM  C0400-BUILD-NAME.
+
+98104      PERFORM  C0310-FORMAT-SCREEN-BASIC-DATA.
+
+98114      PERFORM  C0023-RECORD-RECENT-SSN.
+
+98104  C0303-FINISH-INQUIRY-EXIT.  EXIT.
+006570     EJECT
+      *****************************************************************
+      *                C0023-RECORD-RECENT-SSN   SECTION               *
+      *****************************************************************
+      *    THIS SECTION RECORDS TWANUM AS THE MOST-RECENTLY-VIEWED    *
+      *    SSN FOR THIS CLERK IN ST_USR_RECENT_SSN, FOR PF2's PICK    *
+      *    LIST IN ORP1515P.  ANY EXISTING ROW FOR THIS SSN IS        *
+      *    DROPPED AND RE-ADDED AT THE FRONT; ROWS BEYOND THE LAST    *
+      *    C-MAX-RECENT-SSN ARE AGED OFF.                              *
+      *****************************************************************
+98114  C0023-RECORD-RECENT-SSN SECTION.
+
+98114      MOVE 'ST_USR_RECENT_SSN COPYIC'  TO  W-EIBDS.
+
+98114      EXEC SQL
+98114           DELETE FROM ST_USR_RECENT_SSN
+98114                 WHERE REC_CLERK = :TCTTE-CLERK
+98114                   AND REC_SSN   = :TWANUM
+98114      END-EXEC.
+
+98114      EXEC SQL
+98114           UPDATE ST_USR_RECENT_SSN
+98114              SET REC_SEQ = REC_SEQ + 1
+98114            WHERE REC_CLERK = :TCTTE-CLERK
+98114      END-EXEC.
+
+98114      EXEC SQL
+98114           INSERT INTO ST_USR_RECENT_SSN
+98114                (REC_CLERK, REC_SSN, REC_SEQ)
+98114                VALUES (:TCTTE-CLERK, :TWANUM, 1)
+98114      END-EXEC.
+
+98114      EXEC SQL
+98114           DELETE FROM ST_USR_RECENT_SSN
+98114                 WHERE REC_CLERK = :TCTTE-CLERK
+98114                   AND REC_SEQ   > :C-MAX-RECENT-SSN
+98114      END-EXEC.
+
+98114      PERFORM DB2-ERROR.
+
+98114  C0023-RECORD-RECENT-SSN-EXIT.  EXIT.
 006580*****************************************************************
 006590*                   C0301-SET-REC-TYPE                          *
 006600*                                                               *
@@ -1144,25 +2011,45 @@ C06180          ELSE
 007180                                                                  00008120
 007190     MOVE TWA-EMP-NUM-OUT        TO SSNO.                         00008130
 007200                                                                  00008140
-007210     MOVE TWA-SYS-ENTRY-YYYY-OUT TO SENTRYYO.                     00008150
-007220     MOVE TWA-SYS-ENTRY-MM-OUT   TO SENTRMMO.                     00008160
-007230     MOVE TWA-SYS-ENTRY-DD-OUT   TO SENTRDDO.                     00008170
+98102      IF  ENTDT-IND  =  +0
+98102          MOVE TWA-SYS-ENTRY-YYYY-OUT TO SENTRYYO
+98102          MOVE TWA-SYS-ENTRY-MM-OUT   TO SENTRMMO
+98102          MOVE TWA-SYS-ENTRY-DD-OUT   TO SENTRDDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO SENTRYYO
+98102          MOVE SPACES                 TO SENTRMMO
+98102          MOVE SPACES                 TO SENTRDDO.
 007240                                                                  00008180
 007250     MOVE TWA-NEXT-ACT-YYYY-OUT  TO NXACTYYO.                     00008190
 007260     MOVE TWA-NEXT-ACT-MM-OUT    TO NXACTMMO.                     00008200
 007270     MOVE TWA-NEXT-ACT-DD-OUT    TO NXACTDDO.                     00008210
 007280                                                                  00008220
-007290     MOVE TWA-LAST-ACCT-YYYY-OUT TO LACCTYYO.                     00008230
-007300     MOVE TWA-LAST-ACCT-MM-OUT   TO LACCTMMO.                     00008240
-007310     MOVE TWA-LAST-ACCT-DD-OUT   TO LACCTDDO.                     00008250
+98102      IF  LACTDT-IND  =  +0
+98102          MOVE TWA-LAST-ACCT-YYYY-OUT TO LACCTYYO
+98102          MOVE TWA-LAST-ACCT-MM-OUT   TO LACCTMMO
+98102          MOVE TWA-LAST-ACCT-DD-OUT   TO LACCTDDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO LACCTYYO
+98102          MOVE SPACES                 TO LACCTMMO
+98102          MOVE SPACES                 TO LACCTDDO.
 007320                                                                  00008260
-007330     MOVE TWA-LAST-FM-YYYY-OUT   TO LFMYYO.                       00008270
-007340     MOVE TWA-LAST-FM-MM-OUT     TO LFMMMO.                       00008280
-007350     MOVE TWA-LAST-FM-DD-OUT     TO LFMDDO.                       00008290
+98102      IF  LASFMDT-IND  =  +0
+98102          MOVE TWA-LAST-FM-YYYY-OUT   TO LFMYYO
+98102          MOVE TWA-LAST-FM-MM-OUT     TO LFMMMO
+98102          MOVE TWA-LAST-FM-DD-OUT     TO LFMDDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO LFMYYO
+98102          MOVE SPACES                 TO LFMMMO
+98102          MOVE SPACES                 TO LFMDDO.
 007360                                                                  00008300
-007370     MOVE TWA-REG-EFF-YYYY-OUT   TO REGYYO.                       00008310
-007380     MOVE TWA-REG-EFF-MM-OUT     TO REGMMO.                       00008320
-007390     MOVE TWA-REG-EFF-DD-OUT     TO REGDDO.                       00008330
+98102      IF  REGFDT-IND  =  +0
+98102          MOVE TWA-REG-EFF-YYYY-OUT   TO REGYYO
+98102          MOVE TWA-REG-EFF-MM-OUT     TO REGMMO
+98102          MOVE TWA-REG-EFF-DD-OUT     TO REGDDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO REGYYO
+98102          MOVE SPACES                 TO REGMMO
+98102          MOVE SPACES                 TO REGDDO.
 007400                                                                  00008340
 007410     MOVE TWA-PAY-DAY-OUT        TO DTPAYMTO.                     00008350
 007420                                                                  00008370
@@ -1170,28 +2057,53 @@ C06180          ELSE
 007440     MOVE TWA-BIRTH-MM-OUT       TO DOBMMO.                       00008390
 007450     MOVE TWA-BIRTH-DD-OUT       TO DOBDDO.                       00008400
 007460                                                                  00008410
-007470     MOVE TWA-DEATH-YYYY-OUT     TO DEATHYYO.                     00008420
-007480     MOVE TWA-DEATH-MM-OUT       TO DEATHMMO.                     00008430
-007490     MOVE TWA-DEATH-DD-OUT       TO DEATHDDO.                     00008440
+98102      IF  DETHDT-IND  =  +0
+98102          MOVE TWA-DEATH-YYYY-OUT     TO DEATHYYO
+98102          MOVE TWA-DEATH-MM-OUT       TO DEATHMMO
+98102          MOVE TWA-DEATH-DD-OUT       TO DEATHDDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO DEATHYYO
+98102          MOVE SPACES                 TO DEATHMMO
+98102          MOVE SPACES                 TO DEATHDDO.
 007500                                                                  00008450
 
-S45342     MOVE FUNCTION REVERSE(TWA-DROP-NATYYYY-IN) TO NTDRPYYO.
-S45342     MOVE FUNCTION REVERSE(TWA-DROP-NATMM-IN) TO NTDRPMMO.
-S45342     MOVE FUNCTION REVERSE(TWA-DROP-NATDD-IN) TO NTDRPDDO.
+98102      IF  NDRPDT-IND  =  +0
+S45342         MOVE FUNCTION REVERSE(TWA-DROP-NATYYYY-IN) TO NTDRPYYO
+S45342         MOVE FUNCTION REVERSE(TWA-DROP-NATMM-IN) TO NTDRPMMO
+S45342         MOVE FUNCTION REVERSE(TWA-DROP-NATDD-IN) TO NTDRPDDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO NTDRPYYO
+98102          MOVE SPACES                 TO NTDRPMMO
+98102          MOVE SPACES                 TO NTDRPDDO.
 
 
-S45165     MOVE FUNCTION REVERSE(TWA-CIV-EXPYYYY-IN) TO CIVEXPYO.
-S45165     MOVE FUNCTION REVERSE(TWA-CIV-EXPMM-IN) TO   CIVEXPMO.
-S45165     MOVE FUNCTION REVERSE(TWA-CIV-EXPDD-IN) TO   CIVEXPDO.
+98102      IF  CEXPDT-IND  =  +0
+S45165         MOVE FUNCTION REVERSE(TWA-CIV-EXPYYYY-IN) TO CIVEXPYO
+S45165         MOVE FUNCTION REVERSE(TWA-CIV-EXPMM-IN) TO   CIVEXPMO
+S45165         MOVE FUNCTION REVERSE(TWA-CIV-EXPDD-IN) TO   CIVEXPDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO CIVEXPYO
+98102          MOVE SPACES                 TO CIVEXPMO
+98102          MOVE SPACES                 TO CIVEXPDO.
 
-007510     MOVE TWA-NAT-EFF-YYYY-OUT   TO NTISSYYO.                     00008460
-007520     MOVE TWA-NAT-EFF-MM-OUT     TO NTISSMMO.                     00008470
-007530     MOVE TWA-NAT-EFF-DD-OUT     TO NTISSDDO.                     00008480
+98102      IF  NEFFDT-IND  =  +0
+98102          MOVE TWA-NAT-EFF-YYYY-OUT   TO NTISSYYO
+98102          MOVE TWA-NAT-EFF-MM-OUT     TO NTISSMMO
+98102          MOVE TWA-NAT-EFF-DD-OUT     TO NTISSDDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO NTISSYYO
+98102          MOVE SPACES                 TO NTISSMMO
+98102          MOVE SPACES                 TO NTISSDDO.
 007540                                                                  00008490
 007550     MOVE TWA-SOURCE-OUT         TO SOURCETO.                     00008500
-007560     MOVE TWA-FORM-REC-YYYY-OUT  TO FORMRYYO.                     00008510
-007570     MOVE TWA-FORM-REC-MM-OUT    TO FORMRMMO.                     00008520
-007580     MOVE TWA-FORM-REC-DD-OUT    TO FORMRDDO.                     00008530
+98102      IF  FRMDT-IND  =  +0
+98102          MOVE TWA-FORM-REC-YYYY-OUT  TO FORMRYYO
+98102          MOVE TWA-FORM-REC-MM-OUT    TO FORMRMMO
+98102          MOVE TWA-FORM-REC-DD-OUT    TO FORMRDDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO FORMRYYO
+98102          MOVE SPACES                 TO FORMRMMO
+98102          MOVE SPACES                 TO FORMRDDO.
 007590     MOVE TWA-CHILD-NO1-OUT      TO CHLD1NOO.                     SMR90539
 007600     MOVE TWA-CHILD-NO2-OUT      TO CHLD2NOO.                     SMR90539
 007610     MOVE TWA-CHILD-NO3-OUT      TO CHLD3NOO.                     SMR90539
@@ -1209,7 +2121,10 @@ S45165     MOVE FUNCTION REVERSE(TWA-CIV-EXPDD-IN) TO   CIVEXPDO.
 007730     MOVE TWA-LOC-CODE-OUT       TO LOCO.
 007740     MOVE TWA-OCC-CODE-OUT       TO BUSCODEO.
 007750     MOVE TWA-PAY-FREQ-OUT       TO PAYFREQO.
-007760     MOVE TWA-NAT-CERT-NUM-OUT   TO NTLCERTO.
+98102      IF  NCRTF-IND  =  +0
+98102          MOVE TWA-NAT-CERT-NUM-OUT   TO NTLCERTO
+98102      ELSE
+98102          MOVE 'N/A'                  TO NTLCERTO.
 007770     MOVE TWA-20KD-1992-OUT      TO KID20KDO.
 007780     MOVE TWA-50KD-1992-OUT      TO KID50KDO.
 007790
@@ -1228,21 +2143,32 @@ S45165     MOVE FUNCTION REVERSE(TWA-CIV-EXPDD-IN) TO   CIVEXPDO.
 007900     ELSE
 007910****     MOVE TWA-SPEC-ID-NUM-OUT    TO SPECNUMO.                 SMR42647
 007920         MOVE TWA-SPEC-ID-NUM-OUT-12 TO SPECNUMO.                 SMR42647
-007930         MOVE TWA-TRMAC-YYYY-OUT     TO TRMACYYO.
-007940         MOVE TWA-TRMAC-MM-OUT       TO TRMACMMO.
-007950         MOVE TWA-TRMAC-DD-OUT       TO TRMACDDO.
+98102      IF  TRMDT-IND  =  +0
+98102          MOVE TWA-TRMAC-YYYY-OUT     TO TRMACYYO
+98102          MOVE TWA-TRMAC-MM-OUT       TO TRMACMMO
+98102          MOVE TWA-TRMAC-DD-OUT       TO TRMACDDO
+98102      ELSE
+98102          MOVE 'N/A '                 TO TRMACYYO
+98102          MOVE SPACES                 TO TRMACMMO
+98102          MOVE SPACES                 TO TRMACDDO.
 007960     SKIP3
 007970     IF  EE-RECORD
 007980         IF  TWA-BANKSW EQUAL LOW-VALUES                          00008820
 007990             MOVE TWA-BANK-PAYEE-ACCT-NUM-OUT   TO ACCTNUMO       00008830
 008000             MOVE TWA-BANK-BR-AGY-NUM-OUT       TO BANKNUMO       00008840
+98149               IF  W-BANK-BR-INVALID
+98149                   MOVE ATT-UNPROT-HILITE-MDT  TO BANKNUMA
+98149               END-IF
 008010             MOVE TWA-BANK-PAY-METH-CODE-OUT    TO TYPPYMTO       00008850
 008020         ELSE                                                     00008860
 008030             NEXT SENTENCE                                        00008870
 008040     ELSE                                                         00008880
 008050         NEXT SENTENCE.                                           00008890
 008060                                                                  00008900
-008070     MOVE TWA-ER-REG-NUM-OUT   TO REGNUMO.                        00008910
+98102      IF  EMPLER-IND  =  +0  OR  REGNUM-IND  =  +0
+98102          MOVE TWA-ER-REG-NUM-OUT   TO REGNUMO
+98102      ELSE
+98102          MOVE 'N/A'                TO REGNUMO.
 008080     MOVE TWA-PIS-NUM-OUT      TO PISNUMO.                        00008950
 008090     MOVE TWA-DED-NOT-PD-OUT   TO DEDNTPDO.                       00008960
 008100                                                                  00008970
@@ -1540,7 +2466,7 @@ S45165     MOVE FUNCTION REVERSE(TWA-CIV-EXPDD-IN) TO   CIVEXPDO.
 009920                                                                  00010900
 009920          PERFORM DB2-ERROR.                                      00010900
 009920          IF SQLCODE  =  +0                                       00010900
-009920             NEXT SENTENCE                                        00010900
+98149             PERFORM C0551-VALIDATE-BANK-BRANCH                00010900
 009920          ELSE                                                    00010900
 009920          IF SQLCODE  =  +100                                     00010900
 009920             MOVE 'œÊÃÊ„ —Ì€ ﬂ‰»·« ·Ã” '      TO ERRMSG1O         00010900
@@ -1587,6 +2513,45 @@ S45165     MOVE FUNCTION REVERSE(TWA-CIV-EXPDD-IN) TO   CIVEXPDO.
 010280 C0550-BUILD-BANK-INFO-EXIT.                                      00011170
 010280     EXIT.                                                        00011170
 010290     EJECT                                                        00011180
+      *****************************************************************
+      *                 C0551-VALIDATE-BANK-BRANCH                    *
+      *****************************************************************
+      *  LOOKS UP THE BANK BRANCH/AGENCY CODE JUST FETCHED BY          *
+      *  C0550-BUILD-BANK-INFO AGAINST THE BANK MASTER TABLE.  A       *
+      *  MISS SETS W-BANK-BR-INVALID, WHICH C0310-FORMAT-SCREEN-       *
+      *  BASIC-DATA USES TO HIGHLIGHT BANKNUMO THE SAME WAY A          *
+      *  BLOCKED SSN OR AN EXPIRED DATE IS HIGHLIGHTED ELSEWHERE ON    *
+      *  THIS SCREEN.  A BANK-PAY TRAILER WITH NO BRANCH CODE AT ALL   *
+      *  (SPACES/ZEROES) HAS NOTHING TO VALIDATE, SO IT IS LEFT        *
+      *  MARKED VALID RATHER THAN FLAGGED.                             *
+      *****************************************************************
+98149  C0551-VALIDATE-BANK-BRANCH   SECTION.
+
+98149      SET  W-BANK-BR-VALID  TO  TRUE.
+
+98149      IF  T-M-BANK-PAY-BANK-BR-AGY-CODE  EQUAL TO  SPACES
+98149                                          OR  ZEROES
+98149          GO  TO  C0551-EXIT.
+
+98149      MOVE  T-M-BANK-PAY-BANK-BR-AGY-CODE  TO  T-M-BANK-BR-AGY-CODE.
+98149      MOVE  'ST_MST_BANK_BR_AGY'           TO  W-EIBDS.
+
+98149      EXEC SQL
+98149           SELECT  M_BANK_BR_AGY_CODE
+98149           INTO   :T-M-BANK-BR-AGY-CODE
+98149           FROM    ST_MST_BANK_BR_AGY
+98149           WHERE   M_BANK_BR_AGY_CODE  =  :T-M-BANK-BR-AGY-CODE
+98149           FETCH FIRST 1 ROW ONLY
+98149      END-EXEC.
+
+98149      IF  SQLCODE  =  +0
+98149          NEXT SENTENCE
+98149      ELSE
+98149          SET  W-BANK-BR-INVALID  TO  TRUE.
+
+98149  C0551-EXIT.
+98149      EXIT.
+           EJECT
 010300***************************************************************** 00011190
 010310*                    C0600-FLIP-AND-BUILD-SCREEN                * 00011200
 010320***************************************************************** 00011210
@@ -1889,6 +2854,12 @@ S45342       MOVE  DFHRED                   TO NTDRPYYC
 S45342                                         NTDRPMMC
 S45342                                         NTDRPDDC
 S45342                                         NATNLTYC
+98111        IF  CWA-BUS-PC-YYYYMMDD  NOT LESS THAN  W-DATE9
+98111            MOVE  ATT-UNPROT-HILITE-MDT  TO  NTDRPYYA
+98111                                             NTDRPMMA
+98111                                             NTDRPDDA
+98111                                             NATNLTYA
+98111        END-IF
 S45342     ELSE
 S45342       MOVE ZEROS                     TO TWA-DROP-NAT-DATE-IN.
 
@@ -1901,6 +2872,11 @@ S45165       MOVE TWA-CIV-EXP-DATE-IN1     TO TWA-CIV-EXP-DATE-IN
 S45165       MOVE  DFHRED                   TO CIVEXPYC
 S45165                                         CIVEXPMC
 S45165                                         CIVEXPDC
+98111        IF  CWA-BUS-PC-YYYYMMDD  NOT LESS THAN  W-DATE9
+98111            MOVE  ATT-UNPROT-HILITE-MDT  TO  CIVEXPYA
+98111                                             CIVEXPMA
+98111                                             CIVEXPDA
+98111        END-IF
 S45165     ELSE
 S45165       MOVE ZEROS                     TO TWA-CIV-EXP-DATE-IN.
 
@@ -1981,6 +2957,8 @@ S96847 C0750-DATE-TIME SECTION.
            MOVE FUNCTION REVERSE(W-TIME) TO CTIMEO
            INSPECT CTIMEO CONVERTING '/' TO ':'.
 
+98110      MOVE CWA-BUS-DATE-DLMTR-08 TO BUSDATEO.
+
        C0750-DATE-TIME-EXIT.
            EXIT.
 
@@ -1991,7 +2969,11 @@ S96847 C0750-DATE-TIME SECTION.
 012140*****************************************************************
 012160 D0000-FINAL SECTION.
 S9279      SKIP1                                                        SMR91223
-S9279      MOVE  K-PF10-11                 TO ERRMSG1O.                 SMR91223
+98112      IF  LANG-IS-ENGLISH
+98112          MOVE  K-PF10-11-E              TO ERRMSG1O
+98112      ELSE
+S9279          MOVE  K-PF10-11                TO ERRMSG1O
+98112      END-IF.
 S9279      MOVE  DFHNEUTR                  TO ERRMSG1C.                 SMR94468
 S9279      SKIP1                                                        SMR91223
 012170
@@ -2018,14 +3000,198 @@ S96847     PERFORM C0750-DATE-TIME.
 012320
 012320 F0000-CHECK-BLOCK-CODE   SECTION.
 012320
-012320     IF  T-M-BAS-EE-BLOCK-CODE    EQUAL TO '1'
-012320         MOVE W-MSG-BLOCK-SSN        TO ERRMSG1O
-012320         MOVE ATT-UNPROT-HILITE-MDT  TO ERRMSG1A
-012320     ELSE
-012320         NEXT SENTENCE.
+98107      SET  BR-IDX  TO  1.
+98107      SEARCH  BR-CODE
+98107          AT END
+98107              NEXT SENTENCE
+98107          WHEN  BR-CODE (BR-IDX)  EQUAL TO  T-M-BAS-EE-BLOCK-CODE
+98150              SET  W-BR-MSG-NDX              TO  BR-IDX
+98112              IF  LANG-IS-ENGLISH
+98150                  MOVE BR-MSG-E (W-BR-MSG-NDX) TO ERRMSG1O
+98112              ELSE
+012320                 MOVE W-MSG-BLOCK-SSN        TO ERRMSG1O
+98112              END-IF
+012320             MOVE ATT-UNPROT-HILITE-MDT  TO ERRMSG1A
+98106              PERFORM F0010-WRITE-BLOCK-AUDIT
+98146              PERFORM F0012-CHECK-CASE-LEAD-PENDING
+98146              IF  CASE-LEAD-NOT-PENDING
+98129                  PERFORM F0011-WRITE-BLOCK-CASE-LEAD
+98146              END-IF.
 012320
 012320 F0000-CHECK-BLOCK-CODE-EXIT.
 012320            EXIT.
+012330     EJECT
+      *****************************************************************
+      *                 F0010-WRITE-BLOCK-AUDIT   SECTION             *
+      *****************************************************************
+      *      THIS SECTION WRITES ONE ROW (SSN, CLERK, DATE/TIME AND   *
+      *   TERMINAL) TO THE ORAUDIT FILE EVERY TIME F0000-CHECK-BLOCK- *
+      *   CODE FINDS A BLOCKED REGISTRATION ON THE SCREEN, SO LEGAL/  *
+      *   COMPLIANCE CAN SEE WHO HAS BEEN LOOKING AT IT.  A FAILED    *
+      *   AUDIT WRITE DOES NOT STOP THE INQUIRY FROM DISPLAYING.      *
+      *****************************************************************
+98106  F0010-WRITE-BLOCK-AUDIT SECTION.
+
+98106      MOVE EIBTASKN        TO  ORAUD-TASKN.
+98106      MOVE TWANUM          TO  ORAUD-SSN.
+98106      MOVE TCTTE-CLERK     TO  ORAUD-CLERK.
+98106      MOVE EIBTRMID        TO  ORAUD-TERM.
+98106      MOVE W-CUR-DATE      TO  ORAUD-DATE.
+98106      MOVE W-TIME          TO  ORAUD-TIME.
+
+98106      EXEC CICS WRITE
+98106           FILE    ('ORAUDIT')
+98106           RIDFLD  (ORAUD-TASKN)
+98106           FROM    (ORAUDIT-REC)
+98106           LENGTH  (LENGTH OF ORAUDIT-REC)
+98106           RESP    (W-ORAUDIT-RESP)
+98106      END-EXEC.
+
+98106  F0010-WRITE-BLOCK-AUDIT-EXIT.
+98106         EXIT.
+      *****************************************************************
+      *            F0011-WRITE-BLOCK-CASE-LEAD   SECTION               *
+      *****************************************************************
+      *      THIS SECTION BUILDS A TRANSACTION-LEAD RECORD, KEYED AND  *
+      *   DESTINED THE SAME WAY OBSSS601 ROUTES ITS OUTBOUND EXTRACT   *
+      *   RECORDS (SEE SFCTBDST), AND WRITES IT TO THE CASELEAD        *
+      *   INTERFACE FILE SO THE FRAUD/LEGAL CASE SYSTEM PICKS UP       *
+      *   EVERY BLOCKED REGISTRATION THIS SCREEN ENCOUNTERS.  SINCE    *
+      *   THE BLOCK CODE ITSELF IS MAINTAINED BY ODS2350 AND NOT BY    *
+      *   THIS PROGRAM, THE NOTICE IS RAISED AT INQUIRY TIME RATHER    *
+      *   THAN AT THE MOMENT THE CODE IS ACTUALLY SET OR CLEARED.  A   *
+      *   FAILED WRITE DOES NOT STOP THE INQUIRY FROM DISPLAYING.      *
+      *****************************************************************
+98129  F0011-WRITE-BLOCK-CASE-LEAD SECTION.
+
+98129      MOVE SPACES              TO  TRANSACTION-LEAD.
+98129      MOVE 'TL'                TO  TRAN-LEAD-RECORD-TYPE.
+98129      MOVE TWANUM              TO  TRAN-LEAD-SSN-KEY-9.
+98129      MOVE 'BLCK'              TO  TRAN-LEAD-TRAN-CODE.
+98129      MOVE W-DATE9             TO  TRAN-LEAD-TRAN-DATE.
+98129      MOVE W-TIME              TO  TRAN-LEAD-TIME.
+98129      MOVE EIBTRMID            TO  TRAN-LEAD-TERM-ID.
+98129      MOVE TCTTE-DEPT          TO  TRAN-LEAD-DEPT.
+98129      MOVE TCTTE-CLERK         TO  TRAN-LEAD-CLERK.
+98129      MOVE 'IN'                TO  TRAN-LEAD-ACTION-CODE.
+98129      MOVE 'OI'                TO  TRAN-LEAD-SOURCE.
+98129      MOVE K-LGL-CASE-DEST     TO  TRAN-LEAD-DESTINATION.
+98132      SET  TRAN-LEAD-CHNL-ONLINE  TO  TRUE.
+98133      MOVE 'E2'                TO  TRAN-LEAD-FORMAT-TYPE.
+98129      MOVE LENGTH OF TRANSACTION-LEAD
+98129                               TO  TRAN-LEAD-TXN-DATA-LENGTH.
+
+98129      EXEC CICS WRITE
+98129           FILE    ('CASELEAD')
+98129           RIDFLD  (TRAN-LEAD-SSN-KEY)
+98129           FROM    (TRANSACTION-LEAD)
+98129           LENGTH  (LENGTH OF TRANSACTION-LEAD)
+98129           RESP    (W-CASE-LEAD-RESP)
+98129      END-EXEC.
+
+98129  F0011-WRITE-BLOCK-CASE-LEAD-EXIT.
+98129         EXIT.
+      *****************************************************************
+      *          F0012-CHECK-CASE-LEAD-PENDING   SECTION               *
+      *****************************************************************
+      *      THIS SECTION READS CASELEAD FOR AN EXISTING LEAD ON THIS *
+      *   SSN BEFORE F0000-CHECK-BLOCK-CODE RAISES ANOTHER ONE.  SINCE*
+      *   CASELEAD IS KEYED BY SSN ALONE, A RECORD STILL SITTING ON   *
+      *   THE FILE MEANS THE FRAUD/LEGAL CASE SYSTEM HAS NOT YET      *
+      *   PICKED UP THE LAST NOTICE, SO THIS IS NOT A NEW BLOCK/      *
+      *   UNBLOCK EVENT AND NO SECOND LEAD IS WRITTEN.  ONCE THE CASE *
+      *   SYSTEM CONSUMES (AND REMOVES) THE RECORD, THE NEXT INQUIRY  *
+      *   IS FREE TO RAISE A NEW ONE.                                 *
+      *                                HESSA AL-OTAIBI     09/08/2026  *
+      *****************************************************************
+98146  F0012-CHECK-CASE-LEAD-PENDING SECTION.
+
+98146      MOVE TWANUM              TO  TRAN-LEAD-SSN-KEY-9.
+98146      SET  CASE-LEAD-NOT-PENDING  TO  TRUE.
+
+98146      EXEC CICS READ
+98146           FILE    ('CASELEAD')
+98146           INTO    (TRANSACTION-LEAD)
+98146           RIDFLD  (TRAN-LEAD-SSN-KEY)
+98146           RESP    (W-CASE-LEAD-RESP)
+98146      END-EXEC.
+
+98146      IF  W-CASE-LEAD-RESP  =  DFHRESP(NORMAL)
+98146          SET  CASE-LEAD-PENDING  TO  TRUE.
+
+98146  F0012-CHECK-CASE-LEAD-PENDING-EXIT.
+98146         EXIT.
+      *****************************************************************
+      *                  C0020-PRINT-BASIC-DATA   SECTION              *
+      *****************************************************************
+      *        THIS SECTION SPOOLS THE SAME SSN, EMPLOYER NUMBER,     *
+      *     ENTRY/LAST-ACCOUNTING DATES AND BANK INFO CURRENTLY ON     *
+      *     THE BASIC-DATA SCREEN TO THE ORBASPRT EXTRACT FILE, SO     *
+      *     THE BATCH PRINT JOB CAN TURN IT INTO A SINGLE-RECORD       *
+      *     HARDCOPY REPORT FOR COUNTER STAFF.                        *
+      *****************************************************************
+98108  C0020-PRINT-BASIC-DATA SECTION.
+
+98108      MOVE TWANUM                      TO  PRT-SSN.
+98108      MOVE TWA-EMP-NUM-OUT             TO  PRT-EMPLER-NUM.
+98108      MOVE TWA-SYS-ENTRY-YYYY-OUT      TO  PRT-ENTRY-YYYY.
+98108      MOVE TWA-SYS-ENTRY-MM-OUT        TO  PRT-ENTRY-MM.
+98108      MOVE TWA-SYS-ENTRY-DD-OUT        TO  PRT-ENTRY-DD.
+98108      MOVE TWA-LAST-ACCT-YYYY-OUT      TO  PRT-LACCT-YYYY.
+98108      MOVE TWA-LAST-ACCT-MM-OUT        TO  PRT-LACCT-MM.
+98108      MOVE TWA-LAST-ACCT-DD-OUT        TO  PRT-LACCT-DD.
+98108      MOVE TWA-BANK-PAY-METH-CODE-IN   TO  PRT-BANK-PAY-METH-CODE.
+98108      MOVE TWA-BANK-BR-AGY-NUM-IN      TO  PRT-BANK-BR-AGY-NUM.
+98108      MOVE TWA-BANK-PAYEE-ACCT-NUM-IN  TO  PRT-BANK-ACCT-NUM.
+98108      MOVE TCTTE-CLERK                 TO  PRT-CLERK.
+98108      MOVE W-CUR-DATE                  TO  PRT-DATE.
+98108      MOVE W-TIME                      TO  PRT-TIME.
+
+98108      EXEC CICS WRITE
+98108           FILE    ('ORBASPRT')
+98108           RIDFLD  (EIBTASKN)
+98108           FROM    (ORBASPRT-REC)
+98108           LENGTH  (LENGTH OF ORBASPRT-REC)
+98108           RESP    (W-ORBASPRT-RESP)
+98108      END-EXEC.
+
+98108  C0020-PRINT-BASIC-DATA-EXIT.
+98108         EXIT.
+      *****************************************************************
+      *                 G0000-TOGGLE-LANGUAGE   SECTION                *
+      *****************************************************************
+      *      PF5 FLIPS W-LANG-PREF-SW BETWEEN ARABIC AND ENGLISH AND   *
+      *   REWRITES THE CLERK'S ROW IN ST_USR_LANG_PREF SO THE CHOICE   *
+      *   STICKS THE NEXT TIME THIS CLERK SIGNS ON.  THE CURRENT       *
+      *   SCREEN IS SIMPLY RE-SENT BY D0000-FINAL IN THE NEW LANGUAGE. *
+      *****************************************************************
+98112  G0000-TOGGLE-LANGUAGE SECTION.
+
+98112      IF  LANG-IS-ENGLISH
+98112          MOVE 'A'  TO  W-LANG-PREF-SW
+98112      ELSE
+98112          MOVE 'E'  TO  W-LANG-PREF-SW.
+
+98112      MOVE 'ST_USR_LANG_PREF COPYIC'  TO  W-EIBDS.
+
+98112      EXEC SQL
+98112           UPDATE ST_USR_LANG_PREF
+98112              SET LANG_CODE = :W-LANG-PREF-SW
+98112            WHERE LANG_CLERK = :TCTTE-CLERK
+98112      END-EXEC.
+
+98112      IF  SQLCODE  =  +100
+98112          EXEC SQL
+98112               INSERT INTO ST_USR_LANG_PREF
+98112                    (LANG_CLERK, LANG_CODE)
+98112                    VALUES (:TCTTE-CLERK, :W-LANG-PREF-SW)
+98112          END-EXEC.
+
+98112      PERFORM DB2-ERROR.
+
+98112  G0000-TOGGLE-LANGUAGE-EXIT.
+98112         EXIT.
+      *****************************************************************
 012350*****************************************************************
 012360*                      S0100-LOCATE-TRAILER                     *
 012370*   THIS SECTION:                                               *
