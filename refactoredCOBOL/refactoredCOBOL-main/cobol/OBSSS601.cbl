@@ -100,6 +100,190 @@ S93208*                                       AKRAM FOUAD  26/10/2008 *
 S93208*  SMR#95510     AMEND WRONG ACCOUNTS IN PROD FOR PREV OF MILT. *
 S93208*  -----------   ACCOUNT 640545 AND PREV OF SELF EMP. 650540.   *
 S93208*                                       MANAL ADSANI 27/09/2011 *
+      *---------------------------------------------------------------* SMR91779
+S98113*  SMR#98113     WRITE A COPY OF EACH GL TRANSACTION THIS RUN    *
+S98113*  -----------   POSTS TO ODTXNOUT INTO NEW TABLE                *
+S98113*                ST_HST_GL_TRANSACTION, SO ORP1511P CAN OFFER A  *
+S98113*                PF KEY SHOWING A CLERK WHAT ACTUALLY POSTED FOR *
+S98113*                THE SSN ON SCREEN.                              *
+S98113*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98115*  SMR#98115     B3000-SETUP-PREV-FUT-YR-ACCTG'S ACCOUNT-        *
+S98115*  -----------   SUBSTITUTION CASCADE NOW CONSULTS A NEW TABLE,   *
+S98115*                ST_ACCTG_SUBST_XREF, BEFORE FALLING THROUGH TO   *
+S98115*                THE HARDCODED PAIRS BELOW, SO FINANCE CAN ADD A  *
+S98115*                SUBSTITUTION WITHOUT A RECOMPILE. THE EXISTING   *
+S98115*                PAIRS ARE LEFT AS THE FALLBACK FOR ACCOUNTS NOT  *
+S98115*                YET MOVED INTO THE TABLE.                        *
+S98115*                                 HESSA AL-OTAIBI   09-08-2026     *
+      *---------------------------------------------------------------*
+S98116*  SMR#98116     B3000-SETUP-PREV-FUT-YR-ACCTG NOW WRITES A NEW  *
+S98116*  -----------   HISTORY ROW, ST_HST_ACCTG_RECLASS, EVERY TIME   *
+S98116*                IT ROUTES A PEX ACCOUNTING TABLE ENTRY INTO THE *
+S98116*                PRIOR- OR FUTURE-YEAR PATH, FOR THE DAILY       *
+S98116*                RECLASSIFICATION AUDIT REPORT.                  *
+S98116*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98117*  SMR#98117     C0000-PROCESS-TRANSACTION'S GL TRANSACTION WRITE*
+S98117*  -----------   LOOP NOW CHECKPOINTS ITS PROGRESS IN NEW TABLE  *
+S98117*                ST_HST_GL_CHECKPOINT.  A RESTART FOR THE SAME   *
+S98117*                SSN RESUMES ONE PAST THE LAST PEX ACCOUNTING    *
+S98117*                TABLE ENTRY SUCCESSFULLY WRITTEN TO ODTXNOUT,   *
+S98117*                INSTEAD OF REPOSTING ENTRIES ALREADY OUT.       *
+S98117*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98118*  SMR#98118     B1000-AUDIT-PEX-ACCT-TABLE NOW WRITES EVERY      *
+S98118*  -----------   C-PEX-ATBL ENTRY, AND THE OUT-OF-BALANCE         *
+S98118*                AMOUNT, TO NEW TABLE ST_HST_ACCTG_IMBALANCE     *
+S98118*                BEFORE S0100-RETURN-BACK ABORTS THE RUN, SO A   *
+S98118*                SUPERVISOR CAN SEE WHAT DIDN'T BALANCE WITHOUT  *
+S98118*                RERUNNING THE JOB.                              *
+S98118*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98119*  SMR#98119     C3000-WRITE-GL-TRANS NOW RE-TAGS AND RE-WRITES   *
+S98119*  -----------   EACH GL TRANSACTION LEAD TO THE NEW DESTINATION  *
+S98119*                CODE K-DW-EXTRACT-DEST (SFCTBDST) UNDER A FRESH  *
+S98119*                FMA-LEAD-COUNT KEY, IMMEDIATELY AFTER THE        *
+S98119*                EXISTING K-OA-DEST WRITE, SO THE DATA WAREHOUSE  *
+S98119*                EXTRACT JOB GETS ITS OWN COPY OF EVERY GL        *
+S98119*                TRANSACTION POSTED TO ODTXNOUT.                  *
+S98119*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98120*  SMR#98120     C4000-ACCUM-ACCTG-SUSP-AMT NOW ALSO TRACKS HOW   *
+S98120*  -----------   MUCH OF ITS RUNNING SUSPENSE CONTROL TOTAL CAME  *
+S98120*                FROM ENTRIES C3100-WRITE-GL-TXNS ACTUALLY POSTED *
+S98120*                TO ODTXNOUT THIS TRANSACTION.  NEW SECTION       *
+S98120*                C4100-LOG-SUSP-RECONCILE COMPARES THE TWO AND    *
+S98120*                LOGS ANY DRIFT TO ST_HST_ACCTG_SUSP_RECON FOR    *
+S98120*                THE MONTH-END RECONCILIATION REPORT.             *
+S98120*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98121*  SMR#98121     READ-SSN-VSAM-FILE NOW LOGS EVERY SSNGNMB        *
+S98121*  -----------   DFHRESP(NOTFND) TO NEW TABLE                    *
+S98121*                ST_HST_CIVIL_ID_NOTFND (SSN, TRAN CODE, PEX      *
+S98121*                ACCOUNT) INSTEAD OF SILENTLY ZERO-FILLING        *
+S98121*                FMA-AF-CIVIL-ID, SO THE MISS IS VISIBLE ON THE   *
+S98121*                DAILY EXCEPTION REPORT.                          *
+S98121*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98122*  SMR#98122     NEW B0500-ROLL-FISCAL-YEAR-END CHECKS TODAY'S     *
+S98122*  -----------   BUSINESS DATE AGAINST C-ACCTG-END-FISCAL-DATE    *
+S98122*                AT THE START OF EVERY TRANSACTION AND, ON        *
+S98122*                CROSSING THE BOUNDARY, ARCHIVES THE EXPIRING      *
+S98122*                WINDOW TO ST_HST_ACCTG_FISCAL_ROLL AND ADVANCES  *
+S98122*                C-ACCTG-BEGIN-FISCAL-DATE/C-ACCTG-END-FISCAL-    *
+S98122*                DATE TO THE NEXT APRIL 1ST - MARCH 31ST WINDOW,  *
+S98122*                REPLACING THE MANUAL YEAR-END UPDATE OF THESE    *
+S98122*                FIELDS.                                          *
+S98122*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98123*  SMR#98123     B1000-AUDIT-PEX-ACCT-TABLE AND B1050-EDIT-       *
+S98123*  -----------   ACCTG-TABLE-POS NOW WRITE THE REJECTED PEX       *
+S98123*                ACCOUNTING TABLE AND THE REJECTION REASON TO    *
+S98123*                NEW TABLE ST_HST_ACCTG_REJECT_HOLD BEFORE        *
+S98123*                S0100-RETURN-BACK ABORTS THE RUN, SO A           *
+S98123*                SUPERVISOR CAN CORRECT AND RESUBMIT INSTEAD OF   *
+S98123*                THE CLERK RE-KEYING THE WHOLE SUBMISSION.        *
+S98123*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98124*  SMR#98124     DB2-ERROR NOW PERFORMS NEW SECTION                *
+S98124*  -----------   WRITE-DB2-ERROR-LOG, AFTER THE ROLLBACK, TO       *
+S98124*                PERSIST THE FAILING SQLCODE, TABLE NAME           *
+S98124*                (W-EIBDS), TRANSACTION ID, AND SSN TO NEW TABLE   *
+S98124*                ST_HST_DB2_ERROR_LOG BEFORE THE TRANSACTION       *
+S98124*                ABENDS, SO THE FAILURE CAN BE DIAGNOSED WITHOUT   *
+S98124*                HAVING TO REPRODUCE IT.                          *
+S98124*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98125*  SMR#98125     C3100-WRITE-GL-TXNS NO LONGER ABORTS THE RUN ON  *
+S98125*  -----------   EVERY DFHRESP(DUPREC) -- NEW SECTION             *
+S98125*                C3115-CHECK-GLT-DUPLICATE RE-READS THE BLOCKING  *
+S98125*                ODTXNOUT RECORD AND COMPARES ITS ACCOUNT CODE    *
+S98125*                AND AMOUNT AGAINST THE ONES THIS RUN JUST TRIED  *
+S98125*                TO POST.  A TRUE DUPLICATE (SAME KEY, SAME       *
+S98125*                ACCOUNT, SAME AMOUNT) IS LOGGED TO NEW TABLE      *
+S98125*                ST_HST_ACCTG_DUP_SKIP AND THE SINGLE ENTRY IS     *
+S98125*                SKIPPED WITH WARNING CODE K-ODTXNOUT-DUPSKIP;     *
+S98125*                A GENUINE KEY COLLISION ON DIFFERENT DATA STILL   *
+S98125*                ABORTS VIA S0100-RETURN-BACK AS BEFORE.  THE      *
+S98125*                ACCOUNT CODE AND AMOUNT THIS RUN ATTEMPTED ARE    *
+S98125*                SAVED BEFORE THE RE-READ AND RESTORED TO          *
+S98125*                FILE-MAINT-ACCTG-EXT AFTERWARD SO C3150-WRITE-    *
+S98125*                DW-EXTRACT STILL GETS THE ORIGINAL VALUES.        *
+S98125*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98138*  SMR#98138     C3000-WRITE-GL-TRANS NOW ALSO BUILDS AND WRITES  *
+S98138*  -----------   A CSV AND AN XML COPY OF EACH GL TRANSACTION,    *
+S98138*                ALONGSIDE THE EXISTING SFCFFD01-FORMATTED ONE,   *
+S98138*                VIA TWO NEW SECTIONS, C3160-WRITE-CSV-EXTRACT    *
+S98138*                AND C3170-WRITE-XML-EXTRACT, SO THE NIGHTLY      *
+S98138*                EXTRACT JOB CAN FEED SYSTEMS THAT CANNOT READ    *
+S98138*                THE FIXED/COMP-3 SFCFFD01 LAYOUT DIRECTLY.  NEW  *
+S98138*                INTERFACE FILES CSVXTRCT AND XMLXTRCT, WRITTEN   *
+S98138*                AND KEYED THE SAME WAY C3150-WRITE-DW-EXTRACT    *
+S98138*                ALREADY WRITES ODTXNOUT A SECOND TIME.  NEITHER  *
+S98138*                WRITE ABORTS THE RUN ON FAILURE, SAME AS         *
+S98138*                C3150-WRITE-DW-EXTRACT.                          *
+S98138*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98140*  SMR#98140     THE FORCED FISCAL YEAR-END MONTH/DAY USED BY     *
+S98140*  -----------   B0500-ROLL-FISCAL-YEAR-END AND C3000-WRITE-GL-   *
+S98140*                TRANS IS NOW LOADED FROM CWA-FSC-YR-END-MTH/     *
+S98140*                CWA-FSC-YR-END-DAY (NEW FIELDS ON OOC0030,       *
+S98140*                MAINTAINED ON-LINE BY NEW PROGRAM ORP1519P) INTO *
+S98140*                W-FSC-END-MTH/W-FSC-END-DAY AT INITIALIZATION,   *
+S98140*                FALLING BACK TO THE OLD K-MARCH-03/K-MARCH-31    *
+S98140*                CONSTANTS WHEN CWA HASN'T BEEN MAINTAINED YET.   *
+S98140*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98142*  SMR#98142     B3000-SETUP-PREV-FUT-YR-ACCTG NOW CHECKPOINTS   *
+S98142*  -----------   ITS OWN POSITION (ST_HST_ACCTG_CHECKPOINT),     *
+S98142*                INDEPENDENTLY OF THE EXISTING GL-WRITE          *
+S98142*                CHECKPOINT (ST_HST_GL_CHECKPOINT), SO A MID-    *
+S98142*                LOOP ABEND DURING PRIOR/FUTURE-YEAR RECLASSI-   *
+S98142*                FICATION RESUMES PAST THE LAST ENTRY ALREADY    *
+S98142*                CLASSIFIED INSTEAD OF REDOING THE WHOLE LOOP.   *
+S98142*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98146*  SMR#98146     C4000-ACCUM-ACCTG-SUSP-AMT WAS RESTRICTING      *
+S98146*  -----------   W-SUSP-POSTED-AMT TO ENTRIES FROM W-GLT-START-  *
+S98146*                NDX ONWARD WHILE STILL ACCUMULATING THE FULL    *
+S98146*                1 THRU C-ACCTG-SAVE-NDX RANGE INTO C-ACCTG-MR-  *
+S98146*                FIN-CTRL, SO A RESTART-RECOVERED TRANSACTION    *
+S98146*                WITH SUSPENSE ACTIVITY BEFORE THE CHECKPOINT    *
+S98146*                LOGGED A FALSE DRIFT.  W-SUSP-POSTED-AMT NOW    *
+S98146*                ACCUMULATES OVER THE SAME FULL RANGE AS THE     *
+S98146*                CONTROL TOTAL IT IS RECONCILED AGAINST.         *
+S98146*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98147*  SMR#98147     C3115-CHECK-GLT-DUPLICATE'S READ OVERLAYS THE   *
+S98147*  -----------   WHOLE FILE-MAINT-ACCTG-EXT RECORD BUT ONLY      *
+S98147*                FMA-AF-ACCT-CDE/FMA-AF-AMOUNT WERE SAVED AND    *
+S98147*                RESTORED AROUND IT, SO FMA-AF-SS-NUMBER WAS     *
+S98147*                LEFT HOLDING THE BLOCKING RECORD'S SSN FOR THE  *
+S98147*                REST OF THE C-PEX-ATBL-NDX LOOP.  NEW T-DUP-    *
+S98147*                SAVE-SSN NOW SAVES/RESTORES IT THE SAME WAY.    *
+S98147*                ALSO, THE NEW CWA-FSC-YR-END-MTH/CWA-FSC-YR-    *
+S98147*                END-DAY FIELDS REFERENCED BY THIS PROGRAM AND   *
+S98147*                ORP1519P (SMR#98140) WERE NEVER ACTUALLY ADDED  *
+S98147*                TO OOC0030 -- THEY ARE NOW.  FINALLY, WRITE-    *
+S98147*                DB2-ERROR-LOG'S DIAGNOSTIC INSERT NOW GETS ITS  *
+S98147*                OWN EXEC CICS SYNCPOINT BEFORE THE LINK TO      *
+S98147*                ORSS0400, SO THE TASK ABEND THAT FOLLOWS        *
+S98147*                DOESN'T BACK IT OUT TOO.                        *
+S98147*                                 HESSA AL-OTAIBI   09-08-2026    *
+      *---------------------------------------------------------------*
+S98148*  SMR#98148     C2000-DEVELOP-GL-TRANS WAS UNCONDITIONALLY       *
+S98148*  -----------   OVERWRITING FMA-LEAD-FORMAT-TYPE WITH THE OLD    *
+S98148*                K-ACCT-REG-CODE CONSTANT RIGHT AFTER THE WHOLE-  *
+S98148*                RECORD MOVE TRANSACTION-LEAD TO FMA-TRANSACTION-*
+S98148*                LEAD, SO AN INBOUND 'E2' (SMR#98133, THE NEW     *
+S98148*                ENRICHED-LEAD MARKER) NEVER SURVIVED TO THE      *
+S98148*                POSTED GL TRANSACTION.  THE MOVE IS NOW SKIPPED  *
+S98148*                WHEN THE INBOUND FORMAT TYPE IS ALREADY 'E2', SO *
+S98148*                AN ENRICHED LEAD STAYS ENRICHED THROUGH TO       *
+S98148*                ODTXNOUT.                                        *
+S98148*                                 HESSA AL-OTAIBI   09-08-2026    *
       ***************************************************************** 00002790
 
       ***************************************************************** 00002790
@@ -178,6 +362,7 @@ S93208*                                       MANAL ADSANI 27/09/2011 *
                10  K-ODTXNOUT-CLOSE        PIC  X(06)    VALUE '060117'.
                10  K-ERROR-READ-CIVINQF    PIC  X(6)     VALUE '060118'.
                10  K-CIVINQF-CLOSE         PIC  X(6)     VALUE '060119'.
+98125          10  K-ODTXNOUT-DUPSKIP      PIC  X(6)     VALUE '060120'.
            EJECT
       ******************************************************************
       *        WORKING-STORAGE         SWITCHES
@@ -243,6 +428,132 @@ S93208*                                       MANAL ADSANI 27/09/2011 *
        01  EMPLER-IND                PIC S9(04) COMP.
        01  REGNUM-IND                PIC S9(04) COMP.
       *
+98113  01  T-HST-GLT-SSN             PIC 9(11).
+98113  01  T-HST-GLT-POST-DATE       PIC X(08).
+      *
+98115  01  T-XREF-TYPE               PIC X(04).
+98115  01  T-XREF-EFF-DATE           PIC X(08).
+98115  01  T-XREF-FOUND-SW           PIC X(01).
+98115      88  T-XREF-FOUND                     VALUE 'Y'.
+98115      88  T-XREF-NOT-FOUND                 VALUE 'N'.
+      *
+98116  01  T-RCL-ORIG-ACCT           PIC X(06).
+98116  01  T-RCL-SUBST-ACCT          PIC X(06).
+98116  01  T-RCL-TRAN-CODE           PIC X(04).
+98116  01  T-RCL-EFF-DATE            PIC X(08).
+98116  01  T-RCL-CLASS               PIC X(04).
+98116  01  T-RCL-POST-DATE           PIC X(08).
+      *
+98117  01  T-CKP-SSN                 PIC 9(11).
+98117  01  T-CKP-LAST-NDX            PIC S9(04) COMP.
+98117  01  W-GLT-START-NDX           PIC S9(04) COMP.
+98117  01  W-GLT-CKP-FOUND-SW        PIC X(01).
+98117      88  W-GLT-CKP-FOUND                  VALUE 'Y'.
+98117      88  W-GLT-CKP-NOT-FOUND              VALUE 'N'.
+      *
+      *****************************************************************
+      *     CHECKPOINT FOR B3000-SETUP-PREV-FUT-YR-ACCTG, KEPT         *
+      *     SEPARATE FROM ST_HST_GL_CHECKPOINT ABOVE SO A MID-LOOP     *
+      *     ABEND DURING PRIOR/FUTURE-YEAR RECLASSIFICATION DOES NOT   *
+      *     FORCE REDOING CLASSIFICATION WORK THIS LOOP ALREADY        *
+      *     FINISHED, INDEPENDENT OF WHETHER C3000-WRITE-GL-TRANS HAS  *
+      *     STARTED WRITING TO ODTXNOUT YET.                           *
+      *****************************************************************
+98142  01  T-ACK-SSN                 PIC 9(11).
+98142  01  T-ACK-LAST-NDX            PIC S9(04) COMP.
+98142  01  W-ACK-START-NDX           PIC S9(04) COMP.
+98142  01  W-ACK-CKP-FOUND-SW        PIC X(01).
+98142      88  W-ACK-CKP-FOUND                  VALUE 'Y'.
+98142      88  W-ACK-CKP-NOT-FOUND              VALUE 'N'.
+      *
+98118  01  T-IMB-SSN                 PIC X(11).
+98118  01  T-IMB-SEQ                 PIC S9(04) COMP.
+98118  01  T-IMB-ACCT                PIC X(06).
+98118  01  T-IMB-DR-AMT              PIC S9(08)V999 COMP-3.
+98118  01  T-IMB-CR-AMT              PIC S9(08)V999 COMP-3.
+98118  01  T-IMB-OOB-AMT             PIC S9(08)V999 COMP-3.
+98118  01  T-IMB-POST-DATE           PIC X(08).
+      *
+98120  01  W-SUSP-CTRL-BEFORE        PIC S9(08)V999 COMP-3.
+98120  01  W-SUSP-CTRL-DELTA         PIC S9(08)V999 COMP-3.
+98120  01  W-SUSP-POSTED-AMT         PIC S9(08)V999 COMP-3.
+98120  01  W-SUSP-NET-AMT            PIC S9(08)V999 COMP-3.
+98120  01  W-SUSP-DRIFT-AMT          PIC S9(08)V999 COMP-3.
+98120  01  T-RCN-SSN                 PIC X(11).
+98120  01  T-RCN-CTRL-AMT            PIC S9(08)V999 COMP-3.
+98120  01  T-RCN-POST-AMT            PIC S9(08)V999 COMP-3.
+98120  01  T-RCN-DRIFT-AMT           PIC S9(08)V999 COMP-3.
+98120  01  T-RCN-POST-DATE           PIC X(08).
+      *
+98121  01  T-CIV-SSN                 PIC 9(11).
+98121  01  T-CIV-TRAN-CODE           PIC X(04).
+98121  01  T-CIV-ACCT                PIC X(06).
+98121  01  T-CIV-POST-DATE           PIC X(08).
+      *
+98122  01  W-FSC-OLD-END             PIC 9(08).
+98122  01  W-FSC-OLD-END-R REDEFINES W-FSC-OLD-END.
+98122      05  W-FSC-OLD-END-YR      PIC 9(04).
+98122      05  W-FSC-OLD-END-MTH     PIC 9(02).
+98122      05  W-FSC-OLD-END-DAY     PIC 9(02).
+98122  01  W-FSC-NEW-BEGIN           PIC 9(08).
+98122  01  W-FSC-NEW-BEGIN-R REDEFINES W-FSC-NEW-BEGIN.
+98122      05  W-FSC-NEW-BEGIN-YR    PIC 9(04).
+98122      05  W-FSC-NEW-BEGIN-MTH   PIC 9(02).
+98122      05  W-FSC-NEW-BEGIN-DAY   PIC 9(02).
+98122  01  W-FSC-NEW-END             PIC 9(08).
+98122  01  W-FSC-NEW-END-R REDEFINES W-FSC-NEW-END.
+98122      05  W-FSC-NEW-END-YR      PIC 9(04).
+98122      05  W-FSC-NEW-END-MTH     PIC 9(02).
+98122      05  W-FSC-NEW-END-DAY     PIC 9(02).
+98122  01  T-FSY-OLD-BEGIN           PIC X(08).
+98122  01  T-FSY-OLD-END             PIC X(08).
+98122  01  T-FSY-NEW-BEGIN           PIC X(08).
+98122  01  T-FSY-NEW-END             PIC X(08).
+98122  01  T-FSY-POST-DATE           PIC X(08).
+      *
+98123  01  T-HLD-SSN                 PIC X(11).
+98123  01  T-HLD-SEQ                 PIC S9(04) COMP.
+98123  01  T-HLD-ACCT                PIC X(06).
+98123  01  T-HLD-DR-AMT              PIC S9(08)V999 COMP-3.
+98123  01  T-HLD-CR-AMT              PIC S9(08)V999 COMP-3.
+98123  01  T-HLD-REASON              PIC X(06).
+98123  01  T-HLD-POST-DATE           PIC X(08).
+      *
+98124  01  T-ERR-SQLCODE             PIC S9(09)   COMP.
+98124  01  T-ERR-TABNM               PIC X(30).
+98124  01  T-ERR-TRNID               PIC X(04).
+98124  01  T-ERR-SSN                 PIC X(11).
+98124  01  T-ERR-POST-DATE           PIC X(08).
+      *
+98125  01  W-DUP-SKIP-SW             PIC X(01)  VALUE 'N'.
+98125      88  W-DUP-IS-SKIP                    VALUE 'Y'.
+98125  01  W-ANY-DUP-SKIP-SW         PIC X(01)  VALUE 'N'.
+98125      88  W-ANY-DUP-SKIPPED                VALUE 'Y'.
+98125  01  T-DUP-SAVE-ACCT           PIC X(06).
+98125  01  T-DUP-SAVE-AMT            PIC S9(08)V999 COMP-3.
+98147  01  T-DUP-SAVE-SSN            PIC 9(11).
+98125  01  T-DUP-SSN                 PIC X(11).
+98125  01  T-DUP-ACCT                PIC X(06).
+98125  01  T-DUP-AMT                 PIC S9(08)V999 COMP-3.
+98125  01  T-DUP-TRAN-CODE           PIC X(04).
+98125  01  T-DUP-POST-DATE           PIC X(08).
+      *
+98127  01  W-CTL-PEX-CNT             PIC S9(04) COMP    VALUE ZERO.
+98127  01  W-CTL-PEX-DR-TOT          PIC S9(09)V999 COMP-3 VALUE ZERO.
+98127  01  W-CTL-PEX-CR-TOT          PIC S9(09)V999 COMP-3 VALUE ZERO.
+98127  01  W-CTL-PREV-YR-CNT         PIC S9(04) COMP    VALUE ZERO.
+98127  01  W-CTL-FUT-YR-CNT          PIC S9(04) COMP    VALUE ZERO.
+98127  01  W-CTL-GLT-CNT             PIC S9(04) COMP    VALUE ZERO.
+98127  01  T-CTL-SSN                 PIC X(11).
+98127  01  T-CTL-POST-DATE           PIC X(08).
+      *
+      *****************************************************************
+      *     BATCHES THE ST_HST_GL_CHECKPOINT UPDATE ACROSS SEVERAL    *
+      *     ODTXNOUT WRITES INSTEAD OF ONE DB2 UPDATE PER ENTRY       *
+      *****************************************************************
+98130  01  C-CKP-BATCH-SIZE          PIC S9(04) COMP    VALUE +5.
+98130  01  W-CTL-CKP-BATCH-CNT       PIC S9(04) COMP    VALUE ZERO.
+      *
        01  J                         PIC S9(04) COMP.
       *
        01  I                         PIC S9(04) COMP.
@@ -305,6 +616,16 @@ S93208*                                       MANAL ADSANI 27/09/2011 *
            05  K-MARCH-03                  PIC  9(02) VALUE 03.         FSCPROG1
            05  K-MARCH-31                  PIC  9(02) VALUE 31.         FSCPROG1
 
+      *****************************************************************
+      *  SMR#98140 : FORCED FISCAL YEAR-END MONTH/DAY, LOADED FROM     *
+      *     CWA-FSC-YR-END-MTH/CWA-FSC-YR-END-DAY IN B0000-INITIAL-    *
+      *     IZATION.  DEFAULT TO THE OLD K-MARCH-03/K-MARCH-31         *
+      *     CONSTANTS UNTIL A SUPERVISOR SETS A FISCAL YEAR-END ON     *
+      *     ORP1519P, SO AN UNMAINTAINED CWA DOESN'T CHANGE BEHAVIOR.  *
+      *****************************************************************
+98140      05  W-FSC-END-MTH               PIC  9(02) VALUE 03.
+98140      05  W-FSC-END-DAY               PIC  9(02) VALUE 31.
+
 S44431     05  W-DB2-ACC-9                 PIC  9(09) VALUE  0.
 S44431     05  W-DB2-ACC-R REDEFINES W-DB2-ACC-9.
 S44431         10  W-DB2-ACC-6             PIC  X(06).
@@ -340,6 +661,45 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
 
            EJECT
       *****************************************************************
+      *      CSV / XML NIGHTLY EXTRACT RECORDS (SMR#98138)             *
+      *****************************************************************
+      *  BUILT FROM THE SAME FMA- FIELDS C3110-WRITE-GLT-HISTORY       *
+      *  ALREADY CAPTURES FOR EVERY POSTED GL TRANSACTION, RENDERED AS *
+      *  TEXT INSTEAD OF THE FIXED/COMP-3 SFCFFD01 LAYOUT SO AN        *
+      *  EXTERNAL SYSTEM CAN CONSUME THEM WITHOUT A COBOL COPYBOOK.    *
+      *****************************************************************
+98138  01  CSV-EXTRACT-RECORD.
+98138      05  CSV-SSN                     PIC  9(11).
+98138      05  FILLER                      PIC  X(01) VALUE ','.
+98138      05  CSV-ACCT-CODE               PIC  9(11).
+98138      05  FILLER                      PIC  X(01) VALUE ','.
+98138      05  CSV-TRAN-CODE               PIC  X(04).
+98138      05  FILLER                      PIC  X(01) VALUE ','.
+98138      05  CSV-AMOUNT                  PIC  Z(09)9.999-.
+98138      05  FILLER                      PIC  X(01) VALUE ','.
+98138      05  CSV-EFF-DATE                PIC  X(08).
+
+98138  01  XML-EXTRACT-RECORD.
+98138      05  FILLER                      PIC  X(12)
+98138                                      VALUE '<GLTXN><SSN>'.
+98138      05  XML-SSN                     PIC  9(11).
+98138      05  FILLER                      PIC  X(12)
+98138                                      VALUE '</SSN><ACCT>'.
+98138      05  XML-ACCT-CODE               PIC  9(11).
+98138      05  FILLER                      PIC  X(13)
+98138                                      VALUE '</ACCT><TRAN>'.
+98138      05  XML-TRAN-CODE               PIC  X(04).
+98138      05  FILLER                      PIC  X(12)
+98138                                      VALUE '</TRAN><AMT>'.
+98138      05  XML-AMOUNT                  PIC  Z(09)9.999-.
+98138      05  FILLER                      PIC  X(13)
+98138                                      VALUE '</AMT><EFFDT>'.
+98138      05  XML-EFF-DATE                PIC  X(08).
+98138      05  FILLER                      PIC  X(16)
+98138                                      VALUE '</EFFDT></GLTXN>'.
+
+           EJECT
+      *****************************************************************
       *            L I N K A G E   S E C T I O N                      *
       *                                                               *
       *****************************************************************
@@ -348,6 +708,14 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
 
        01  CWA-AREA.                                                    DB2PROJ
            COPY OOC0030.                                                00002470
+      *****************************************************************
+      *  SMR#98140 : OOC0030 ALSO CARRIES CWA-FSC-YR-END-MTH AND       *
+      *     CWA-FSC-YR-END-DAY AS OF THIS CHANGE -- THE MONTH/DAY OF   *
+      *     THE FORCED FISCAL YEAR-END DATE, MAINTAINED ON-LINE BY     *
+      *     ORP1519P SO A SUPERVISOR CAN MOVE YEAR-END WITHOUT A       *
+      *     PROGRAM CHANGE.  THEY REPLACE THE K-MARCH-03/K-MARCH-31    *
+      *     CONSTANTS BELOW AS THE SOURCE FOR THE FORCED MONTH/DAY.    *
+      *****************************************************************
            EJECT                                                        DB2PROJ
                                                                         DB2PROJ
        01  TWA-AREA.                                                    DB2PROJ
@@ -429,17 +797,102 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
            MOVE  TWA-PARM3  TO W-COMM-PTR-R.                            DB2PROJ
            SET   ADDRESS OF  COMMUNICATION-REGION  TO  W-COMM-PTR.      DB2PROJ
                                                                         DB2PROJ
+98140      IF  CWA-FSC-YR-END-MTH  NUMERIC  AND
+98140          CWA-FSC-YR-END-DAY  NUMERIC  AND
+98140          CWA-FSC-YR-END-MTH  GREATER THAN  ZERO
+98140          MOVE  CWA-FSC-YR-END-MTH   TO  W-FSC-END-MTH
+98140          MOVE  CWA-FSC-YR-END-DAY   TO  W-FSC-END-DAY
+98140      ELSE
+98140          NEXT SENTENCE.
+
+98122      PERFORM  B0500-ROLL-FISCAL-YEAR-END.
+
            PERFORM  B1000-AUDIT-PEX-ACCT-TABLE.
 
+98142      PERFORM  S0750-GET-ACCTG-CHECKPOINT.
+
            PERFORM  B3000-SETUP-PREV-FUT-YR-ACCTG
-                    VARYING  C-PEX-ATBL-NDX  FROM  1  BY  1
+98142               VARYING  C-PEX-ATBL-NDX  FROM  W-ACK-START-NDX BY 1
                     UNTIL    C-PEX-ATBL-NDX  IS GREATER THAN
                              C-ACCTG-SAVE-NDX.
 
+98142      PERFORM  C3145-CLEAR-ACCTG-CHECKPOINT.
+
        B0000-INITIALIZATION-EXIT.
            EXIT.
            EJECT
       *****************************************************************
+      *                                                               *
+      *        *** B0500-ROLL-FISCAL-YEAR-END ***                     *
+      *                                                               *
+      *****************************************************************
+      *  THE FISCAL WINDOW (C-ACCTG-BEGIN-FISCAL-DATE THRU              *
+      *  C-ACCTG-END-FISCAL-DATE) USED BY B3000-SETUP-PREV-FUT-YR-     *
+      *  ACCTG TO RECLASSIFY OUT-OF-PERIOD PEX ENTRIES USED TO BE      *
+      *  ADVANCED BY HAND EACH APRIL 1ST.  ONCE TODAY'S BUSINESS DATE  *
+      *  HAS MOVED PAST THE CURRENT FISCAL YEAR END, THIS SECTION      *
+      *  ARCHIVES THE EXPIRING WINDOW AND ROLLS BOTH DATES FORWARD TO  *
+      *  THE NEXT FISCAL YEAR (APRIL 1ST THRU THE FOLLOWING MARCH 31ST)*
+      *  BEFORE ANY PEX ENTRY IN THIS TRANSACTION IS CLASSIFIED.       *
+      *****************************************************************
+98122  B0500-ROLL-FISCAL-YEAR-END       SECTION.
+
+98122      IF  C-ACCTG-BUSINESS-DATE  IS GREATER THAN
+98122                                  C-ACCTG-END-FISCAL-DATE
+
+98122          MOVE  C-ACCTG-END-FISCAL-DATE  TO  W-FSC-OLD-END
+
+98122          MOVE  W-FSC-OLD-END-YR         TO  W-FSC-NEW-BEGIN-YR
+98122          MOVE  04                       TO  W-FSC-NEW-BEGIN-MTH
+98122          MOVE  01                       TO  W-FSC-NEW-BEGIN-DAY
+
+98122          COMPUTE  W-FSC-NEW-END-YR   =  W-FSC-OLD-END-YR  +  1
+98122          MOVE  W-FSC-END-MTH               TO  W-FSC-NEW-END-MTH
+98122          MOVE  W-FSC-END-DAY               TO  W-FSC-NEW-END-DAY
+
+98122          PERFORM  B0550-ARCHIVE-FISCAL-ROLL
+
+98122          MOVE  W-FSC-NEW-BEGIN          TO  C-ACCTG-BEGIN-FISCAL-DATE
+98122          MOVE  W-FSC-NEW-END            TO  C-ACCTG-END-FISCAL-DATE
+98122      ELSE
+98122          NEXT SENTENCE.
+
+98122  B0500-EXIT.
+98122      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** B0550-ARCHIVE-FISCAL-ROLL ***                      *
+      *                                                               *
+      *****************************************************************
+      *  RECORDS THE FISCAL WINDOW B0500-ROLL-FISCAL-YEAR-END JUST     *
+      *  RETIRED, ALONG WITH THE WINDOW IT WAS REPLACED BY, SO THERE  *
+      *  IS A PERMANENT TRAIL OF WHEN EACH FISCAL YEAR WAS ROLLED      *
+      *  WITHOUT HAVING TO RECONSTRUCT IT FROM MEMORY.  A FAILURE HERE *
+      *  DOES NOT ABORT THE RUN, THE SAME AS C3110-WRITE-GLT-HISTORY.  *
+      *****************************************************************
+98122  B0550-ARCHIVE-FISCAL-ROLL        SECTION.
+
+98122      MOVE 'ST_HST_ACCTG_FISCAL_ROLL'    TO  W-EIBDS.
+98122      MOVE  C-ACCTG-BEGIN-FISCAL-DATE    TO  T-FSY-OLD-BEGIN.
+98122      MOVE  C-ACCTG-END-FISCAL-DATE      TO  T-FSY-OLD-END.
+98122      MOVE  W-FSC-NEW-BEGIN              TO  T-FSY-NEW-BEGIN.
+98122      MOVE  W-FSC-NEW-END                TO  T-FSY-NEW-END.
+98122      MOVE  FUNCTION CURRENT-DATE(1:8)   TO  T-FSY-POST-DATE.
+
+98122      EXEC SQL
+98122           INSERT INTO ST_HST_ACCTG_FISCAL_ROLL
+98122                (FSY_OLD_BEGIN,  FSY_OLD_END,
+98122                 FSY_NEW_BEGIN,  FSY_NEW_END,  FSY_POST_DATE)
+98122           VALUES
+98122                (:T-FSY-OLD-BEGIN, :T-FSY-OLD-END,
+98122                 :T-FSY-NEW-BEGIN, :T-FSY-NEW-END, :T-FSY-POST-DATE)
+98122      END-EXEC.
+
+98122  B0550-EXIT.
+98122      EXIT.
+           EJECT
+      *****************************************************************
       *        *** B1000-AUDIT-PEX-ACCT-TABLE ***                     *
       *                                                               *
       *            THIS SECTION WILL AUDIT THE ENTRIES IN C-PEX-ATBL  *
@@ -455,6 +908,7 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
                                OR IS LESS THAN  +1
 
                MOVE  K-MSG-BAD-INDEX    TO  C-MESSAGE-CODE
+98123          PERFORM  B1145-WRITE-HOLD-BADINDEX
                PERFORM  S0100-RETURN-BACK
            ELSE
                NEXT SENTENCE.
@@ -481,6 +935,10 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
                NEXT  SENTENCE
            ELSE
                MOVE  K-MSG-ACCTG-BAL-ERR  TO  C-MESSAGE-CODE
+98118          PERFORM  B1150-WRITE-IMBALANCE-LOG
+98118                   VARYING  C-PEX-ATBL-NDX  FROM  1  BY  1
+98118                   UNTIL    C-PEX-ATBL-NDX  IS GREATER THAN
+98118                            C-ACCTG-SAVE-NDX
                PERFORM  S0100-RETURN-BACK.
 
        B1000-EXIT.
@@ -498,6 +956,10 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
               C-PEX-ATBL-NUM (C-PEX-ATBL-NDX) IS NOT NUMERIC
 
                MOVE  K-MSG-WRONG-ACCOUNT          TO  C-MESSAGE-CODE
+98123          PERFORM  B1160-WRITE-REJECT-HOLD
+98123                   VARYING  C-PEX-ATBL-NDX  FROM  1  BY  1
+98123                   UNTIL    C-PEX-ATBL-NDX  IS GREATER THAN
+98123                            C-ACCTG-SAVE-NDX
                PERFORM  S0100-RETURN-BACK
            ELSE
                NEXT  SENTENCE.
@@ -530,11 +992,135 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
            SUBTRACT  C-PEX-ATBL-CR-AMT (C-PEX-ATBL-NDX)
                                         FROM  W-PEX-ACCTG-ACCUM.
 
+98127      ADD      1  TO  W-CTL-PEX-CNT.
+98127      ADD      C-PEX-ATBL-DR-AMT (C-PEX-ATBL-NDX)
+98127                                  TO     W-CTL-PEX-DR-TOT.
+98127      ADD      C-PEX-ATBL-CR-AMT (C-PEX-ATBL-NDX)
+98127                                  TO     W-CTL-PEX-CR-TOT.
+
        B1100-EXIT.
            EXIT.
            EJECT
       *****************************************************************
       *                                                               *
+      *        *** B1150-WRITE-IMBALANCE-LOG ***                      *
+      *                                                               *
+      *****************************************************************
+      *  B1000-AUDIT-PEX-ACCT-TABLE FOUND THIS PEX ACCOUNTING TABLE   *
+      *  OUT OF BALANCE.  BEFORE S0100-RETURN-BACK ABORTS THE RUN,    *
+      *  THIS SECTION WRITES THE OUT-OF-BALANCE AMOUNT AND EVERY      *
+      *  C-PEX-ATBL ENTRY (ACCOUNT, DR, CR) TO ST_HST_ACCTG_IMBALANCE *
+      *  SO A SUPERVISOR CAN SEE EXACTLY WHAT DIDN'T BALANCE WITHOUT  *
+      *  HAVING TO REPRODUCE THE RUN.                                 *
+      *****************************************************************
+98118  B1150-WRITE-IMBALANCE-LOG       SECTION.
+
+98118      MOVE 'ST_HST_ACCTG_IMBALANCE'     TO  W-EIBDS.
+98118      MOVE  TRAN-LEAD-SSN-KEY           TO  T-IMB-SSN.
+98118      MOVE  C-PEX-ATBL-NDX              TO  T-IMB-SEQ.
+98118      MOVE  C-PEX-ATBL-NUM (C-PEX-ATBL-NDX)
+98118                                        TO  T-IMB-ACCT.
+98118      MOVE  C-PEX-ATBL-DR-AMT (C-PEX-ATBL-NDX)
+98118                                        TO  T-IMB-DR-AMT.
+98118      MOVE  C-PEX-ATBL-CR-AMT (C-PEX-ATBL-NDX)
+98118                                        TO  T-IMB-CR-AMT.
+98118      MOVE  W-PEX-ACCTG-ACCUM           TO  T-IMB-OOB-AMT.
+98118      MOVE  FUNCTION CURRENT-DATE(1:8)  TO  T-IMB-POST-DATE.
+
+98118      EXEC SQL
+98118           INSERT INTO ST_HST_ACCTG_IMBALANCE
+98118                (IMB_SSN,     IMB_SEQ,      IMB_ACCT,
+98118                 IMB_DR_AMT,  IMB_CR_AMT,   IMB_OOB_AMT,
+98118                 IMB_POST_DATE)
+98118           VALUES
+98118                (:T-IMB-SSN, :T-IMB-SEQ, :T-IMB-ACCT,
+98118                 :T-IMB-DR-AMT, :T-IMB-CR-AMT, :T-IMB-OOB-AMT,
+98118                 :T-IMB-POST-DATE)
+98118      END-EXEC.
+
+98118  B1150-EXIT.
+98118      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** B1145-WRITE-HOLD-BADINDEX ***                      *
+      *                                                               *
+      *****************************************************************
+      *  B1000-AUDIT-PEX-ACCT-TABLE FOUND C-ACCTG-SAVE-NDX ITSELF OUT  *
+      *  OF RANGE, SO C-PEX-ATBL-NDX IS NOT A SAFE SUBSCRIPT INTO      *
+      *  C-PEX-ATBL -- THIS WRITES ONLY THE BAD INDEX VALUE AND THE    *
+      *  REJECTION REASON TO ST_HST_ACCTG_REJECT_HOLD (NO ACCOUNT,     *
+      *  DR, OR CR DATA IS TOUCHED), SO A SUPERVISOR KNOWS THE SSN     *
+      *  WAS REJECTED WITHOUT THE CLERK HAVING TO RE-KEY IT.           *
+      *****************************************************************
+98123  B1145-WRITE-HOLD-BADINDEX       SECTION.
+
+98123      MOVE 'ST_HST_ACCTG_REJECT_HOLD'   TO  W-EIBDS.
+98123      MOVE  TRAN-LEAD-SSN-KEY           TO  T-HLD-SSN.
+98123      MOVE  C-PEX-ATBL-NDX              TO  T-HLD-SEQ.
+98123      MOVE  SPACES                      TO  T-HLD-ACCT.
+98123      MOVE  ZEROES                      TO  T-HLD-DR-AMT
+98123                                            T-HLD-CR-AMT.
+98123      MOVE  C-MESSAGE-CODE              TO  T-HLD-REASON.
+98123      MOVE  FUNCTION CURRENT-DATE(1:8)  TO  T-HLD-POST-DATE.
+
+98123      EXEC SQL
+98123           INSERT INTO ST_HST_ACCTG_REJECT_HOLD
+98123                (HLD_SSN,     HLD_SEQ,      HLD_ACCT,
+98123                 HLD_DR_AMT,  HLD_CR_AMT,   HLD_REASON,
+98123                 HLD_POST_DATE)
+98123           VALUES
+98123                (:T-HLD-SSN, :T-HLD-SEQ, :T-HLD-ACCT,
+98123                 :T-HLD-DR-AMT, :T-HLD-CR-AMT, :T-HLD-REASON,
+98123                 :T-HLD-POST-DATE)
+98123      END-EXEC.
+
+98123  B1145-EXIT.
+98123      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** B1160-WRITE-REJECT-HOLD ***                        *
+      *                                                               *
+      *****************************************************************
+      *  B1050-EDIT-ACCTG-TABLE-POS REJECTED THIS SSN'S PEX ACCOUNTING *
+      *  TABLE FOR A BAD ACCOUNT NUMBER.  BEFORE S0100-RETURN-BACK     *
+      *  ABORTS THE RUN, THIS WRITES EVERY C-PEX-ATBL ENTRY (ACCOUNT,  *
+      *  DR, CR) AND THE REJECTION REASON TO ST_HST_ACCTG_REJECT_HOLD, *
+      *  THE SAME WAY B1150-WRITE-IMBALANCE-LOG HOLDS AN OUT-OF-       *
+      *  BALANCE TABLE, SO A SUPERVISOR CAN CORRECT AND RESUBMIT THE   *
+      *  WHOLE TABLE INSTEAD OF THE CLERK RE-KEYING IT.                *
+      *****************************************************************
+98123  B1160-WRITE-REJECT-HOLD         SECTION.
+
+98123      MOVE 'ST_HST_ACCTG_REJECT_HOLD'   TO  W-EIBDS.
+98123      MOVE  TRAN-LEAD-SSN-KEY           TO  T-HLD-SSN.
+98123      MOVE  C-PEX-ATBL-NDX              TO  T-HLD-SEQ.
+98123      MOVE  C-PEX-ATBL-NUM (C-PEX-ATBL-NDX)
+98123                                        TO  T-HLD-ACCT.
+98123      MOVE  C-PEX-ATBL-DR-AMT (C-PEX-ATBL-NDX)
+98123                                        TO  T-HLD-DR-AMT.
+98123      MOVE  C-PEX-ATBL-CR-AMT (C-PEX-ATBL-NDX)
+98123                                        TO  T-HLD-CR-AMT.
+98123      MOVE  C-MESSAGE-CODE              TO  T-HLD-REASON.
+98123      MOVE  FUNCTION CURRENT-DATE(1:8)  TO  T-HLD-POST-DATE.
+
+98123      EXEC SQL
+98123           INSERT INTO ST_HST_ACCTG_REJECT_HOLD
+98123                (HLD_SSN,     HLD_SEQ,      HLD_ACCT,
+98123                 HLD_DR_AMT,  HLD_CR_AMT,   HLD_REASON,
+98123                 HLD_POST_DATE)
+98123           VALUES
+98123                (:T-HLD-SSN, :T-HLD-SEQ, :T-HLD-ACCT,
+98123                 :T-HLD-DR-AMT, :T-HLD-CR-AMT, :T-HLD-REASON,
+98123                 :T-HLD-POST-DATE)
+98123      END-EXEC.
+
+98123  B1160-EXIT.
+98123      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *        *** B3000-SETUP-PREV-FUT-YR-ACCTG ***                  *
       *                                                               *
       *****************************************************************
@@ -547,6 +1133,8 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
            ELSE
                NEXT  SENTENCE.
 
+98116      MOVE  C-PEX-ATBL-NUM (C-PEX-ATBL-NDX) TO  T-RCL-ORIG-ACCT.
+
            IF C-PEX-EFFECT-DATE (C-PEX-ATBL-NDX)  LESS THAN
                                        C-ACCTG-BEGIN-FISCAL-DATE
                    IF  C-PEX-TRAN-CODE (C-PEX-ATBL-NDX) EQUAL TO '6600' SMR3782
@@ -555,13 +1143,22 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
                        PERFORM B3100-PREV-YEAR-ACCTG-STP                SMR3782
                    ELSE                                                 SMR3782
                        PERFORM B3100-PREV-YEAR-ACCTG                    SMR3782
+98116              END-IF
+98116              MOVE 'PREV'                      TO  T-RCL-CLASS
+98116              PERFORM  C3120-WRITE-RECLASS-HISTORY
+98127              ADD 1                            TO  W-CTL-PREV-YR-CNT
            ELSE
                IF  C-PEX-EFFECT-DATE (C-PEX-ATBL-NDX)  GREATER  THAN
                                           C-ACCTG-END-FISCAL-DATE
                    PERFORM  B3200-FUT-YEAR-ACCTG
+98116              MOVE 'FUT '                      TO  T-RCL-CLASS
+98116              PERFORM  C3120-WRITE-RECLASS-HISTORY
+98127              ADD 1                            TO  W-CTL-FUT-YR-CNT
                ELSE
                    NEXT  SENTENCE.
 
+98142      PERFORM  C3135-UPDATE-ACCTG-CHECKPOINT.
+
        B3000-EXIT.
            EXIT.
 
@@ -573,6 +1170,11 @@ S44431         10  W-DB2-ACC-3             PIC  X(03).
                                                                         SMR3782
        B3100-PREV-YEAR-ACCTG-STP       SECTION.                         SMR3782
                                                                         SMR3782
+98115      MOVE 'STP '                          TO  T-XREF-TYPE.
+98115      PERFORM S0650-GET-ACCT-SUBSTITUTION.
+98115      IF T-XREF-FOUND
+98115          GO   TO   B3100-STP-END.
+
 S44431     MOVE 'C-ACCT-TBL-CIVIL-INCR-2008'    TO  T-ACCT-NAME.        INCR2001
 S44431     PERFORM S0500-GET-ACC-BY-NUM-NAM.
 S44431                                                                  SMR3782
@@ -903,6 +1505,11 @@ S44431         MOVE 'C-ACCT-TBL-NON-DUE-INCR'        TO T-ACCT-NAME     INCR2001
 
        B3100-PREV-YEAR-ACCTG           SECTION.
 
+98115      MOVE 'PREV'                          TO  T-XREF-TYPE.
+98115      PERFORM S0650-GET-ACCT-SUBSTITUTION.
+98115      IF T-XREF-FOUND
+98115          GO   TO   B3100-ACCTG-END.
+
 S44431     MOVE 'C-ACCT-TBL-CIVIL-INCR-2008'    TO  T-ACCT-NAME.        INCR2001
 S44431     PERFORM S0500-GET-ACC-BY-NUM-NAM.
 S44431                                                                  SMR3782
@@ -1225,6 +1832,11 @@ S44431         MOVE 'C-ACCT-TBL-NON-DUE-INCR'        TO T-ACCT-NAME     INCR2001
                                                                         PROJCOMP
        B3100-PREV-YEAR-COMPL           SECTION.                         PROJCOMP
                                                                         PROJCOMP
+98115      MOVE 'COMP'                          TO  T-XREF-TYPE.
+98115      PERFORM S0650-GET-ACCT-SUBSTITUTION.
+98115      IF T-XREF-FOUND
+98115          GO   TO   B3100-COMPL-EXIT.
+
       ******************************************************            PROJCOMP
       **START OF  COMLEMENTARY PROJECT ACCOUNTS CHANGE                  PROJCOMP
       ******************************************************            PROJCOMP
@@ -1232,6 +1844,7 @@ S44431         MOVE 'C-ACCT-TBL-NON-DUE-INCR'        TO T-ACCT-NAME     INCR2001
            IF C-PEX-TRAN-CODE (C-PEX-ATBL-NDX) EQUAL TO '6600'
                                                      OR '6700'
                                                      OR '6740'
+                                                     OR '6750'
                     NEXT SENTENCE
            ELSE
                     GO  TO   B3100-PREV-YEAR-SKIP.                      PROJCOMP
@@ -1253,7 +1866,8 @@ S44431     MOVE  W-DB2-ACC-9                     TO T-ACCT-CODE.
                 AND   ACCT_CODE_STATUS     IN(' ' , '0')
                 AND   RTRIM(ACCT_NAME)     IN
                     ( 'C-ACCT-TBL-COMPL-LIFE-PENSION'       ,           SMR3782
-                      'C-ACCT-TBL-COMPL-DEAD-PENSION' )                 SMR3782
+                      'C-ACCT-TBL-COMPL-DEAD-PENSION'       ,           SMR3782
+98126                 'C-ACCT-TBL-COMPL-DISAB-PENSION' )
            END-EXEC.
 
            PERFORM DB2-ERROR.
@@ -1302,6 +1916,15 @@ S44431     MOVE  W-DB2-ACC-9                     TO T-ACCT-CODE.
            ELSE                                                         PROJCOMP
                NEXT SENTENCE.                                           PROJCOMP
                                                                         PROJCOMP
+98126      MOVE 'C-ACCT-TBL-COMPL-DISAB-PENSION' TO T-ACCT-NAME.
+98126      PERFORM S0500-GET-ACC-BY-NUM-NAM.
+98126
+98126      IF SQLCODE = +0
+98126          MOVE 'C-ACCT-TBL-CMP-DIS-PRV-YR'      TO T-ACCT-NAME
+98126          PERFORM S0600-GET-ACCOUNT-NUMBER
+98126      ELSE
+98126          NEXT SENTENCE.
+                                                                        PROJCOMP
       ******************************************************            PROJCOMP
       ** END  OF  COMLEMENTARY PROJECT ACCOUNTS CHANGE                  PROJCOMP
       ******************************************************            PROJCOMP
@@ -1316,6 +1939,11 @@ S44431     MOVE  W-DB2-ACC-9                     TO T-ACCT-CODE.
 
        B3200-FUT-YEAR-ACCTG            SECTION.
 
+98115      MOVE 'FUT '                          TO  T-XREF-TYPE.
+98115      PERFORM S0650-GET-ACCT-SUBSTITUTION.
+98115      IF T-XREF-FOUND
+98115          GO   TO   B3200-EXIT.
+
            MOVE 'LT_ACCOUNTS          '          TO W-EIBDS.
            MOVE  01                              TO T-ACCT-ORG-CODE.
 S44431     MOVE  C-PEX-ATBL-NUM (C-PEX-ATBL-NDX) TO W-DB2-ACC-6.
@@ -1391,17 +2019,26 @@ S44431     MOVE  W-DB2-ACC-9                     TO T-ACCT-CODE.
 
            PERFORM C2000-DEVELOP-GL-TRANS.
 
+98117      PERFORM S0700-GET-GLT-CHECKPOINT.
+
       *    MOVE  ZEROES  TO  TCTTE-TXN-COUNT.
            PERFORM C3000-WRITE-GL-TRANS
-                   VARYING C-PEX-ATBL-NDX  FROM 1 BY 1
+98117              VARYING C-PEX-ATBL-NDX  FROM W-GLT-START-NDX BY 1
                    UNTIL   C-PEX-ATBL-NDX IS GREATER THAN
                    C-ACCTG-SAVE-NDX.
 
+98117      PERFORM C3140-CLEAR-GLT-CHECKPOINT.
+
+98120      MOVE  ZEROES                    TO  W-SUSP-POSTED-AMT.
+98120      MOVE  C-ACCTG-MR-FIN-CTRL       TO  W-SUSP-CTRL-BEFORE.
+
            PERFORM C4000-ACCUM-ACCTG-SUSP-AMT
                    VARYING C-PEX-ATBL-NDX  FROM 1 BY 1
                    UNTIL   C-PEX-ATBL-NDX IS GREATER THAN
                    C-ACCTG-SAVE-NDX.
 
+98120      PERFORM C4100-LOG-SUSP-RECONCILE.
+
 S93208     MOVE  FUNCTION CURRENT-DATE (1:4) TO  W-CURRENT-YEAR.
 S93208     MOVE  FUNCTION CURRENT-DATE (5:2) TO  W-CURRENT-MONTH.
 S93208     MOVE  FUNCTION CURRENT-DATE (7:2) TO  W-CURRENT-DAY.
@@ -1448,7 +2085,9 @@ S93208              PERFORM C5500-UPDATE-LAST-AC-DAT-E.
        C2000-DEVELOP-GL-TRANS          SECTION.
 
            MOVE TRANSACTION-LEAD       TO  FMA-TRANSACTION-LEAD.
-           MOVE K-ACCT-REG-CODE        TO  FMA-LEAD-FORMAT-TYPE.
+98148      IF  FMA-LEAD-FORMAT-TYPE    NOT =  'E2'
+               MOVE K-ACCT-REG-CODE    TO  FMA-LEAD-FORMAT-TYPE
+98148      END-IF.
            MOVE W-MISC-DATA-LENGTH     TO  FMA-LEAD-TXN-DATA-LENGTH.
            MOVE  K-OA-DEST             TO  FMA-LEAD-DESTINATION.
 
@@ -1480,8 +2119,8 @@ S93208              PERFORM C5500-UPDATE-LAST-AC-DAT-E.
 
                   IF  FIN-YEAR-NOT-CLOSED
                       MOVE W-DATE-WK-R        TO W-FORCE-MARCH-DATE
-                      MOVE K-MARCH-31         TO W-FORCE-MARCH-DAY
-                      MOVE K-MARCH-03         TO W-FORCE-MARCH-MTH
+                      MOVE W-FSC-END-DAY         TO W-FORCE-MARCH-DAY
+                      MOVE W-FSC-END-MTH         TO W-FORCE-MARCH-MTH
                       MOVE W-FORCE-MARCH-DATE TO FMA-AF-EFFECTIVE-DATE
                   ELSE
                       MOVE W-DATE-WK-R        TO FMA-AF-EFFECTIVE-DATE
@@ -1493,8 +2132,8 @@ S93208              PERFORM C5500-UPDATE-LAST-AC-DAT-E.
                FMA-LEAD-SOURCE IS EQUAL TO K-BCH-COLL-SOURCE-CODE
 
                MOVE W-DATE-WK-R TO W-FORCE-MARCH-DATE
-               MOVE K-MARCH-31  TO W-FORCE-MARCH-DAY
-               MOVE K-MARCH-03  TO W-FORCE-MARCH-MTH
+               MOVE W-FSC-END-DAY  TO W-FORCE-MARCH-DAY
+               MOVE W-FSC-END-MTH  TO W-FORCE-MARCH-MTH
 
                MOVE W-FORCE-MARCH-DATE TO FMA-AF-EFFECTIVE-DATE
 
@@ -1551,6 +2190,21 @@ S93208              PERFORM C5500-UPDATE-LAST-AC-DAT-E.
 
            PERFORM C3100-WRITE-GL-TXNS.
 
+      *    RE-TAG THE SAME TRANSACTION LEAD FOR THE DATA WAREHOUSE
+      *    EXTRACT AND WRITE IT A SECOND TIME UNDER A FRESH KEY, SO THE
+      *    EXTRACT JOB GETS ITS OWN COPY OF EVERY GL TRANSACTION
+      *    ALONGSIDE THE ONE ALREADY ROUTED K-OA-DEST ABOVE.
+98119      MOVE  K-DW-EXTRACT-DEST      TO  FMA-LEAD-DESTINATION.
+98119      ADD   1                      TO  C-TXN-COUNT.
+98119      MOVE  C-TXN-COUNT            TO  FMA-LEAD-COUNT.
+
+98125      IF NOT W-DUP-IS-SKIP
+98119          PERFORM C3150-WRITE-DW-EXTRACT
+98138          PERFORM C3160-WRITE-CSV-EXTRACT
+98138          PERFORM C3170-WRITE-XML-EXTRACT.
+
+98119      MOVE  K-OA-DEST              TO  FMA-LEAD-DESTINATION.
+
        C3000-EXIT.
            EXIT.
            EJECT
@@ -1562,6 +2216,8 @@ S93208              PERFORM C5500-UPDATE-LAST-AC-DAT-E.
 
        C3100-WRITE-GL-TXNS         SECTION.
 
+98125      MOVE  'N'  TO  W-DUP-SKIP-SW.
+
            EXEC CICS WRITE
                 FILE   ('ODTXNOUT')
                 RIDFLD (FMA-KEY)
@@ -1571,10 +2227,18 @@ S93208              PERFORM C5500-UPDATE-LAST-AC-DAT-E.
            END-EXEC.
 
            IF  W-RESPONSE EQUAL ZERO
-               NEXT  SENTENCE
+98113          PERFORM C3110-WRITE-GLT-HISTORY
+98130          ADD  1  TO  W-CTL-CKP-BATCH-CNT
+98130          IF  W-CTL-CKP-BATCH-CNT  >=  C-CKP-BATCH-SIZE
+98130              OR  C-PEX-ATBL-NDX  >=  C-ACCTG-SAVE-NDX
+98117                  PERFORM C3130-UPDATE-GLT-CHECKPOINT
+98130                  MOVE  ZERO  TO  W-CTL-CKP-BATCH-CNT
+98130          END-IF
+98127          ADD  1  TO  W-CTL-GLT-CNT
            ELSE
                IF W-RESPONSE = DFHRESP(NOTOPEN)
                   MOVE K-ODTXNOUT-CLOSE TO  C-MESSAGE-CODE
+98131             MOVE K-RET-RETRY      TO  TWA-RTRN-CODE
                   PERFORM S0100-RETURN-BACK                             SM90265
                ELSE
                IF W-RESPONSE = DFHRESP(NOTOPEN)
@@ -1582,8 +2246,12 @@ S93208              PERFORM C5500-UPDATE-LAST-AC-DAT-E.
                   PERFORM S0100-RETURN-BACK                             SM90265
                ELSE
                IF W-RESPONSE = DFHRESP(DUPREC)
-                  MOVE K-ODTXNOUT-DUPREC TO  C-MESSAGE-CODE
-                  PERFORM S0100-RETURN-BACK                             SM90265
+98125             PERFORM C3115-CHECK-GLT-DUPLICATE
+98125             IF  W-DUP-IS-SKIP
+98125                MOVE K-ODTXNOUT-DUPSKIP TO  C-MESSAGE-CODE
+                  ELSE
+                     MOVE K-ODTXNOUT-DUPREC TO  C-MESSAGE-CODE
+                     PERFORM S0100-RETURN-BACK                          SM90265
                ELSE
                   MOVE K-ERROR-WRITTING-ODTXNOUT TO  C-MESSAGE-CODE
                   PERFORM S0100-RETURN-BACK.                            SM90265
@@ -1593,6 +2261,355 @@ S93208              PERFORM C5500-UPDATE-LAST-AC-DAT-E.
            EJECT
       *****************************************************************
       *                                                               *
+      *        *** C3115-CHECK-GLT-DUPLICATE ***                     *
+      *                                                               *
+      *****************************************************************
+      *  ON DFHRESP(DUPREC) FROM C3100-WRITE-GL-TXNS, RE-READS THE    *
+      *  ODTXNOUT RECORD ALREADY SITTING UNDER FMA-KEY AND COMPARES   *
+      *  ITS ACCOUNT CODE AND AMOUNT AGAINST THE ONES THIS RUN JUST   *
+      *  TRIED TO POST.  A MATCH MEANS THE SAME GL TRANSACTION WAS    *
+      *  ALREADY POSTED (A TRUE DUPLICATE, SAFE TO SKIP); A MISMATCH  *
+      *  MEANS A GENUINE KEY COLLISION, WHICH C3100-WRITE-GL-TXNS     *
+      *  STILL ABORTS.  THE READ OVERLAYS FILE-MAINT-ACCTG-EXT, SO    *
+      *  THE ACCOUNT CODE AND AMOUNT THIS RUN ATTEMPTED ARE SAVED     *
+      *  BEFORE THE READ AND RESTORED AFTERWARD EITHER WAY, SO        *
+      *  C3150-WRITE-DW-EXTRACT STILL GETS THE ORIGINAL VALUES.       *
+      *****************************************************************
+98125  C3115-CHECK-GLT-DUPLICATE       SECTION.
+
+98125      MOVE  FMA-AF-ACCT-CDE       TO  T-DUP-SAVE-ACCT.
+98125      MOVE  FMA-AF-AMOUNT         TO  T-DUP-SAVE-AMT.
+98147      MOVE  FMA-AF-SS-NUMBER      TO  T-DUP-SAVE-SSN.
+
+98125      EXEC CICS READ
+98125           FILE   ('ODTXNOUT')
+98125           RIDFLD (FMA-KEY)
+98125           INTO   (FILE-MAINT-ACCTG-EXT)
+98125           RESP   (W-RESPONSE)
+98125      END-EXEC.
+
+98125      IF  W-RESPONSE EQUAL ZERO
+                   AND
+               FMA-AF-ACCT-CDE EQUAL TO T-DUP-SAVE-ACCT
+                   AND
+               FMA-AF-AMOUNT   EQUAL TO T-DUP-SAVE-AMT
+98125          SET  W-DUP-IS-SKIP     TO  TRUE
+98125          SET  W-ANY-DUP-SKIPPED  TO  TRUE
+98125          PERFORM C3135-WRITE-GLT-DUPSKIP
+           ELSE
+98125          MOVE  'N'               TO  W-DUP-SKIP-SW.
+
+98125      MOVE  T-DUP-SAVE-ACCT       TO  FMA-AF-ACCT-CDE.
+98125      MOVE  T-DUP-SAVE-AMT        TO  FMA-AF-AMOUNT.
+98147      MOVE  T-DUP-SAVE-SSN        TO  FMA-AF-SS-NUMBER.
+
+98125  C3115-EXIT.
+98125      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3135-WRITE-GLT-DUPSKIP ***                       *
+      *                                                               *
+      *****************************************************************
+      *  INSERTS AN AUDIT ROW INTO ST_HST_ACCTG_DUP_SKIP EVERY TIME   *
+      *  C3115-CHECK-GLT-DUPLICATE CONFIRMS A TRUE DUPLICATE AND      *
+      *  C3100-WRITE-GL-TXNS SKIPS THE ENTRY INSTEAD OF ABORTING, SO  *
+      *  THE CLERK CAN SEE WHAT WAS SKIPPED AND WHY.  A FAILURE HERE  *
+      *  DOES NOT ABORT THE RUN, THE SAME AS C3110-WRITE-GLT-HISTORY. *
+      *****************************************************************
+98125  C3135-WRITE-GLT-DUPSKIP         SECTION.
+
+98125      MOVE 'ST_HST_ACCTG_DUP_SKIP'    TO  W-EIBDS.
+98125      MOVE  FMA-AF-SS-NUMBER          TO  T-DUP-SSN.
+98125      MOVE  FMA-AF-ACCT-CDE           TO  T-DUP-ACCT.
+98125      MOVE  FMA-AF-AMOUNT             TO  T-DUP-AMT.
+98125      MOVE  FMA-LEAD-TRAN-CODE        TO  T-DUP-TRAN-CODE.
+98125      MOVE  FUNCTION CURRENT-DATE(1:8) TO  T-DUP-POST-DATE.
+
+98125      EXEC SQL
+98125           INSERT INTO ST_HST_ACCTG_DUP_SKIP
+98125                (DUP_SSN,       DUP_ACCT_CDE,
+98125                 DUP_TRAN_CODE, DUP_AMOUNT,
+98125                 DUP_POST_DATE)
+98125           VALUES
+98125                (:T-DUP-SSN,       :T-DUP-ACCT,
+98125                 :T-DUP-TRAN-CODE, :T-DUP-AMT,
+98125                 :T-DUP-POST-DATE)
+98125      END-EXEC.
+
+98125  C3135-EXIT.
+98125      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3110-WRITE-GLT-HISTORY ***                       *
+      *                                                               *
+      *****************************************************************
+      *  INSERTS A COPY OF THE GL TRANSACTION JUST WRITTEN TO         *
+      *  ODTXNOUT INTO ST_HST_GL_TRANSACTION, SO ORP1511P CAN LIST    *
+      *  WHAT ACTUALLY POSTED FOR A GIVEN SSN.  A FAILURE HERE DOES   *
+      *  NOT ABORT THE RUN -- THE RECORD ALREADY WROTE TO ODTXNOUT.   *
+      *****************************************************************
+98113  C3110-WRITE-GLT-HISTORY         SECTION.
+
+98113      MOVE 'ST_HST_GL_TRANSACTION'    TO  W-EIBDS.
+98113      MOVE FMA-AF-SS-NUMBER           TO  T-HST-GLT-SSN.
+98113      MOVE FUNCTION CURRENT-DATE(1:8) TO  T-HST-GLT-POST-DATE.
+
+98113      EXEC SQL
+98113           INSERT INTO ST_HST_GL_TRANSACTION
+98113                (HST_SSN,       HST_ACCT_CDE,
+98113                 HST_TRAN_CODE, HST_AMOUNT,
+98113                 HST_EFF_DATE,  HST_POST_DATE)
+98113                VALUES
+98113                (:T-HST-GLT-SSN,       :FMA-AF-ACCT-CDE,
+98113                 :FMA-LEAD-TRAN-CODE,  :FMA-AF-AMOUNT,
+98113                 :FMA-AF-EFFECTIVE-DATE, :T-HST-GLT-POST-DATE)
+98113      END-EXEC.
+
+98113  C3110-EXIT.
+98113      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3120-WRITE-RECLASS-HISTORY ***                    *
+      *                                                               *
+      *****************************************************************
+      *  INSERTS AN AUDIT ROW INTO ST_HST_ACCTG_RECLASS EVERY TIME    *
+      *  B3000-SETUP-PREV-FUT-YR-ACCTG ROUTES THE CURRENT PEX         *
+      *  ACCOUNTING TABLE ENTRY INTO THE PRIOR- OR FUTURE-YEAR PATH,  *
+      *  FOR THE DAILY RECLASSIFICATION AUDIT REPORT.  A FAILURE HERE *
+      *  DOES NOT ABORT THE RUN, THE SAME AS C3110-WRITE-GLT-HISTORY. *
+      *****************************************************************
+98116  C3120-WRITE-RECLASS-HISTORY     SECTION.
+
+98116      MOVE 'ST_HST_ACCTG_RECLASS'       TO  W-EIBDS.
+98116      MOVE  C-PEX-ATBL-NUM  (C-PEX-ATBL-NDX)
+98116                                        TO  T-RCL-SUBST-ACCT.
+98116      MOVE  C-PEX-TRAN-CODE (C-PEX-ATBL-NDX)
+98116                                        TO  T-RCL-TRAN-CODE.
+98116      MOVE  C-PEX-EFFECT-DATE (C-PEX-ATBL-NDX)
+98116                                        TO  T-RCL-EFF-DATE.
+98116      MOVE  FUNCTION CURRENT-DATE(1:8)  TO  T-RCL-POST-DATE.
+
+98116      EXEC SQL
+98116           INSERT INTO ST_HST_ACCTG_RECLASS
+98116                (RCL_ORIG_ACCT,  RCL_SUBST_ACCT,
+98116                 RCL_TRAN_CODE,  RCL_EFF_DATE,
+98116                 RCL_CLASS,      RCL_POST_DATE)
+98116                VALUES
+98116                (:T-RCL-ORIG-ACCT, :T-RCL-SUBST-ACCT,
+98116                 :T-RCL-TRAN-CODE, :T-RCL-EFF-DATE,
+98116                 :T-RCL-CLASS,     :T-RCL-POST-DATE)
+98116      END-EXEC.
+
+98116  C3120-EXIT.
+98116      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3130-UPDATE-GLT-CHECKPOINT ***                    *
+      *                                                               *
+      *****************************************************************
+      *  RECORDS THIS PEX ACCOUNTING TABLE ENTRY AS THE LAST ONE      *
+      *  SUCCESSFULLY WRITTEN TO ODTXNOUT FOR THIS SSN, SO A RESTART  *
+      *  AFTER AN ABEND MID-LOOP RESUMES WITH S0700-GET-GLT-CHECKPOINT*
+      *  INSTEAD OF REPOSTING ENTRIES ALREADY OUT.  A FAILURE HERE    *
+      *  DOES NOT ABORT THE RUN, THE SAME AS C3110-WRITE-GLT-HISTORY. *
+      *****************************************************************
+98117  C3130-UPDATE-GLT-CHECKPOINT     SECTION.
+
+98117      MOVE 'ST_HST_GL_CHECKPOINT '        TO  W-EIBDS.
+98117      MOVE  FMA-AF-SS-NUMBER              TO  T-CKP-SSN.
+98117      MOVE  C-PEX-ATBL-NDX                TO  T-CKP-LAST-NDX.
+
+98117      EXEC SQL
+98117           DELETE FROM ST_HST_GL_CHECKPOINT
+98117                 WHERE CKP_SSN  =  :T-CKP-SSN
+98117      END-EXEC.
+
+98117      EXEC SQL
+98117           INSERT INTO ST_HST_GL_CHECKPOINT
+98117                (CKP_SSN,  CKP_LAST_NDX,  CKP_POST_DATE)
+98117           VALUES
+98117                (:T-CKP-SSN, :T-CKP-LAST-NDX,
+98117                 FUNCTION CURRENT-DATE(1:8))
+98117      END-EXEC.
+
+98117  C3130-EXIT.
+98117      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3140-CLEAR-GLT-CHECKPOINT ***                     *
+      *                                                               *
+      *****************************************************************
+      *  EVERY PEX ACCOUNTING TABLE ENTRY FOR THIS SSN HAS NOW POSTED *
+      *  TO ODTXNOUT (C0000-PROCESS-TRANSACTION ONLY REACHES THIS     *
+      *  POINT WHEN THE C3000-WRITE-GL-TRANS LOOP RUNS TO COMPLETION  *
+      *  -- ANY FAILURE ALONG THE WAY RETURNS VIA S0100-RETURN-BACK   *
+      *  BEFORE GETTING HERE), SO THE CHECKPOINT ROW NO LONGER SERVES *
+      *  A PURPOSE AND IS REMOVED.                                    *
+      *****************************************************************
+98117  C3140-CLEAR-GLT-CHECKPOINT      SECTION.
+
+98117      MOVE 'ST_HST_GL_CHECKPOINT '        TO  W-EIBDS.
+98117      MOVE  FMA-AF-SS-NUMBER              TO  T-CKP-SSN.
+
+98117      EXEC SQL
+98117           DELETE FROM ST_HST_GL_CHECKPOINT
+98117                 WHERE CKP_SSN  =  :T-CKP-SSN
+98117      END-EXEC.
+
+98117  C3140-EXIT.
+98117      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3135-UPDATE-ACCTG-CHECKPOINT ***                  *
+      *                                                               *
+      *****************************************************************
+      *  RECORDS THIS PEX ACCOUNTING TABLE ENTRY AS THE LAST ONE      *
+      *  SUCCESSFULLY CLASSIFIED BY B3000-SETUP-PREV-FUT-YR-ACCTG FOR *
+      *  THIS SSN, SO A RESTART AFTER AN ABEND MID-LOOP RESUMES WITH  *
+      *  S0750-GET-ACCTG-CHECKPOINT INSTEAD OF RECLASSIFYING ENTRIES  *
+      *  ALREADY DONE.  A FAILURE HERE DOES NOT ABORT THE RUN, THE    *
+      *  SAME AS C3130-UPDATE-GLT-CHECKPOINT.                         *
+      *****************************************************************
+98142  C3135-UPDATE-ACCTG-CHECKPOINT   SECTION.
+
+98142      MOVE 'ST_HST_ACCTG_CHECKPOINT'       TO  W-EIBDS.
+98142      MOVE  TRAN-LEAD-SSN-KEY              TO  T-ACK-SSN.
+98142      MOVE  C-PEX-ATBL-NDX                 TO  T-ACK-LAST-NDX.
+
+98142      EXEC SQL
+98142           DELETE FROM ST_HST_ACCTG_CHECKPOINT
+98142                 WHERE ACK_SSN  =  :T-ACK-SSN
+98142      END-EXEC.
+
+98142      EXEC SQL
+98142           INSERT INTO ST_HST_ACCTG_CHECKPOINT
+98142                (ACK_SSN,  ACK_LAST_NDX,  ACK_POST_DATE)
+98142           VALUES
+98142                (:T-ACK-SSN, :T-ACK-LAST-NDX,
+98142                 FUNCTION CURRENT-DATE(1:8))
+98142      END-EXEC.
+
+98142  C3135-EXIT.
+98142      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3145-CLEAR-ACCTG-CHECKPOINT ***                   *
+      *                                                               *
+      *****************************************************************
+      *  EVERY PEX ACCOUNTING TABLE ENTRY FOR THIS SSN HAS NOW BEEN   *
+      *  CLASSIFIED (B0000-INITIALIZATION ONLY REACHES THIS POINT     *
+      *  WHEN THE B3000-SETUP-PREV-FUT-YR-ACCTG LOOP RUNS TO          *
+      *  COMPLETION -- ANY FAILURE ALONG THE WAY RETURNS VIA          *
+      *  S0100-RETURN-BACK BEFORE GETTING HERE), SO THE CHECKPOINT    *
+      *  ROW NO LONGER SERVES A PURPOSE AND IS REMOVED.               *
+      *****************************************************************
+98142  C3145-CLEAR-ACCTG-CHECKPOINT    SECTION.
+
+98142      MOVE 'ST_HST_ACCTG_CHECKPOINT'       TO  W-EIBDS.
+98142      MOVE  TRAN-LEAD-SSN-KEY              TO  T-ACK-SSN.
+
+98142      EXEC SQL
+98142           DELETE FROM ST_HST_ACCTG_CHECKPOINT
+98142                 WHERE ACK_SSN  =  :T-ACK-SSN
+98142      END-EXEC.
+
+98142  C3145-EXIT.
+98142      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3150-WRITE-DW-EXTRACT ***                         *
+      *                                                               *
+      *****************************************************************
+      *  WRITES THE SAME TRANSACTION LEAD C3000-WRITE-GL-TRANS JUST    *
+      *  WROTE TO ODTXNOUT, RE-TAGGED K-DW-EXTRACT-DEST AND RE-KEYED   *
+      *  UNDER A FRESH FMA-LEAD-COUNT, SO THE DATA WAREHOUSE EXTRACT   *
+      *  JOB GETS ITS OWN COPY OF EVERY GL TRANSACTION ALONGSIDE THE   *
+      *  ONE ROUTED K-OA-DEST.  A FAILURE HERE DOES NOT ABORT THE RUN, *
+      *  THE SAME AS C3110-WRITE-GLT-HISTORY -- THE K-OA-DEST COPY     *
+      *  ALREADY WROTE SUCCESSFULLY.                                   *
+      *****************************************************************
+98119  C3150-WRITE-DW-EXTRACT          SECTION.
+
+98119      EXEC CICS WRITE
+98119           FILE   ('ODTXNOUT')
+98119           RIDFLD (FMA-KEY)
+98119           FROM   (FILE-MAINT-ACCTG-EXT)
+98119           LENGTH (LENGTH OF FILE-MAINT-ACCTG-EXT)
+98119           RESP   (W-RESPONSE)
+98119      END-EXEC.
+
+98119  C3150-EXIT.
+98119      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3160-WRITE-CSV-EXTRACT ***                        *
+      *                                                               *
+      *****************************************************************
+      *  BUILDS A COMMA-SEPARATED COPY OF THE SAME GL TRANSACTION      *
+      *  C3100-WRITE-GL-TXNS JUST WROTE TO ODTXNOUT AND WRITES IT TO   *
+      *  THE CSVXTRCT INTERFACE FILE, FOR THE NIGHTLY EXTRACT JOB.     *
+      *  A FAILURE HERE DOES NOT ABORT THE RUN, THE SAME AS            *
+      *  C3150-WRITE-DW-EXTRACT.                                       *
+      *****************************************************************
+98138  C3160-WRITE-CSV-EXTRACT         SECTION.
+
+98138      MOVE  FMA-AF-SS-NUMBER        TO  CSV-SSN.
+98138      MOVE  FMA-AF-ACCT-CDE         TO  CSV-ACCT-CODE.
+98138      MOVE  FMA-LEAD-TRAN-CODE      TO  CSV-TRAN-CODE.
+98138      MOVE  FMA-AF-AMOUNT           TO  CSV-AMOUNT.
+98138      MOVE  FMA-AF-EFFECTIVE-DATE   TO  CSV-EFF-DATE.
+
+98138      EXEC CICS WRITE
+98138           FILE   ('CSVXTRCT')
+98138           RIDFLD (FMA-KEY)
+98138           FROM   (CSV-EXTRACT-RECORD)
+98138           LENGTH (LENGTH OF CSV-EXTRACT-RECORD)
+98138           RESP   (W-RESPONSE)
+98138      END-EXEC.
+
+98138  C3160-EXIT.
+98138      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C3170-WRITE-XML-EXTRACT ***                        *
+      *                                                               *
+      *****************************************************************
+      *  BUILDS AN XML COPY OF THE SAME GL TRANSACTION AND WRITES IT   *
+      *  TO THE XMLXTRCT INTERFACE FILE, ALONGSIDE THE CSV COPY JUST   *
+      *  WRITTEN BY C3160-WRITE-CSV-EXTRACT.  A FAILURE HERE DOES NOT  *
+      *  ABORT THE RUN, THE SAME AS C3150-WRITE-DW-EXTRACT.            *
+      *****************************************************************
+98138  C3170-WRITE-XML-EXTRACT         SECTION.
+
+98138      MOVE  FMA-AF-SS-NUMBER        TO  XML-SSN.
+98138      MOVE  FMA-AF-ACCT-CDE         TO  XML-ACCT-CODE.
+98138      MOVE  FMA-LEAD-TRAN-CODE      TO  XML-TRAN-CODE.
+98138      MOVE  FMA-AF-AMOUNT           TO  XML-AMOUNT.
+98138      MOVE  FMA-AF-EFFECTIVE-DATE   TO  XML-EFF-DATE.
+
+98138      EXEC CICS WRITE
+98138           FILE   ('XMLXTRCT')
+98138           RIDFLD (FMA-KEY)
+98138           FROM   (XML-EXTRACT-RECORD)
+98138           LENGTH (LENGTH OF XML-EXTRACT-RECORD)
+98138           RESP   (W-RESPONSE)
+98138      END-EXEC.
+
+98138  C3170-EXIT.
+98138      EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *        *** C4000-ACCUM-ACCTG-SUSP-AMT ***                     *
       *                                                               *
       *****************************************************************
@@ -1642,11 +2659,56 @@ S44431     MOVE  W-DB2-ACC-9                     TO T-ACCT-CODE.
                                        C-ACCTG-MR-FIN-CTRL
                SUBTRACT C-PEX-ATBL-CR-AMT (C-PEX-ATBL-NDX) FROM
                                        C-ACCTG-MR-FIN-CTRL
+98146          COMPUTE  W-SUSP-NET-AMT  =
+98146              C-PEX-ATBL-DR-AMT (C-PEX-ATBL-NDX)  -
+98146              C-PEX-ATBL-CR-AMT (C-PEX-ATBL-NDX)
+98146          ADD  W-SUSP-NET-AMT     TO  W-SUSP-POSTED-AMT
            ELSE
                 GO TO  C4000-EXIT.
 
        C4000-EXIT.
            EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C4100-LOG-SUSP-RECONCILE ***                      *
+      *                                                               *
+      *****************************************************************
+      *  COMPARES THIS TRANSACTION'S MOVEMENT IN THE RUNNING SUSPENSE *
+      *  CONTROL TOTAL (C-ACCTG-MR-FIN-CTRL, ACCUMULATED ABOVE BY      *
+      *  C4000-ACCUM-ACCTG-SUSP-AMT) AGAINST THE SUSPENSE-ACCOUNT      *
+      *  AMOUNT ACTUALLY POSTED TO ODTXNOUT BY C3100-WRITE-GL-TXNS     *
+      *  THIS TRANSACTION (W-SUSP-POSTED-AMT), AND LOGS ANY DRIFT TO   *
+      *  ST_HST_ACCTG_SUSP_RECON FOR THE MONTH-END RECONCILIATION      *
+      *  REPORT.  A FAILURE HERE DOES NOT ABORT THE RUN, THE SAME AS   *
+      *  C3110-WRITE-GLT-HISTORY.                                     *
+      *****************************************************************
+98120  C4100-LOG-SUSP-RECONCILE        SECTION.
+
+98120      COMPUTE  W-SUSP-CTRL-DELTA  =  C-ACCTG-MR-FIN-CTRL  -
+98120                                     W-SUSP-CTRL-BEFORE.
+
+98120      COMPUTE  W-SUSP-DRIFT-AMT   =  W-SUSP-CTRL-DELTA     -
+98120                                     W-SUSP-POSTED-AMT.
+
+98120      MOVE 'ST_HST_ACCTG_SUSP_RECON'   TO  W-EIBDS.
+98120      MOVE  TRAN-LEAD-SSN-KEY          TO  T-RCN-SSN.
+98120      MOVE  W-SUSP-CTRL-DELTA          TO  T-RCN-CTRL-AMT.
+98120      MOVE  W-SUSP-POSTED-AMT          TO  T-RCN-POST-AMT.
+98120      MOVE  W-SUSP-DRIFT-AMT           TO  T-RCN-DRIFT-AMT.
+98120      MOVE  FUNCTION CURRENT-DATE(1:8) TO  T-RCN-POST-DATE.
+
+98120      EXEC SQL
+98120           INSERT INTO ST_HST_ACCTG_SUSP_RECON
+98120                (RCN_SSN,      RCN_CTRL_AMT,  RCN_POST_AMT,
+98120                 RCN_DRIFT_AMT, RCN_POST_DATE)
+98120           VALUES
+98120                (:T-RCN-SSN,   :T-RCN-CTRL-AMT, :T-RCN-POST-AMT,
+98120                 :T-RCN-DRIFT-AMT, :T-RCN-POST-DATE)
+98120      END-EXEC.
+
+98120  C4100-EXIT.
+98120      EXIT.
 
 S93208 C5000-UPDATE-LAST-AC-DAT-R   SECTION.
 S93208
@@ -1707,6 +2769,7 @@ S93208     EJECT
            ELSE
            IF  W-RESPONSE = DFHRESP (NOTFND)
                MOVE  ZEROES                TO  FMA-AF-CIVIL-ID
+98121          PERFORM  LOG-CIVIL-ID-NOTFND
            ELSE
            IF  W-RESPONSE = DFHRESP (NOTOPEN)
                MOVE  K-CIVINQF-CLOSE       TO  C-MESSAGE-CODE
@@ -1717,6 +2780,37 @@ S93208     EJECT
 
        READ-CIV-EXIT.
              EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** LOG-CIVIL-ID-NOTFND ***                           *
+      *                                                               *
+      *****************************************************************
+      *  INSERTS A DAILY EXCEPTION ROW INTO ST_HST_CIVIL_ID_NOTFND     *
+      *  EVERY TIME READ-SSN-VSAM-FILE MISSES SSNGNMB FOR THE CURRENT  *
+      *  SSN, SO THE EXCEPTION IS VISIBLE TO A SUPERVISOR INSTEAD OF   *
+      *  SILENTLY ZERO-FILLING FMA-AF-CIVIL-ID.  A FAILURE HERE DOES   *
+      *  NOT ABORT THE RUN, THE SAME AS C3110-WRITE-GLT-HISTORY.       *
+      *****************************************************************
+98121  LOG-CIVIL-ID-NOTFND              SECTION.
+
+98121      MOVE 'ST_HST_CIVIL_ID_NOTFND'      TO  W-EIBDS.
+98121      MOVE  TRAN-LEAD-SSN-KEY             TO  T-CIV-SSN.
+98121      MOVE  C-PEX-TRAN-CODE (1)           TO  T-CIV-TRAN-CODE.
+98121      MOVE  C-PEX-ATBL-NUM  (1)           TO  T-CIV-ACCT.
+98121      MOVE  FUNCTION CURRENT-DATE(1:8)    TO  T-CIV-POST-DATE.
+
+98121      EXEC SQL
+98121           INSERT INTO ST_HST_CIVIL_ID_NOTFND
+98121                (CIV_SSN,      CIV_TRAN_CODE, CIV_ACCT,
+98121                 CIV_POST_DATE)
+98121           VALUES
+98121                (:T-CIV-SSN,   :T-CIV-TRAN-CODE, :T-CIV-ACCT,
+98121                 :T-CIV-POST-DATE)
+98121      END-EXEC.
+
+98121  LOG-CIVIL-ID-NOTFND-EXIT.
+98121      EXIT.
       *****************************************************************
       *                                                               *
       *            F I N A L I Z A T I O N    -    OBSSS601           *
@@ -1725,12 +2819,51 @@ S93208     EJECT
 
        D0000-FINALIZATION SECTION.
 
-           MOVE  ZEROES  TO  C-MESSAGE-CODE.
+98127      PERFORM  D0100-WRITE-CONTROL-TOTALS.
+
+98125      IF  W-ANY-DUP-SKIPPED
+98125          MOVE  K-ODTXNOUT-DUPSKIP  TO  C-MESSAGE-CODE
+           ELSE
+               MOVE  ZEROES  TO  C-MESSAGE-CODE.
            PERFORM  S0100-RETURN-BACK.
 
        D0000-FINALIZATION-EXIT.
            EXIT.
            EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** D0100-WRITE-CONTROL-TOTALS ***                     *
+      *                                                               *
+      *****************************************************************
+      *  WRITES ONE ROW PER RUN SUMMARIZING WHAT THIS INVOCATION OF    *
+      *  OBSSS601 DID -- HOW MANY PEX ACCOUNTING ENTRIES IT PROCESSED  *
+      *  AND THEIR DR/CR TOTALS, HOW MANY OF THOSE GOT RECLASSIFIED AS *
+      *  PRIOR-YEAR OR FUTURE-YEAR, AND HOW MANY GL TRANSACTIONS WERE  *
+      *  ACTUALLY WRITTEN TO ODTXNOUT -- SO OPERATIONS CAN TIE OUT A   *
+      *  BATCH WINDOW'S ACCOUNTING ACTIVITY FROM A REPORT INSTEAD OF   *
+      *  THE JOB LOG.                                                 *
+      *****************************************************************
+98127  D0100-WRITE-CONTROL-TOTALS      SECTION.
+
+98127      MOVE  TRAN-LEAD-SSN-KEY            TO  T-CTL-SSN.
+98127      MOVE  FUNCTION CURRENT-DATE(1:8)   TO  T-CTL-POST-DATE.
+
+98127      EXEC SQL
+98127           INSERT INTO ST_HST_ACCTG_CTL_TOTALS
+98127                (CTL_SSN,          CTL_PEX_CNT,
+98127                 CTL_PEX_DR_TOT,   CTL_PEX_CR_TOT,
+98127                 CTL_PREV_YR_CNT,  CTL_FUT_YR_CNT,
+98127                 CTL_GLT_CNT,      CTL_POST_DATE)
+98127           VALUES
+98127                (:T-CTL-SSN,          :W-CTL-PEX-CNT,
+98127                 :W-CTL-PEX-DR-TOT,   :W-CTL-PEX-CR-TOT,
+98127                 :W-CTL-PREV-YR-CNT,  :W-CTL-FUT-YR-CNT,
+98127                 :W-CTL-GLT-CNT,      :T-CTL-POST-DATE)
+98127      END-EXEC.
+
+98127  D0100-EXIT.
+98127      EXIT.
+           EJECT
 
        S0500-GET-ACC-BY-NUM-NAM    SECTION.
 
@@ -1788,6 +2921,142 @@ S44431     MOVE  W-DB2-ACC-9                     TO T-ACCT-CODE.
 
        S0600-GET-AC-NUM-EXIT.
            EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** S0650-GET-ACCT-SUBSTITUTION ***                    *
+      *                                                               *
+      *    LOOKS UP THE CURRENT PEX ACCOUNTING TABLE ENTRY'S ACCOUNT  *
+      *    IN ST_ACCTG_SUBST_XREF FOR THE CALLER'S XREF TYPE AND THE  *
+      *    TRANSACTION'S EFFECTIVE DATE. IF A ROW MATCHES, THE TABLE'S*
+      *    TO-ACCOUNT IS RESOLVED VIA S0600-GET-ACCOUNT-NUMBER, JUST  *
+      *    AS THE HARDCODED CASCADES BELOW DO.                        *
+      *                                                               *                   98115
+      *****************************************************************
+
+98115  S0650-GET-ACCT-SUBSTITUTION  SECTION.
+
+98115      SET  T-XREF-NOT-FOUND                TO  TRUE.
+
+98115      MOVE 'ST_ACCTG_SUBST_XREF  '         TO  W-EIBDS.
+98115      MOVE  01                             TO  T-ACCT-ORG-CODE.
+98115      MOVE  C-PEX-ATBL-NUM (C-PEX-ATBL-NDX) TO  W-DB2-ACC-6.
+98115      MOVE  ZEROES                         TO  W-DB2-ACC-3.
+98115      MOVE  W-DB2-ACC-9                    TO  T-ACCT-CODE.
+98115      MOVE  C-PEX-EFFECT-DATE (C-PEX-ATBL-NDX)
+98115                                           TO  T-XREF-EFF-DATE.
+
+98115      EXEC SQL
+98115           SELECT   X.TO_ACCT_NAME
+98115           INTO    :T-ACCT-NAME
+98115           FROM     ST_ACCTG_SUBST_XREF X, LT_ACCOUNTS A
+98115           WHERE  A.ACCT_CODE                  =
+98115                 :T-ACCT-CODE
+98115           AND   A.ACCT_ORG_CODE                =
+98115                 :T-ACCT-ORG-CODE
+98115           AND   A.ACCT_CODE_STATUS     IN(' ' , '0')
+98115           AND   RTRIM(A.ACCT_NAME)            =
+98115                 RTRIM(X.FROM_ACCT_NAME)
+98115           AND   X.XREF_TYPE                    =
+98115                :T-XREF-TYPE
+98115           AND  :T-XREF-EFF-DATE         BETWEEN
+98115                 X.EFF_BEGIN_DATE    AND  X.EFF_END_DATE
+98115           FETCH FIRST 1 ROW ONLY
+98115      END-EXEC.
+
+98115      PERFORM DB2-ERROR.
+
+98115      IF SQLCODE = +0
+98115          PERFORM S0600-GET-ACCOUNT-NUMBER
+98115          SET  T-XREF-FOUND               TO  TRUE
+98115      ELSE
+98115          NEXT SENTENCE.
+
+       S0650-GET-ACCT-SUBST-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** S0700-GET-GLT-CHECKPOINT ***                      *
+      *                                                               *
+      *****************************************************************
+      *  LOOKS UP ST_HST_GL_CHECKPOINT FOR THIS SSN.  A ROW MEANS A   *
+      *  PRIOR RUN FOR THIS SSN DID NOT FINISH WRITING EVERY PEX      *
+      *  ACCOUNTING TABLE ENTRY TO ODTXNOUT, SO THE C3000-WRITE-GL-   *
+      *  TRANS LOOP RESUMES ONE PAST THE LAST ENTRY IT SUCCESSFULLY   *
+      *  WROTE INSTEAD OF REPOSTING FROM THE BEGINNING.  NO ROW MEANS *
+      *  A CLEAN START AT ENTRY 1.                                    *
+      *****************************************************************
+
+98117  S0700-GET-GLT-CHECKPOINT  SECTION.
+
+98117      SET  W-GLT-CKP-NOT-FOUND               TO  TRUE.
+98117      MOVE  1                                TO  W-GLT-START-NDX.
+98130      MOVE  ZERO                              TO  W-CTL-CKP-BATCH-CNT.
+
+98117      MOVE 'ST_HST_GL_CHECKPOINT '           TO  W-EIBDS.
+98117      MOVE  FMA-AF-SS-NUMBER                 TO  T-CKP-SSN.
+
+98117      EXEC SQL
+98117           SELECT   CKP_LAST_NDX
+98117           INTO    :T-CKP-LAST-NDX
+98117           FROM     ST_HST_GL_CHECKPOINT
+98117           WHERE    CKP_SSN              =   :T-CKP-SSN
+98117      END-EXEC.
+
+98117      PERFORM DB2-ERROR.
+
+98117      IF SQLCODE = +0
+98117          SET  W-GLT-CKP-FOUND                TO  TRUE
+98117          COMPUTE  W-GLT-START-NDX  =  T-CKP-LAST-NDX  +  1
+98117      ELSE
+98117          NEXT SENTENCE.
+
+       S0700-GET-GLT-CKPT-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** S0750-GET-ACCTG-CHECKPOINT ***                     *
+      *                                                               *
+      *****************************************************************
+      *  LOOKS UP ST_HST_ACCTG_CHECKPOINT FOR THIS SSN.  A ROW MEANS  *
+      *  A PRIOR RUN FOR THIS SSN DID NOT FINISH RECLASSIFYING EVERY  *
+      *  PEX ACCOUNTING TABLE ENTRY, SO THE B3000-SETUP-PREV-FUT-YR-  *
+      *  ACCTG LOOP RESUMES ONE PAST THE LAST ENTRY IT SUCCESSFULLY   *
+      *  CLASSIFIED INSTEAD OF STARTING OVER.  NO ROW MEANS A CLEAN   *
+      *  START AT ENTRY 1.  THIS IS KEPT SEPARATE FROM THE GL-WRITE   *
+      *  CHECKPOINT (S0700-GET-GLT-CHECKPOINT) SINCE THE TWO LOOPS    *
+      *  RUN AT DIFFERENT POINTS IN THIS PROGRAM AND EITHER CAN       *
+      *  ABEND WITHOUT THE OTHER HAVING STARTED.                      *
+      *****************************************************************
+
+98142  S0750-GET-ACCTG-CHECKPOINT  SECTION.
+
+98142      SET  W-ACK-CKP-NOT-FOUND              TO  TRUE.
+98142      MOVE  1                                TO  W-ACK-START-NDX.
+
+98142      MOVE 'ST_HST_ACCTG_CHECKPOINT'        TO  W-EIBDS.
+98142      MOVE  TRAN-LEAD-SSN-KEY                TO  T-ACK-SSN.
+
+98142      EXEC SQL
+98142           SELECT   ACK_LAST_NDX
+98142           INTO    :T-ACK-LAST-NDX
+98142           FROM     ST_HST_ACCTG_CHECKPOINT
+98142           WHERE    ACK_SSN              =   :T-ACK-SSN
+98142      END-EXEC.
+
+98142      PERFORM DB2-ERROR.
+
+98142      IF SQLCODE = +0
+98142          SET  W-ACK-CKP-FOUND                TO  TRUE
+98142          COMPUTE  W-ACK-START-NDX  =  T-ACK-LAST-NDX  +  1
+98142      ELSE
+98142          NEXT SENTENCE.
+
+98142  S0750-GET-ACCTG-CKPT-EXIT.
+98142      EXIT.
+           EJECT
 
        DB2-ERROR            SECTION.
 
@@ -1799,6 +3068,12 @@ S44431     MOVE  W-DB2-ACC-9                     TO T-ACCT-CODE.
                    SYNCPOINT ROLLBACK
               END-EXEC
 
+98124         PERFORM  WRITE-DB2-ERROR-LOG
+
+98147         EXEC CICS
+98147              SYNCPOINT
+98147         END-EXEC
+
               MOVE 'SSS'               TO ORSS0400-SYSID
               COMPUTE ORSS0400-SSN = FUNCTION NUMVAL(TRAN-LEAD-SSN-KEY)
               MOVE TCTTE-CURNT-TRAN-ID TO ORSS0400-TRNID
@@ -1822,7 +3097,39 @@ S44431     MOVE  W-DB2-ACC-9                     TO T-ACCT-CODE.
            END-IF.
 
        DB2-ERROR-EXIT.      EXIT.
-
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** WRITE-DB2-ERROR-LOG ***                            *
+      *                                                               *
+      *****************************************************************
+      *  DB2-ERROR HAS JUST ROLLED BACK THE UNIT OF WORK FOR A DB2     *
+      *  ERROR THAT IS ABOUT TO ABEND THE TRANSACTION.  THIS WRITES    *
+      *  THE FAILING SQLCODE, TABLE NAME, TRANSACTION ID, AND SSN TO   *
+      *  A PERSISTENT DB2 ERROR LOG SO THE ABEND CAN BE DIAGNOSED      *
+      *  WITHOUT HAVING TO REPRODUCE IT.  IT RUNS AFTER THE ROLLBACK   *
+      *  ON PURPOSE, SO THE LOG ROW ITSELF IS NOT UNDONE BY IT.        *
+      *****************************************************************
+98124  WRITE-DB2-ERROR-LOG             SECTION.
+
+98124      MOVE  SQLCODE                     TO  T-ERR-SQLCODE.
+98124      MOVE  W-EIBDS                      TO  T-ERR-TABNM.
+98124      MOVE  TCTTE-CURNT-TRAN-ID          TO  T-ERR-TRNID.
+98124      MOVE  TRAN-LEAD-SSN-KEY            TO  T-ERR-SSN.
+98124      MOVE  FUNCTION CURRENT-DATE(1:8)   TO  T-ERR-POST-DATE.
+
+98124      EXEC SQL
+98124           INSERT INTO ST_HST_DB2_ERROR_LOG
+98124                (ERR_SQLCODE, ERR_TABNM,  ERR_TRNID,
+98124                 ERR_SSN,     ERR_POST_DATE)
+98124           VALUES
+98124                (:T-ERR-SQLCODE, :T-ERR-TABNM, :T-ERR-TRNID,
+98124                 :T-ERR-SSN,     :T-ERR-POST-DATE)
+98124      END-EXEC.
+
+98124  WRITE-DB2-ERROR-LOG-EXIT.
+98124      EXIT.
+           EJECT
       *****************************************************************
       *    S0100-RETURN-BACK      SECTION                                *
       *                                                               *
