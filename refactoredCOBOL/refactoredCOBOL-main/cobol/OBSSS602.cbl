@@ -0,0 +1,315 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       ID DIVISION.
+
+      *****************************************************************
+      *                                                               *
+      *             SOCIAL  SECURITY  SERVICES  SYSTEM                *
+      *                                                               *
+      *        CIVIL-ID RECONCILIATION SERVICE ROUTINE OBSSS602       *
+      *                                                               *
+      *****************************************************************
+
+       PROGRAM-ID.    OBSSS602.
+       AUTHOR.        HESSA AL-OTAIBI.
+       INSTALLATION.  PUBLIC INSTITUTION FOR SOCIAL SECURITY.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+       REMARKS.
+
+      *****************************************************************
+      *                     *** OBSSS602 ***                          *
+      *                                                               *
+      *    FUNCTION -  THIS IS A PERIODIC BATCH UTILITY, LINKED TO    *
+      *                FROM A SCHEDULED PEX THE SAME WAY OBSSS601 IS, *
+      *                THAT COMPARES THE CIVIL-ID ON FILE IN THE      *
+      *                SSNGNMB VSAM CROSS-REFERENCE (THE SOURCE       *
+      *                OBSSS601'S READ-SSN-VSAM-FILE READS TO BUILD   *
+      *                FMA-AF-CIVIL-ID) AGAINST THE CIVIL-ID ON THE   *
+      *                DB2 MASTER, ST_MST_EMPLOYEE_BASIC COLUMN       *
+      *                M_BAS_EE_CIVIL_ID (THE SAME FIELD ORP1511P     *
+      *                DISPLAYS ON THE BASIC DATA SCREEN), FOR EVERY  *
+      *                SSN ON THE DB2 MASTER.  A MISMATCH BETWEEN THE *
+      *                TWO SOURCES FOR THE SAME SSN IS WRITTEN TO A   *
+      *                NEW EXCEPTION TABLE, ST_HST_CIV_ID_MISMATCH,   *
+      *                FOR A SUPERVISOR TO REVIEW -- NEITHER SOURCE   *
+      *                IS CHANGED BY THIS PROGRAM.                    *
+      *                                                               *
+      *    INPUT PARMS -   NONE.                                      *
+      *                                                               *
+      *    INPUT  -        ST_MST_EMPLOYEE_BASIC (DB2 MASTER TABLE)   *
+      *                    SSNGNMB               (VSAM CROSS-REF)     *
+      *                                                               *
+      *****************************************************************
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    OUTPUT - ST_HST_CIV_ID_MISMATCH ROW PER SSN WHOSE CIVIL-ID *
+      *               DIFFERS BETWEEN SSNGNMB AND THE DB2 MASTER, OR  *
+      *               WHOSE CIVIL-ID IS MISSING FROM ONE SOURCE BUT   *
+      *               PRESENT ON THE OTHER.                           *
+      *                                                               *
+      *    TABLES - NONE                                              *
+      *                                                               *
+      *    SWITCHES - NONE                                            *
+      *                                                               *
+      *    EXITS -                                                    *
+      *                                                               *
+      *            NORMAL - RETURN TO INVOKING PEX AFTER EVERY DB2    *
+      *                     MASTER ROW HAS BEEN COMPARED.              *
+      *                                                               *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN    *
+      *                       LINK TO ORSS0400, SAME AS OBSSS601.      *
+      *                                                               *
+      *    MODIFICATIONS -                                            *
+      *           SMR#98141 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID OBSSS602'.
+
+      *****************************************************************
+      *                    CONSTANTS / SWITCHES                       *
+      *****************************************************************
+
+       01  W-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  W-MASTER-EOF                 VALUE 'Y'.
+
+      *****************************************************************
+      *            DB2 MASTER ROW / VSAM CROSS-REF HOST VARIABLES     *
+      *****************************************************************
+
+       01  T-M-BAS-EE-SSN               PIC 9(11).
+       01  T-M-BAS-EE-CIVIL-ID          PIC 9(12).
+
+       01  SSN-G-NUM-VSAM-REC.
+           05  SSN-G-NUM                          PIC 9(11).
+           05  FILLER                             PIC X(01).
+           05  SSN-G-CIV                          PIC 9(12).
+           05  FILLER                             PIC X(141).
+
+      *****************************************************************
+      *                 MISMATCH-ROW HOST VARIABLES                   *
+      *****************************************************************
+
+       01  T-MIS-SSN                    PIC 9(11).
+       01  T-MIS-DB2-CIVIL-ID           PIC 9(12).
+       01  T-MIS-VSAM-CIVIL-ID          PIC 9(12).
+       01  T-MIS-POST-DATE              PIC X(08).
+
+       01  W-RESPONSE                  PIC S9(08) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-COMPARE-ALL-SSN.
+
+       A0000-MAINLINE-EXIT.
+           EXIT PROGRAM.
+           EJECT
+      *****************************************************************
+      *                B0000-COMPARE-ALL-SSN                          *
+      *****************************************************************
+      *    THIS SECTION OPENS THE DB2 MASTER CURSOR AND FETCHES ONE   *
+      *    ST_MST_EMPLOYEE_BASIC ROW AT A TIME, COMPARING EACH ONE'S  *
+      *    CIVIL-ID AGAINST SSNGNMB UNTIL THE CURSOR IS EXHAUSTED.     *
+      *****************************************************************
+
+       B0000-COMPARE-ALL-SSN SECTION.
+
+           MOVE 'ST_MST_EMPLOYEE_BASIC'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE EE-CIVID-CURSOR CURSOR FOR
+                SELECT   M_BAS_EE_SSN      ,
+                         M_BAS_EE_CIVIL_ID
+                FROM     ST_MST_EMPLOYEE_BASIC
+           END-EXEC.
+
+           EXEC SQL
+                OPEN EE-CIVID-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           PERFORM B0100-FETCH-AND-COMPARE
+               UNTIL  W-MASTER-EOF.
+
+           EXEC SQL
+                CLOSE EE-CIVID-CURSOR
+           END-EXEC.
+
+       B0000-COMPARE-ALL-SSN-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *              B0100-FETCH-AND-COMPARE                          *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE DB2 MASTER ROW, READS SSNGNMB FOR *
+      *    THAT SSN, AND LOGS A MISMATCH ROW IF THE TWO CIVIL-IDS     *
+      *    DISAGREE (INCLUDING WHEN ONE SOURCE HAS NO CIVIL-ID AT     *
+      *    ALL FOR THIS SSN BUT THE OTHER DOES).                      *
+      *****************************************************************
+
+       B0100-FETCH-AND-COMPARE SECTION.
+
+           EXEC SQL
+                FETCH EE-CIVID-CURSOR
+                INTO  :T-M-BAS-EE-SSN       ,
+                      :T-M-BAS-EE-CIVIL-ID
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   PERFORM B0200-READ-SSNGNMB
+               ELSE
+                   PERFORM DB2-ERROR
+                   MOVE 'Y'  TO  W-EOF-SW.
+
+       B0100-FETCH-AND-COMPARE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *               B0200-READ-SSNGNMB                              *
+      *****************************************************************
+      *    THIS SECTION READS SSNGNMB FOR THE CURRENT DB2 MASTER SSN, *
+      *    AND PERFORMS THE MISMATCH COMPARE AND, IF NEEDED, THE      *
+      *    EXCEPTION LOG.  A MISSING SSNGNMB ENTRY IS TREATED AS A    *
+      *    ZERO CIVIL-ID ON THE VSAM SIDE, THE SAME WAY OBSSS601'S    *
+      *    OWN READ-SSN-VSAM-FILE TREATS DFHRESP(NOTFND).             *
+      *****************************************************************
+
+       B0200-READ-SSNGNMB SECTION.
+
+           MOVE   T-M-BAS-EE-SSN       TO  SSN-G-NUM.
+
+           EXEC  CICS  READ
+                 FILE   ( 'SSNGNMB'     )
+                 INTO   ( SSN-G-NUM-VSAM-REC  )
+                 RIDFLD ( SSN-G-NUM     )
+                 RESP   ( W-RESPONSE   )
+           END-EXEC.
+
+           IF  W-RESPONSE = DFHRESP (NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE  ZEROES                TO  SSN-G-CIV.
+
+           IF  SSN-G-CIV  NOT EQUAL TO  T-M-BAS-EE-CIVIL-ID
+               PERFORM C0100-LOG-CIVIL-ID-MISMATCH.
+
+       B0200-READ-SSNGNMB-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C0100-LOG-CIVIL-ID-MISMATCH ***                    *
+      *                                                               *
+      *****************************************************************
+      *  INSERTS AN EXCEPTION ROW INTO ST_HST_CIV_ID_MISMATCH FOR     *
+      *  ANY SSN WHERE THE SSNGNMB CIVIL-ID AND THE DB2 MASTER        *
+      *  CIVIL-ID DISAGREE.  A FAILURE HERE DOES NOT ABORT THE RUN,   *
+      *  THE SAME AS OBSSS601'S OWN LOG-CIVIL-ID-NOTFND.              *
+      *****************************************************************
+
+       C0100-LOG-CIVIL-ID-MISMATCH SECTION.
+
+           MOVE 'ST_HST_CIV_ID_MISMATCH'    TO  W-EIBDS.
+           MOVE  T-M-BAS-EE-SSN             TO  T-MIS-SSN.
+           MOVE  T-M-BAS-EE-CIVIL-ID        TO  T-MIS-DB2-CIVIL-ID.
+           MOVE  SSN-G-CIV                  TO  T-MIS-VSAM-CIVIL-ID.
+           MOVE  FUNCTION CURRENT-DATE(1:8) TO  T-MIS-POST-DATE.
+
+           EXEC SQL
+                INSERT INTO ST_HST_CIV_ID_MISMATCH
+                     (MIS_SSN,            MIS_DB2_CIVIL_ID,
+                      MIS_VSAM_CIVIL_ID,  MIS_POST_DATE)
+                VALUES
+                     (:T-MIS-SSN,         :T-MIS-DB2-CIVIL-ID,
+                      :T-MIS-VSAM-CIVIL-ID, :T-MIS-POST-DATE)
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+       C0100-LOG-CIVIL-ID-MISMATCH-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS              TO  ORSS0400-TABNM
+               MOVE SPACES               TO  ORSS0400-CLERK
+               MOVE T-M-BAS-EE-SSN       TO  ORSS0400-SSN
+               MOVE '1602'               TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
