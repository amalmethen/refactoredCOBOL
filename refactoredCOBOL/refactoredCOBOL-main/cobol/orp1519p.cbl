@@ -0,0 +1,572 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * *      I D   D I V I S I O N                  PW-WHXR      *  *
+      *****************************************************************
+       PROGRAM-ID. ORP1519P.
+       AUTHOR. HESSA AL-OTAIBI.
+       INSTALLATION. PUBLIC INSTITUTE FOR SOCIAL SECURITY.
+       DATE-WRITTEN. AUG 09, 2026.
+       DATE-COMPILED.
+      *REMARKS.
+      *
+      *****************************************************************
+      *                        ORP1519P                               *
+      *                                                               *
+      *        FUNCTION - THIS PROGRAM IS AN AUTHORIZED-ONLY ON-LINE  *
+      *           MAINTENANCE SCREEN FOR THE CURRENT BUSINESS DATE    *
+      *           AND THE FORCED FISCAL YEAR-END MONTH/DAY CARRIED IN *
+      *           THE CWA (COPYBOOK OOC0030) -- CWA-BUS-PC-YYYYMMDD,  *
+      *           CWA-BUS-DATE-DLMTR-08, CWA-FSC-YR-END-MTH AND       *
+      *           CWA-FSC-YR-END-DAY.  OBSSS601 READS CWA-FSC-YR-END- *
+      *           MTH/DAY TO FORCE YEAR-END GL ENTRIES TO MARCH 31ST  *
+      *           (SEE SMR#98140 THERE); UNTIL NOW THE ONLY WAY TO    *
+      *           ADVANCE ANY OF THESE VALUES WAS TO CHANGE THEM      *
+      *           OUTSIDE ANY SCREEN THIS SUITE PROVIDES.  THIS IS A  *
+      *           STANDALONE UTILITY TRANSACTION -- IT IS NOT REACHED *
+      *           FROM ORP1511P (EVERY PF KEY ON THAT SCREEN IS       *
+      *           ALREADY ASSIGNED) BUT IS KEYED DIRECTLY AS          *
+      *           TRANSACTION 1519.                                   *
+      *                                                               *
+      *        INPUT PARMS - NONE.                                    *
+      *                                                               *
+      *        INPUT  - CWA-AREA (COPYBOOK OOC0030, CICS CWA).        *
+      *                                                               *
+      *        OUTPUT - UNMAPPED TEXT DISPLAY OF THE CURRENT BUSINESS *
+      *                  DATE AND FISCAL YEAR-END MONTH/DAY.  A       *
+      *                  SUPERVISOR WITH UPDATE AUTHORITY ON THIS     *
+      *                  TRANSACTION (CHECKED VIA OOPACEEE, THE SAME  *
+      *                  WAY ORP1511P CHECKS ITS OWN PROGRAM-LEVEL    *
+      *                  AUTHORITIES) KEYS A NEW 8-DIGIT BUSINESS     *
+      *                  DATE AND A NEW 2-DIGIT FISCAL YEAR-END MONTH *
+      *                  AND DAY AND PRESSES ENTER.  EVERY CHANGE IS  *
+      *                  WRITTEN TO CWA-AREA IMMEDIATELY (TAKING      *
+      *                  EFFECT FOR THE REST OF THIS CICS REGION) AND *
+      *                  LOGGED TO A NEW DB2 AUDIT TABLE,             *
+      *                  ST_HST_BUS_DATE_CHANGE, RECORDING THE OLD    *
+      *                  AND NEW VALUES, THE CLERK, AND THE TERMINAL. *
+      *                  A CLERK WITHOUT UPDATE AUTHORITY CAN STILL   *
+      *                  VIEW THE CURRENT VALUES BUT ANY CHANGE       *
+      *                  ATTEMPT IS REJECTED.                         *
+      *                                                               *
+      *        EXITS                                                  *
+      *            NORMAL   - PF3/CLEAR ENDS THE SESSION.             *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN    *
+      *                       LINK TO ORSS0400.                      *
+      *                                                               *
+      *        MODIFICATION -                                         *
+      *           SMR#98140 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *           SMR#98147 - C0200-RECEIVE-MAINT-CMD WAS SENDING ITS *
+      *              NOT-AUTH/BAD-CMD/BAD-RANGE MESSAGE WITH ITS OWN  *
+      *              ERASE, THEN UNCONDITIONALLY FALLING INTO         *
+      *              C0100-BUILD-DISPLAY'S OWN ERASE/SEND PAGE/       *
+      *              RETURN, SO THE MESSAGE WAS NEVER ACTUALLY SEEN.  *
+      *              THOSE THREE BRANCHES NOW RETURN RIGHT AFTER      *
+      *              THEIR OWN SEND TEXT; THE SUCCESS (APPLIED)       *
+      *              BRANCH SETS NEW W-CMD-APPLIED-SW INSTEAD, SO     *
+      *              C0100-BUILD-DISPLAY CAN FOLD THE CONFIRMATION    *
+      *              INTO THE SAME ACCUMULATED SEND THAT SHOWS THE    *
+      *              NEW VALUES.                                     *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+      *****************************************************************
+      *
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID ORP1519P'.
+
+98146      COPY DFHBMSCA.
+98146      COPY DFHAID.
+
+      *****************************************************************
+      *                    CONSTANTS                                  *
+      *****************************************************************
+
+       01  CONSTANTS.
+           05  C-MAX-FSC-MTH           PIC S9(4)  COMP VALUE +12.
+           05  C-MAX-FSC-DAY           PIC S9(4)  COMP VALUE +31.
+
+       01  W-END-SESSION-SW            PIC X(01)  VALUE 'N'.
+           88  W-END-SESSION               VALUE 'Y'.
+
+98147  01  W-CMD-APPLIED-SW            PIC X(01)  VALUE 'N'.
+98147      88  W-CMD-JUST-APPLIED          VALUE 'Y'.
+
+      *****************************************************************
+      *          AUTHORIZATION CHECK WORK AREAS (SAME OOPACEEE        *
+      *          PROGRAM-LEVEL AUTHORITY CHECK ORP1511P USES)         *
+      *****************************************************************
+
+       77  WS-OOPACEEE-PROGRAM         PIC X(8) VALUE 'OOPACEEE'.
+       01  ACCESS-PARAM.
+           05  WS-ACCESS-AUTH           PIC X(01) VALUE SPACES.
+               88  UPDATE-AUTH              VALUE 'U'.
+       01  TWA-CHX-MISC.
+           05  TWA-CHX-MISC-DEBUG-FLAG         PIC X(01) VALUE SPACES.
+           05  TWA-CHX-MISC-LPAR-NAME          PIC X(08) VALUE SPACES.
+           05  TWA-CHX-MISC-DEFAULT-RACF-GRP   PIC X(08) VALUE SPACES.
+       01  TWA-CHX-ACEE-PROGRAMS.
+           05  TWA-PROGRAM-RESOURCE-TYPE PIC X(12) VALUE 'PROGRAM     '.
+           05  TWA-PROGRAM-COUNT         PIC S9(4) COMP VALUE +1.
+           05  TWA-PROGRAM-RESOURCES.
+               10  TWA-PROGRAM-ORP1519P        PIC X(08)
+                                                VALUE 'ORP1519P'.
+               10  TWA-PROGRAM-ORP1519P-ACCESS PIC X(01).
+           05  TWA-PROGRAM-RESOURCER REDEFINES TWA-PROGRAM-RESOURCES
+               OCCURS 1 TIMES.
+               10  TWA-PROGRAM-RESOURCE-NAME   PIC X(08).
+               10  TWA-PROGRAM-RESOURCE-FLAG   PIC X(01).
+
+      *****************************************************************
+      *                 CWA HOST VARIABLE WORKING COPIES               *
+      *****************************************************************
+
+       01  T-OLD-BUS-DATE               PIC X(08).
+       01  T-OLD-FSC-MTH                PIC  9(02).
+       01  T-OLD-FSC-DAY                PIC  9(02).
+       01  T-NEW-BUS-DATE                PIC X(08).
+       01  T-NEW-FSC-MTH                 PIC  9(02).
+       01  T-NEW-FSC-DAY                 PIC  9(02).
+
+      *****************************************************************
+      *                 MAINTENANCE COMMAND INPUT AREA                *
+      *****************************************************************
+
+       01  W-CMD-IN.
+           05  W-CMD-NEW-DATE           PIC X(08).
+           05  FILLER                   PIC X(01).
+           05  W-CMD-NEW-FSC-MTH        PIC X(02).
+           05  FILLER                   PIC X(01).
+           05  W-CMD-NEW-FSC-DAY        PIC X(02).
+       01  W-CMD-LEN                    PIC S9(04) COMP VALUE +14.
+
+      *****************************************************************
+      *                 DISPLAY / TEXT BUILD AREA                     *
+      *****************************************************************
+
+       01  W-TEXT-AREA.
+           05  W-TEXT-HEADING          PIC X(62) VALUE
+               'BUS DATE/FISCAL YR-END MAINT - KEY YYYYMMDD MM DD'.
+           05  W-TEXT-CURRENT.
+               10  FILLER              PIC X(18) VALUE
+                   'CURRENT BUS DATE: '.
+               10  W-TEXT-CUR-DATE     PIC X(08).
+               10  FILLER              PIC X(14) VALUE
+                   '  FSC YR-END: '.
+               10  W-TEXT-CUR-MTH      PIC  9(02).
+               10  FILLER              PIC X(01) VALUE '/'.
+               10  W-TEXT-CUR-DAY      PIC  9(02).
+           05  W-TEXT-NOT-AUTH         PIC X(52) VALUE
+               'NOT AUTHORIZED TO CHANGE THE BUSINESS DATE.'.
+           05  W-TEXT-BAD-CMD          PIC X(62) VALUE
+               'ENTER AN 8-DIGIT DATE, A 2-DIGIT MONTH, AND A DAY.'.
+           05  W-TEXT-BAD-RANGE        PIC X(52) VALUE
+               'MONTH MUST BE 01-12 AND DAY MUST BE 01-31.'.
+           05  W-TEXT-APPLIED          PIC X(40) VALUE
+               'BUSINESS DATE/FISCAL YEAR-END UPDATED.'.
+           05  W-TEXT-BYE              PIC X(24) VALUE
+               'BUS DATE MAINT ENDED.'.
+
+       01  W-RESP                      PIC S9(04) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *                    LINKAGE SECTION                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+      **********           CWA FIELDS                         *********
+
+       01  CWA-AREA.
+           COPY OOC0030.
+           EJECT
+
+           COPY OOC0010.
+
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-INIT.
+
+           PERFORM C0000-PROCESS.
+
+           PERFORM D0000-FINAL.
+           GOBACK.
+       A0000-MAINLINE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        B0000-INIT                             *
+      *****************************************************************
+      *         THIS SECTION ESTABLISHES ADDRESSABILITY TO THE TCTTE  *
+      *    AND THE CWA, AND DETERMINES WHETHER THIS CLERK HAS UPDATE  *
+      *    AUTHORITY ON THIS TRANSACTION VIA THE SAME OOPACEEE        *
+      *    PROGRAM-LEVEL AUTHORITY CHECK ORP1511P USES FOR ITS OWN    *
+      *    SPECIAL-FUNCTION AUTHORITIES.                               *
+      *****************************************************************
+
+       B0000-INIT SECTION.
+
+           EXEC CICS  ADDRESS
+                      TCTUA (ADDRESS OF TCTTE-USER-AREA)
+                      CWA   (ADDRESS OF CWA-AREA)
+           END-EXEC.
+
+           MOVE SPACES  TO  WS-ACCESS-AUTH.
+           CALL WS-OOPACEEE-PROGRAM  USING
+                DFHEIBLK DFHCOMMAREA
+                TWA-CHX-MISC TWA-CHX-ACEE-PROGRAMS.
+           MOVE TWA-PROGRAM-ORP1519P-ACCESS  TO  WS-ACCESS-AUTH.
+
+       B0000-INIT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0000-PROCESS                              *
+      *****************************************************************
+      *        THIS SECTION ENDS THE SESSION ON PF3/CLEAR.  ON THE    *
+      *    FIRST ENTRY IT BUILDS AND SENDS THE CURRENT-VALUE DISPLAY. *
+      *    ON EVERY LATER ENTRY IT RECEIVES AND APPLIES THE           *
+      *    SUPERVISOR'S MAINTENANCE COMMAND.                          *
+      *****************************************************************
+
+       C0000-PROCESS  SECTION.
+
+           IF  EIBAID EQUAL TO DFHPF3  OR  DFHCLEAR
+               PERFORM C0900-END-SESSION
+               GO TO C0000-PROCESS-EXIT.
+
+           IF  TCTTE-ENTRY-COUNT  EQUAL TO  LOW-VALUES
+               PERFORM C0010-LOG-TXN-RESTART
+               PERFORM C0100-BUILD-DISPLAY
+               GO TO C0000-PROCESS-EXIT.
+
+           PERFORM C0200-RECEIVE-MAINT-CMD.
+
+       C0000-PROCESS-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                 C0010-LOG-TXN-RESTART                         *
+      *****************************************************************
+      *    THIS SECTION LOGS A ROW TO THE UNIFIED RESTART LOG,        *
+      *    ST_HST_TXN_RESTART, SINCE TCTTE-ENTRY-COUNT AT LOW-VALUES  *
+      *    MEANS THIS IS A FRESH START OF THIS TRANSACTION, NOT A     *
+      *    CONTINUATION OF ONE ALREADY IN PROGRESS (SAME TABLE AND    *
+      *    REASONING ORP1511P, ORP1515P AND ORP1518P LOG TO).  THIS   *
+      *    SCREEN ISN'T SSN-KEYED, SO RST-SSN IS LOGGED AS ZEROES.    *
+      *****************************************************************
+
+       C0010-LOG-TXN-RESTART SECTION.
+
+           MOVE 'ST_HST_TXN_RESTART'  TO  W-EIBDS.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                      TO  T-NEW-BUS-DATE.
+
+           EXEC SQL
+                INSERT INTO ST_HST_TXN_RESTART
+                     (RST_TRAN_ID,   RST_SSN,
+                      RST_CLERK,     RST_TERM_ID,
+                      RST_RESTART_DATE)
+                     VALUES
+                     ('1519',         0,
+                      :TCTTE-CLERK,   :EIBTRMID,
+                      :T-NEW-BUS-DATE)
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+       C0010-LOG-TXN-RESTART-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                  C0100-BUILD-DISPLAY                          *
+      *****************************************************************
+      *    THIS SECTION DISPLAYS THE CURRENT BUSINESS DATE AND FISCAL *
+      *    YEAR-END MONTH/DAY READ DIRECTLY FROM THE CWA, THEN SETS   *
+      *    UP THE PSEUDO-CONVERSATION FOR THE NEXT ENTER.             *
+      *****************************************************************
+
+       C0100-BUILD-DISPLAY SECTION.
+
+           MOVE CWA-BUS-DATE-DLMTR-08   TO  W-TEXT-CUR-DATE.
+           MOVE CWA-FSC-YR-END-MTH      TO  W-TEXT-CUR-MTH.
+           MOVE CWA-FSC-YR-END-DAY      TO  W-TEXT-CUR-DAY.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING)
+                LENGTH  (62)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-CURRENT)
+                LENGTH  (LENGTH OF W-TEXT-CURRENT)
+                ACCUM
+           END-EXEC.
+
+           IF  NOT UPDATE-AUTH
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-NOT-AUTH)
+                    LENGTH (52)
+                    ACCUM
+               END-EXEC
+           ELSE
+               NEXT SENTENCE.
+
+98147      IF  W-CMD-JUST-APPLIED
+98147          EXEC CICS SEND TEXT
+98147               FROM   (W-TEXT-APPLIED)
+98147               LENGTH (40)
+98147               ACCUM
+98147          END-EXEC
+98147      ELSE
+98147          NEXT SENTENCE.
+
+           EXEC CICS SEND PAGE
+           END-EXEC.
+
+           MOVE '1'          TO  TCTTE-ENTRY-COUNT.
+           EXEC CICS RETURN
+                TRANSID ('1519')
+           END-EXEC.
+
+       C0100-BUILD-DISPLAY-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                C0200-RECEIVE-MAINT-CMD                        *
+      *****************************************************************
+      *    THIS SECTION RECEIVES THE SUPERVISOR'S TYPED BUSINESS-DATE *
+      *    AND FISCAL YEAR-END COMMAND LINE, VALIDATES IT, AND        *
+      *    APPLIES IT IF THIS CLERK HAS UPDATE AUTHORITY.             *
+      *****************************************************************
+
+       C0200-RECEIVE-MAINT-CMD SECTION.
+
+           MOVE SPACES   TO  W-CMD-IN.
+           MOVE +14      TO  W-CMD-LEN.
+
+           EXEC CICS RECEIVE
+                INTO    (W-CMD-IN)
+                LENGTH  (W-CMD-LEN)
+                NOHANDLE
+           END-EXEC.
+
+98147      MOVE  'N'  TO  W-CMD-APPLIED-SW.
+
+           IF  NOT UPDATE-AUTH
+               EXEC CICS SEND TEXT
+                    FROM    (W-TEXT-NOT-AUTH)
+                    LENGTH  (52)
+                    ERASE
+               END-EXEC
+98147          MOVE '1'          TO  TCTTE-ENTRY-COUNT
+98147          EXEC CICS RETURN
+98147               TRANSID ('1519')
+98147          END-EXEC
+           ELSE
+               IF  W-CMD-NEW-DATE  NOT NUMERIC  OR
+                   W-CMD-NEW-FSC-MTH  NOT NUMERIC  OR
+                   W-CMD-NEW-FSC-DAY  NOT NUMERIC
+                   EXEC CICS SEND TEXT
+                        FROM    (W-TEXT-BAD-CMD)
+                        LENGTH  (62)
+                        ERASE
+                   END-EXEC
+98147              MOVE '1'          TO  TCTTE-ENTRY-COUNT
+98147              EXEC CICS RETURN
+98147                   TRANSID ('1519')
+98147              END-EXEC
+               ELSE
+                   IF  W-CMD-NEW-FSC-MTH  IS GREATER THAN  '12'  OR
+                       W-CMD-NEW-FSC-MTH  IS EQUAL TO  '00'  OR
+                       W-CMD-NEW-FSC-DAY  IS GREATER THAN  '31'  OR
+                       W-CMD-NEW-FSC-DAY  IS EQUAL TO  '00'
+                       EXEC CICS SEND TEXT
+                            FROM    (W-TEXT-BAD-RANGE)
+                            LENGTH  (52)
+                            ERASE
+                       END-EXEC
+98147                  MOVE '1'          TO  TCTTE-ENTRY-COUNT
+98147                  EXEC CICS RETURN
+98147                       TRANSID ('1519')
+98147                  END-EXEC
+                   ELSE
+                       PERFORM C0300-APPLY-CHANGE
+98147                  MOVE  'Y'  TO  W-CMD-APPLIED-SW.
+
+98147      MOVE '1'          TO  TCTTE-ENTRY-COUNT.
+           PERFORM C0100-BUILD-DISPLAY.
+
+       C0200-RECEIVE-MAINT-CMD-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                   C0300-APPLY-CHANGE                          *
+      *****************************************************************
+      *    THIS SECTION SAVES OFF THE OLD VALUES, WRITES THE NEW      *
+      *    BUSINESS DATE AND FISCAL YEAR-END MONTH/DAY DIRECTLY INTO  *
+      *    THE CWA (TAKING EFFECT FOR THE REST OF THIS CICS REGION    *
+      *    IMMEDIATELY), AND LOGS THE CHANGE TO ST_HST_BUS_DATE_      *
+      *    CHANGE FOR AUDIT.                                          *
+      *****************************************************************
+
+       C0300-APPLY-CHANGE SECTION.
+
+           MOVE CWA-BUS-DATE-DLMTR-08   TO  T-OLD-BUS-DATE.
+           MOVE CWA-FSC-YR-END-MTH      TO  T-OLD-FSC-MTH.
+           MOVE CWA-FSC-YR-END-DAY      TO  T-OLD-FSC-DAY.
+
+           MOVE W-CMD-NEW-DATE          TO  T-NEW-BUS-DATE.
+           MOVE W-CMD-NEW-FSC-MTH       TO  T-NEW-FSC-MTH.
+           MOVE W-CMD-NEW-FSC-DAY       TO  T-NEW-FSC-DAY.
+
+           MOVE W-CMD-NEW-DATE          TO  CWA-BUS-DATE-DLMTR-08
+                                             CWA-BUS-PC-YYYYMMDD.
+           MOVE T-NEW-FSC-MTH           TO  CWA-FSC-YR-END-MTH.
+           MOVE T-NEW-FSC-DAY           TO  CWA-FSC-YR-END-DAY.
+
+           MOVE 'ST_HST_BUS_DATE_CHANGE'  TO  W-EIBDS.
+
+           EXEC SQL
+                INSERT INTO ST_HST_BUS_DATE_CHANGE
+                     (BDC_OLD_BUS_DATE,    BDC_NEW_BUS_DATE,
+                      BDC_OLD_FSC_END_MTH, BDC_OLD_FSC_END_DAY,
+                      BDC_NEW_FSC_END_MTH, BDC_NEW_FSC_END_DAY,
+                      BDC_CLERK,           BDC_TERM_ID,
+                      BDC_CHANGE_DATE)
+                     VALUES
+                     (:T-OLD-BUS-DATE,     :T-NEW-BUS-DATE,
+                      :T-OLD-FSC-MTH,      :T-OLD-FSC-DAY,
+                      :T-NEW-FSC-MTH,      :T-NEW-FSC-DAY,
+                      :TCTTE-CLERK,        :EIBTRMID,
+                      :T-NEW-BUS-DATE)
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+       C0300-APPLY-CHANGE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0900-END-SESSION                          *
+      *****************************************************************
+      *    THIS SECTION SENDS A CLOSING MESSAGE AND MARKS THE TASK    *
+      *    TO END THE PSEUDO-CONVERSATION IN D0000-FINAL, RATHER      *
+      *    THAN XCTL TO ANOTHER PROGRAM, SINCE THIS UTILITY IS NOT    *
+      *    REACHED FROM ANY OTHER SCREEN.                              *
+      *****************************************************************
+
+       C0900-END-SESSION SECTION.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-BYE)
+                LENGTH  (24)
+                ERASE
+           END-EXEC.
+
+           SET  W-END-SESSION  TO  TRUE.
+
+       C0900-END-SESSION-EXIT.
+              EXIT.
+           EJECT
+      *****************************************************************
+      *                        D0000-FINAL                            *
+      *****************************************************************
+      *   THIS SECTION:                                               *
+      *        -ENDS THE CONVERSATION IF W-END-SESSION IS SET,        *
+      *         OTHERWISE RETURNS CONTROL TO CICS, AWAITING THE       *
+      *         SUPERVISOR'S NEXT KEYSTROKE.                          *
+      *****************************************************************
+
+       D0000-FINAL SECTION.
+
+           IF  W-END-SESSION
+               EXEC CICS RETURN
+               END-EXEC
+           ELSE
+               EXEC CICS RETURN
+                    TRANSID ('1519')
+               END-EXEC.
+
+       D0000-FINAL-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS               TO  ORSS0400-TABNM
+               MOVE ZEROES                TO  ORSS0400-SSN
+               MOVE '1519'                TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
