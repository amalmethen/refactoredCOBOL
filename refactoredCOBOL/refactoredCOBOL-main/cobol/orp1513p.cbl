@@ -0,0 +1,386 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * *      I D   D I V I S I O N                  PW-WHXR      *  *
+      *****************************************************************
+       PROGRAM-ID. ORP1513P.
+       AUTHOR. HESSA AL-OTAIBI.
+       INSTALLATION. PUBLIC INSTITUTE FOR SOCIAL SECURITY.
+       DATE-WRITTEN. AUG 09, 2026.
+       DATE-COMPILED.
+      *REMARKS.
+      *
+      *****************************************************************
+      *                        ORP1513P                               *
+      *                                                               *
+      *        FUNCTION - THIS PROGRAM LISTS THE SSN, MAST REC CODE, *
+      *           LOCATION CODE, ACCOUNT CODE, BLOCK CODE AND LAST   *
+      *           ACCOUNTING DATE OF EVERY EMPLOYEE REGISTERED UNDER *
+      *           A GIVEN EMPLOYER REGISTRATION NUMBER.  IT IS       *
+      *           REACHED FROM ORP1511P VIA PF9 WHEN AN EMPLOYER     *
+      *           RECORD IS ON THE SCREEN.                            *
+      *                                                               *
+      *        INPUT PARMS - TCTTE-SSN (PASSED IN TCTTE-USER-AREA,   *
+      *                       HOLDS THE 7-DIGIT EMPLOYER REG NUMBER) *
+      *                                                               *
+      *        INPUT  - ST_MST_EMPLOYEE_BASIC  (DB2 MASTER TABLE)    *
+      *                                                               *
+      *        OUTPUT - SCROLLABLE TEXT LISTING OF THE EMPLOYER'S    *
+      *                 EMPLOYEE ROSTER                               *
+      *                                                               *
+      *        EXITS                                                  *
+      *            NORMAL   - PF3/CLEAR RETURNS TO ORP1511P.         *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN   *
+      *                       LINK TO ORSS0400.                      *
+      *                                                               *
+      *        MODIFICATION -                                         *
+      *           SMR#98105 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+      *****************************************************************
+      *
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID ORP1513P'.
+
+98146      COPY DFHBMSCA.
+98146      COPY DFHAID.
+
+      *****************************************************************
+      *                    CONSTANTS                                  *
+      *****************************************************************
+
+       01  CONSTANTS.
+           05  C-MAX-ROS-ROWS          PIC S9(4)  COMP VALUE +20.
+
+       01  W-ROW-COUNT                 PIC S9(4)  COMP VALUE +0.
+       01  W-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  W-ROS-EOF                   VALUE 'Y'.
+
+       01  T-M-BAS-ER-NUM               PIC 9(07).
+
+      *****************************************************************
+      *                 ROSTER ROW HOST VARIABLES                     *
+      *****************************************************************
+
+       01  T-ROS-ROW.
+           05  T-ROS-SSN               PIC 9(11).
+           05  T-ROS-MAST-CODE         PIC X(02).
+           05  T-ROS-LOC-CODE          PIC X(03).
+           05  T-ROS-ACT-CODE          PIC X(02).
+           05  T-ROS-BLOCK-CODE        PIC X(01).
+           05  T-ROS-LAST-ACCT-DATE    PIC X(10).
+
+      *****************************************************************
+      *                 DISPLAY / TEXT BUILD AREA                     *
+      *****************************************************************
+
+       01  W-TEXT-AREA.
+           05  W-TEXT-HEADING1         PIC X(60) VALUE
+               'EMPLOYEE ROSTER FOR EMPLOYER REG NUMBER'.
+           05  W-TEXT-HEADING1-R REDEFINES W-TEXT-HEADING1.
+               10  FILLER              PIC X(41).
+               10  W-TEXT-ER-NUM       PIC 9(07).
+               10  FILLER              PIC X(12).
+           05  W-TEXT-HEADING2         PIC X(60) VALUE
+               'SSN          MAST LOC ACT BLK LAST-ACCTG-DATE'.
+           05  W-TEXT-LINE.
+               10  W-TEXT-SSN          PIC 9(11).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-MAST         PIC X(02).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-LOC          PIC X(03).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-ACT          PIC X(02).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-BLK          PIC X(01).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-ACCTDT       PIC X(10).
+           05  W-TEXT-NONE             PIC X(48) VALUE
+               'NO EMPLOYEES FOUND FOR THIS EMPLOYER NUMBER.'.
+
+       01  W-RESP                      PIC S9(04) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *                    LINKAGE SECTION                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+           COPY OOC0010.
+
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-INIT.
+
+           PERFORM C0000-PROCESS.
+
+           PERFORM D0000-FINAL.
+           GOBACK.
+       A0000-MAINLINE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        B0000-INIT                             *
+      *****************************************************************
+      *         THIS SECTION ESTABLISHES ADDRESSABILITY TO THE TCTTE  *
+      *         AND PICKS UP THE EMPLOYER NUMBER PASSED FROM ORP1511P.*
+      *****************************************************************
+
+       B0000-INIT SECTION.
+
+           EXEC CICS  ADDRESS
+                      TCTUA (ADDRESS OF TCTTE-USER-AREA)
+           END-EXEC.
+
+           MOVE TCTTE-SSN  TO  T-M-BAS-ER-NUM.
+
+       B0000-INIT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0000-PROCESS                              *
+      *****************************************************************
+      *        THIS SECTION RETURNS TO ORP1511P ON PF3/CLEAR, OR      *
+      *    BUILDS AND SENDS THE EMPLOYEE ROSTER LISTING.              *
+      *****************************************************************
+
+       C0000-PROCESS  SECTION.
+
+           IF  EIBAID EQUAL TO DFHPF3  OR  DFHCLEAR
+               PERFORM C0900-XCTL-RETURN-1511
+               GO TO C0000-PROCESS-EXIT.
+
+           PERFORM C0100-BUILD-ROSTER-TEXT.
+
+       C0000-PROCESS-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                 C0100-BUILD-ROSTER-TEXT                       *
+      *****************************************************************
+      *    THIS SECTION OPENS THE ROSTER CURSOR AND SENDS UP TO       *
+      *    C-MAX-ROS-ROWS EMPLOYEE LINES AS A SCROLLABLE TEXT         *
+      *    MESSAGE, LOWEST SSN FIRST.                                 *
+      *****************************************************************
+
+       C0100-BUILD-ROSTER-TEXT SECTION.
+
+           MOVE 'N'   TO  W-EOF-SW.
+           MOVE +0    TO  W-ROW-COUNT.
+
+           MOVE 'ST_MST_EMPLOYEE_BASIC'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE ROS-CURSOR CURSOR FOR
+                SELECT   M_BAS_EE_SSN            ,
+                         M_BAS_EE_MAST_REC_CODE  ,
+                         M_BAS_EE_LOC_CODE       ,
+                         M_BAS_EE_ACT_CODE       ,
+                         M_BAS_EE_BLOCK_CODE     ,
+                         M_BAS_EE_LAST_ACCT_DATE
+                FROM     ST_MST_EMPLOYEE_BASIC
+                WHERE    M_BAS_EE_EMPLOYER_NUM = :T-M-BAS-ER-NUM
+                ORDER BY M_BAS_EE_SSN  ASC
+           END-EXEC.
+
+           EXEC SQL
+                OPEN ROS-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           MOVE T-M-BAS-ER-NUM   TO  W-TEXT-ER-NUM.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING1)
+                LENGTH  (60)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING2)
+                LENGTH  (60)
+                ACCUM
+           END-EXEC.
+
+           PERFORM C0110-FETCH-ROS-ROW
+               UNTIL  W-ROS-EOF  OR
+                      W-ROW-COUNT  NOT LESS THAN  C-MAX-ROS-ROWS.
+
+           IF  W-ROW-COUNT  EQUAL TO  +0
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-NONE)
+                    LENGTH (48)
+                    ACCUM
+               END-EXEC
+           ELSE
+               NEXT SENTENCE.
+
+           EXEC SQL
+                CLOSE ROS-CURSOR
+           END-EXEC.
+
+           EXEC CICS SEND PAGE
+           END-EXEC.
+
+       C0100-BUILD-ROSTER-TEXT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                   C0110-FETCH-ROS-ROW                         *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE ROSTER ROW AND, IF FOUND,         *
+      *    FORMATS AND ACCUMULATES IT ON THE OUTPUT TEXT PAGE.        *
+      *****************************************************************
+
+       C0110-FETCH-ROS-ROW SECTION.
+
+           EXEC SQL
+                FETCH ROS-CURSOR
+                INTO  :T-ROS-SSN            ,
+                      :T-ROS-MAST-CODE      ,
+                      :T-ROS-LOC-CODE       ,
+                      :T-ROS-ACT-CODE       ,
+                      :T-ROS-BLOCK-CODE     ,
+                      :T-ROS-LAST-ACCT-DATE
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   MOVE T-ROS-SSN            TO  W-TEXT-SSN
+                   MOVE T-ROS-MAST-CODE      TO  W-TEXT-MAST
+                   MOVE T-ROS-LOC-CODE       TO  W-TEXT-LOC
+                   MOVE T-ROS-ACT-CODE       TO  W-TEXT-ACT
+                   MOVE T-ROS-BLOCK-CODE     TO  W-TEXT-BLK
+                   MOVE T-ROS-LAST-ACCT-DATE TO  W-TEXT-ACCTDT
+                   ADD  +1                TO  W-ROW-COUNT
+                   EXEC CICS SEND TEXT
+                        FROM   (W-TEXT-LINE)
+                        LENGTH (39)
+                        ACCUM
+                   END-EXEC
+               ELSE
+                   PERFORM DB2-ERROR
+                   MOVE 'Y'  TO  W-EOF-SW.
+
+       C0110-FETCH-ROS-ROW-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *               C0900-XCTL-RETURN-1511                          *
+      *****************************************************************
+      *    THIS SECTION RETURNS CONTROL TO ORP1511P, RE-DISPLAYING    *
+      *    THE BASIC DATA SCREEN FOR THE SAME SSN.                    *
+      *****************************************************************
+
+       C0900-XCTL-RETURN-1511 SECTION.
+
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+           MOVE '1511'      TO  TCTTE-CURNT-TRAN-ID.
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+
+           EXEC CICS XCTL
+                PROGRAM ('ORP1511P')
+           END-EXEC.
+
+       C0900-XCTL-RETURN-1511-EXIT.
+              EXIT.
+           EJECT
+      *****************************************************************
+      *                        D0000-FINAL                            *
+      *****************************************************************
+      *   THIS SECTION:                                               *
+      *        -RETURNS CONTROL TO CICS, AWAITING PF3/CLEAR/ENTER.    *
+      *****************************************************************
+
+       D0000-FINAL SECTION.
+
+           EXEC CICS RETURN
+                TRANSID ('1513')
+           END-EXEC.
+
+       D0000-FINAL-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS               TO  ORSS0400-TABNM
+               MOVE T-M-BAS-ER-NUM        TO  ORSS0400-SSN
+               MOVE '1513'                TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
