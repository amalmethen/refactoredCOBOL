@@ -0,0 +1,304 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       ID DIVISION.
+
+      *****************************************************************
+      *                                                               *
+      *             SOCIAL  SECURITY  SERVICES  SYSTEM                *
+      *                                                               *
+      *     CALL CENTER BASIC-DATA EXTRACT SERVICE ROUTINE OBSSS604   *
+      *                                                               *
+      *****************************************************************
+
+       PROGRAM-ID.    OBSSS604.
+       AUTHOR.        HESSA AL-OTAIBI.
+       INSTALLATION.  PUBLIC INSTITUTION FOR SOCIAL SECURITY.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+       REMARKS.
+
+      *****************************************************************
+      *                     *** OBSSS604 ***                          *
+      *                                                               *
+      *    FUNCTION -  THIS IS A PERIODIC BATCH UTILITY, LINKED TO    *
+      *                FROM A SCHEDULED PEX THE SAME WAY OBSSS601,    *
+      *                OBSSS602 AND OBSSS603 ARE, THAT WRITES ONE      *
+      *                CCEXTRCT-REC PER ST_MST_EMPLOYEE_BASIC ROW TO   *
+      *                NEW INTERFACE FILE CCEXTRCT, THE SAME WAY       *
+      *                C0020-PRINT-BASIC-DATA IN ORP1511P SPOOLS A     *
+      *                SINGLE RECORD TO ORBASPRT FOR THE HARDCOPY      *
+      *                PRINT JOB -- EXCEPT THIS RUNS EVERY NIGHT FOR   *
+      *                EVERY SSN ON FILE RATHER THAN ONCE PER INQUIRY. *
+      *                                                               *
+      *                CCEXTRCT-REC CARRIES THE SAME FILING NUMBER,    *
+      *                LAST-ACCOUNTING DATE AND BLOCK STATUS ORP1511P  *
+      *                SHOWS ON THE BASIC DATA SCREEN, BUT LEAVES OUT  *
+      *                THE BANK PAYMENT FIELDS ORBASPRT-REC CARRIES -- *
+      *                THE CALL CENTER'S LOOKUP SYSTEM HAS NO NEED TO  *
+      *                SEE A CALLER'S BANK ACCOUNT NUMBER TO ANSWER A  *
+      *                ROUTINE STATUS QUESTION.  A SEPARATE, UNRELATED *
+      *                SYSTEM PICKS UP CCEXTRCT EACH NIGHT AND LOADS   *
+      *                THE CALL CENTER'S OWN LOOKUP SCREENS FROM IT.   *
+      *                                                               *
+      *    INPUT PARMS -   NONE.                                      *
+      *                                                               *
+      *    INPUT  -        ST_MST_EMPLOYEE_BASIC (DB2 MASTER TABLE)   *
+      *                                                               *
+      *****************************************************************
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    OUTPUT - CCEXTRCT-REC TO INTERFACE FILE CCEXTRCT, ONE PER  *
+      *               ST_MST_EMPLOYEE_BASIC ROW ON FILE.              *
+      *                                                               *
+      *    TABLES - NONE                                              *
+      *                                                               *
+      *    SWITCHES - NONE                                            *
+      *                                                               *
+      *    EXITS -                                                    *
+      *                                                               *
+      *            NORMAL - RETURN TO INVOKING PEX AFTER EVERY DB2    *
+      *                     MASTER ROW HAS BEEN EXTRACTED.             *
+      *                                                               *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN    *
+      *                       LINK TO ORSS0400, SAME AS OBSSS601,      *
+      *                       OBSSS602 AND OBSSS603.                   *
+      *                                                               *
+      *    MODIFICATIONS -                                            *
+      *           SMR#98145 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *           SMR#98147 - DB2-ERROR WAS LOGGING TO ORSS0400 UNDER *
+      *                       TRNID '1605' INSTEAD OF '1604', BREAKING*
+      *                       THE SEQUENTIAL NUMBERING OBSSS602/603    *
+      *                       ALREADY USE.  CORRECTED TO '1604'.       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID OBSSS604'.
+
+      *****************************************************************
+      *                    CONSTANTS / SWITCHES                       *
+      *****************************************************************
+
+       01  W-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  W-MASTER-EOF                 VALUE 'Y'.
+
+      *****************************************************************
+      *            DB2 MASTER ROW HOST VARIABLES / NULL INDICATORS    *
+      *****************************************************************
+
+       01  T-M-BAS-EE-SSN               PIC 9(11).
+       01  T-M-BAS-EE-FILING-NUMBER     PIC X(11).
+       01  T-M-BAS-EE-LAST-ACCT-DATE    PIC X(10).
+       01  T-M-BAS-EE-BLOCK-CODE        PIC X(01).
+       01  T-LACCT-DATE-IND             PIC S9(04) COMP.
+       01  T-BLOCK-CODE-IND             PIC S9(04) COMP.
+
+      *****************************************************************
+      *            CALL CENTER EXTRACT RECORD, NO BANK FIELDS         *
+      *****************************************************************
+
+       01  CCEXTRCT-REC.
+           05  CCX-SSN                 PIC 9(11).
+           05  CCX-FILING-NUMBER       PIC X(11).
+           05  CCX-LAST-ACCT-DATE      PIC X(10).
+           05  CCX-BLOCK-CODE          PIC X(01).
+           05  CCX-EXTRACT-DATE        PIC X(08).
+
+       01  W-CCEXTRCT-RESP             PIC S9(08) COMP.
+
+       01  W-RESPONSE                  PIC S9(08) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-EXTRACT-ALL-EMPLOYEES.
+
+       A0000-MAINLINE-EXIT.
+           EXIT PROGRAM.
+           EJECT
+      *****************************************************************
+      *                B0000-EXTRACT-ALL-EMPLOYEES                    *
+      *****************************************************************
+      *    THIS SECTION OPENS A CURSOR OVER EVERY ST_MST_EMPLOYEE_    *
+      *    BASIC ROW AND FETCHES ONE ROW AT A TIME, WRITING EACH ONE  *
+      *    TO CCEXTRCT UNTIL THE CURSOR IS EXHAUSTED.                 *
+      *****************************************************************
+
+       B0000-EXTRACT-ALL-EMPLOYEES SECTION.
+
+           MOVE 'ST_MST_EMPLOYEE_BASIC'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE EE-EXTRACT-CURSOR CURSOR FOR
+                SELECT   M_BAS_EE_SSN              ,
+                         M_BAS_EE_FILING_NUMBER    ,
+                         M_BAS_EE_LAST_ACCT_DATE    ,
+                         M_BAS_EE_BLOCK_CODE
+                FROM     ST_MST_EMPLOYEE_BASIC
+           END-EXEC.
+
+           EXEC SQL
+                OPEN EE-EXTRACT-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           PERFORM B0100-FETCH-AND-WRITE-EXTRACT
+               UNTIL  W-MASTER-EOF.
+
+           EXEC SQL
+                CLOSE EE-EXTRACT-CURSOR
+           END-EXEC.
+
+       B0000-EXTRACT-ALL-EMPLOYEES-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *              B0100-FETCH-AND-WRITE-EXTRACT                    *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE DB2 MASTER ROW AND WRITES ITS     *
+      *    SAFE SUBSET OF FIELDS TO CCEXTRCT.                         *
+      *****************************************************************
+
+       B0100-FETCH-AND-WRITE-EXTRACT SECTION.
+
+           EXEC SQL
+                FETCH EE-EXTRACT-CURSOR
+                INTO  :T-M-BAS-EE-SSN                       ,
+                      :T-M-BAS-EE-FILING-NUMBER              ,
+                      :T-M-BAS-EE-LAST-ACCT-DATE:T-LACCT-DATE-IND,
+                      :T-M-BAS-EE-BLOCK-CODE:T-BLOCK-CODE-IND
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   PERFORM C0100-WRITE-CALLCTR-EXTRACT
+               ELSE
+                   PERFORM DB2-ERROR
+                   MOVE 'Y'  TO  W-EOF-SW.
+
+       B0100-FETCH-AND-WRITE-EXTRACT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *        *** C0100-WRITE-CALLCTR-EXTRACT ***                    *
+      *                                                               *
+      *****************************************************************
+      *  BUILDS AND WRITES ONE CCEXTRCT-REC FOR THE CURRENT FETCH,    *
+      *  TREATING A NULL LAST-ACCOUNTING DATE OR BLOCK CODE AS        *
+      *  SPACES THE SAME WAY THE SCREEN LEAVES THEM BLANK.  A FAILED  *
+      *  WRITE DOES NOT ABORT THE RUN, THE SAME AS ORP1511P'S OWN     *
+      *  C0020-PRINT-BASIC-DATA.                                      *
+      *****************************************************************
+
+       C0100-WRITE-CALLCTR-EXTRACT SECTION.
+
+           MOVE  T-M-BAS-EE-SSN             TO  CCX-SSN.
+           MOVE  T-M-BAS-EE-FILING-NUMBER   TO  CCX-FILING-NUMBER.
+
+           IF  T-LACCT-DATE-IND  IS LESS THAN  ZERO
+               MOVE  SPACES                 TO  CCX-LAST-ACCT-DATE
+           ELSE
+               MOVE  T-M-BAS-EE-LAST-ACCT-DATE
+                                             TO  CCX-LAST-ACCT-DATE.
+
+           IF  T-BLOCK-CODE-IND  IS LESS THAN  ZERO
+               MOVE  SPACES                 TO  CCX-BLOCK-CODE
+           ELSE
+               MOVE  T-M-BAS-EE-BLOCK-CODE   TO  CCX-BLOCK-CODE.
+
+           MOVE  FUNCTION CURRENT-DATE(1:8) TO  CCX-EXTRACT-DATE.
+
+           EXEC CICS WRITE
+                FILE    ('CCEXTRCT')
+                RIDFLD  (CCX-SSN)
+                FROM    (CCEXTRCT-REC)
+                LENGTH  (LENGTH OF CCEXTRCT-REC)
+                RESP    (W-CCEXTRCT-RESP)
+           END-EXEC.
+
+       C0100-WRITE-CALLCTR-EXTRACT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS              TO  ORSS0400-TABNM
+               MOVE SPACES               TO  ORSS0400-CLERK
+               MOVE T-M-BAS-EE-SSN       TO  ORSS0400-SSN
+               MOVE '1604'               TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
