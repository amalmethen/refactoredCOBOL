@@ -0,0 +1,367 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * *      I D   D I V I S I O N                  PW-WHXR      *  *
+      *****************************************************************
+       PROGRAM-ID. ORP1520P.
+       AUTHOR. HESSA AL-OTAIBI.
+       INSTALLATION. PUBLIC INSTITUTE FOR SOCIAL SECURITY.
+       DATE-WRITTEN. AUG 09, 2026.
+       DATE-COMPILED.
+      *REMARKS.
+      *
+      *****************************************************************
+      *                        ORP1520P                               *
+      *                                                               *
+      *        FUNCTION - THIS PROGRAM DISPLAYS THE DEPENDENTS/       *
+      *           BENEFICIARIES ON FILE FOR A GIVEN SSN (NAME,        *
+      *           RELATIONSHIP, BIRTH DATE, CIVIL ID).  IT IS         *
+      *           REACHED FROM ORP1511P VIA PF13, SO A CLERK CAN      *
+      *           PULL UP DEPENDENTS WITHOUT RE-KEYING THE SSN IN A   *
+      *           SEPARATE TRANSACTION.                               *
+      *                                                               *
+      *        INPUT PARMS - TCTTE-SSN (PASSED IN TCTTE-USER-AREA)   *
+      *                                                               *
+      *        INPUT  - ST_MST_EMPLOYEE_DEPENDENT (DB2 MASTER TABLE)  *
+      *                                                               *
+      *        OUTPUT - SCROLLABLE TEXT LISTING OF DEPENDENTS         *
+      *                                                               *
+      *        EXITS                                                  *
+      *            NORMAL   - PF3/CLEAR RETURNS TO ORP1511P.         *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN   *
+      *                       LINK TO ORSS0400.                      *
+      *                                                               *
+      *        MODIFICATION -                                         *
+      *           SMR#98143 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+      *****************************************************************
+      *
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID ORP1520P'.
+
+98146      COPY DFHBMSCA.
+98146      COPY DFHAID.
+
+      *****************************************************************
+      *                    CONSTANTS                                  *
+      *****************************************************************
+
+       01  CONSTANTS.
+           05  C-MAX-DEP-ROWS          PIC S9(4)  COMP VALUE +10.
+
+       01  W-ROW-COUNT                 PIC S9(4)  COMP VALUE +0.
+       01  W-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  W-DEP-EOF                   VALUE 'Y'.
+
+       01  T-M-BAS-EE-SSN               PIC 9(11).
+
+      *****************************************************************
+      *                DEPENDENT ROW HOST VARIABLES                   *
+      *****************************************************************
+
+       01  T-DEP-ROW.
+           05  T-DEP-SSN               PIC 9(11).
+           05  T-DEP-NAME              PIC X(30).
+           05  T-DEP-RELATION          PIC X(12).
+           05  T-DEP-BIRTH-DATE        PIC X(08).
+           05  T-DEP-CIVIL-ID          PIC 9(12).
+
+      *****************************************************************
+      *                 DISPLAY / TEXT BUILD AREA                     *
+      *****************************************************************
+
+       01  W-TEXT-AREA.
+           05  W-TEXT-HEADING1         PIC X(60) VALUE
+               'DEPENDENTS/BENEFICIARIES ON FILE FOR THIS SSN'.
+           05  W-TEXT-HEADING2         PIC X(60) VALUE
+               'NAME                RELATION    BIRTH DATE  CIVIL-ID'.
+           05  W-TEXT-LINE.
+               10  W-TEXT-NAME         PIC X(30).
+               10  FILLER              PIC X(01) VALUE SPACES.
+               10  W-TEXT-RELATION     PIC X(12).
+               10  FILLER              PIC X(01) VALUE SPACES.
+               10  W-TEXT-BIRTHDT      PIC X(10).
+               10  FILLER              PIC X(01) VALUE SPACES.
+               10  W-TEXT-CIVIL-ID     PIC 9(12).
+           05  W-TEXT-NONE             PIC X(40) VALUE
+               'NO DEPENDENTS ON FILE FOR THIS SSN.'.
+
+       01  W-RESP                      PIC S9(04) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *                    LINKAGE SECTION                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+           COPY OOC0010.
+
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-INIT.
+
+           PERFORM C0000-PROCESS.
+
+           PERFORM D0000-FINAL.
+           GOBACK.
+       A0000-MAINLINE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        B0000-INIT                             *
+      *****************************************************************
+      *         THIS SECTION ESTABLISHES ADDRESSABILITY TO THE TCTTE  *
+      *         AND PICKS UP THE SSN PASSED FROM ORP1511P.             *
+      *****************************************************************
+
+       B0000-INIT SECTION.
+
+           EXEC CICS  ADDRESS
+                      TCTUA (ADDRESS OF TCTTE-USER-AREA)
+           END-EXEC.
+
+           MOVE TCTTE-SSN  TO  T-M-BAS-EE-SSN.
+
+       B0000-INIT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0000-PROCESS                              *
+      *****************************************************************
+      *        THIS SECTION RETURNS TO ORP1511P ON PF3/CLEAR, OR      *
+      *    BUILDS AND SENDS THE DEPENDENTS LISTING.                    *
+      *****************************************************************
+
+       C0000-PROCESS  SECTION.
+
+           IF  EIBAID EQUAL TO DFHPF3  OR  DFHCLEAR
+               PERFORM C0900-XCTL-RETURN-1511
+               GO TO C0000-PROCESS-EXIT.
+
+           PERFORM C0100-BUILD-DEPEND-TEXT.
+
+       C0000-PROCESS-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                 C0100-BUILD-DEPEND-TEXT                       *
+      *****************************************************************
+      *    THIS SECTION OPENS THE DEPENDENT CURSOR AND SENDS UP TO    *
+      *    C-MAX-DEP-ROWS DEPENDENT LINES AS A SCROLLABLE TEXT        *
+      *    MESSAGE.                                                   *
+      *****************************************************************
+
+       C0100-BUILD-DEPEND-TEXT SECTION.
+
+           MOVE 'N'   TO  W-EOF-SW.
+           MOVE +0    TO  W-ROW-COUNT.
+
+           MOVE 'ST_MST_EMPLOYEE_DEPENDENT'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE DEP-CURSOR CURSOR FOR
+                SELECT   M_DEP_NAME        ,
+                         M_DEP_RELATION    ,
+                         M_DEP_BIRTH_DATE  ,
+                         M_DEP_CIVIL_ID
+                FROM     ST_MST_EMPLOYEE_DEPENDENT
+                WHERE    M_DEP_SSN = :T-M-BAS-EE-SSN
+                ORDER BY M_DEP_NAME
+           END-EXEC.
+
+           EXEC SQL
+                OPEN DEP-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING1)
+                LENGTH  (60)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING2)
+                LENGTH  (60)
+                ACCUM
+           END-EXEC.
+
+           PERFORM C0110-FETCH-DEP-ROW
+               UNTIL  W-DEP-EOF  OR
+                      W-ROW-COUNT  NOT LESS THAN  C-MAX-DEP-ROWS.
+
+           IF  W-ROW-COUNT  EQUAL TO  +0
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-NONE)
+                    LENGTH (40)
+                    ACCUM
+               END-EXEC
+           ELSE
+               NEXT SENTENCE.
+
+           EXEC SQL
+                CLOSE DEP-CURSOR
+           END-EXEC.
+
+           EXEC CICS SEND PAGE
+           END-EXEC.
+
+       C0100-BUILD-DEPEND-TEXT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                   C0110-FETCH-DEP-ROW                         *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE DEPENDENT ROW AND, IF FOUND,      *
+      *    FORMATS AND ACCUMULATES IT ON THE OUTPUT TEXT PAGE.        *
+      *****************************************************************
+
+       C0110-FETCH-DEP-ROW SECTION.
+
+           EXEC SQL
+                FETCH DEP-CURSOR
+                INTO  :T-DEP-NAME        ,
+                      :T-DEP-RELATION    ,
+                      :T-DEP-BIRTH-DATE  ,
+                      :T-DEP-CIVIL-ID
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   MOVE T-DEP-NAME        TO  W-TEXT-NAME
+                   MOVE T-DEP-RELATION    TO  W-TEXT-RELATION
+                   MOVE T-DEP-BIRTH-DATE  TO  W-TEXT-BIRTHDT
+                   MOVE T-DEP-CIVIL-ID    TO  W-TEXT-CIVIL-ID
+                   ADD  +1                TO  W-ROW-COUNT
+                   EXEC CICS SEND TEXT
+                        FROM   (W-TEXT-LINE)
+                        LENGTH (57)
+                        ACCUM
+                   END-EXEC
+               ELSE
+                   PERFORM DB2-ERROR
+                   MOVE 'Y'  TO  W-EOF-SW.
+
+       C0110-FETCH-DEP-ROW-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *               C0900-XCTL-RETURN-1511                          *
+      *****************************************************************
+      *    THIS SECTION RETURNS CONTROL TO ORP1511P, RE-DISPLAYING    *
+      *    THE BASIC DATA SCREEN FOR THE SAME SSN.                    *
+      *****************************************************************
+
+       C0900-XCTL-RETURN-1511 SECTION.
+
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+           MOVE '1511'      TO  TCTTE-CURNT-TRAN-ID.
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+
+           EXEC CICS XCTL
+                PROGRAM ('ORP1511P')
+           END-EXEC.
+
+       C0900-XCTL-RETURN-1511-EXIT.
+              EXIT.
+           EJECT
+      *****************************************************************
+      *                        D0000-FINAL                            *
+      *****************************************************************
+      *   THIS SECTION:                                               *
+      *        -RETURNS CONTROL TO CICS, AWAITING PF3/CLEAR/ENTER.    *
+      *****************************************************************
+
+       D0000-FINAL SECTION.
+
+           EXEC CICS RETURN
+                TRANSID ('1520')
+           END-EXEC.
+
+       D0000-FINAL-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS               TO  ORSS0400-TABNM
+               MOVE T-M-BAS-EE-SSN        TO  ORSS0400-SSN
+               MOVE '1520'                TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
