@@ -0,0 +1,517 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * *      I D   D I V I S I O N                  PW-WHXR      *  *
+      *****************************************************************
+       PROGRAM-ID. ORP1515P.
+       AUTHOR. HESSA AL-OTAIBI.
+       INSTALLATION. PUBLIC INSTITUTE FOR SOCIAL SECURITY.
+       DATE-WRITTEN. AUG 09, 2026.
+       DATE-COMPILED.
+      *REMARKS.
+      *
+      *****************************************************************
+      *                        ORP1515P                               *
+      *                                                               *
+      *        FUNCTION - THIS PROGRAM DISPLAYS THE CLERK'S LIST OF   *
+      *           RECENTLY-VIEWED SSNS (MOST RECENT FIRST) AND LETS   *
+      *           THE CLERK KEY THE LINE NUMBER OF AN ENTRY TO JUMP   *
+      *           STRAIGHT BACK TO THAT SSN ON ORP1511P.  IT IS       *
+      *           REACHED FROM ORP1511P VIA PF2.                     *
+      *                                                               *
+      *        INPUT PARMS - TCTTE-CLERK (PASSED IN TCTTE-USER-AREA)  *
+      *                       TCTTE-SSN   (THE SSN TO RETURN TO ON    *
+      *                                    PF3/CLEAR)                 *
+      *                                                               *
+      *        INPUT  - ST_USR_RECENT_SSN  (DB2 HISTORY TABLE)        *
+      *                                                               *
+      *        OUTPUT - UNMAPPED TEXT PICK-LIST, NUMBERED 1 THRU N.   *
+      *                  CLERK KEYS THE LINE NUMBER AND PRESSES       *
+      *                  ENTER TO SELECT.  THE LIST IS RELOADED FROM  *
+      *                  ST_USR_RECENT_SSN ON EACH ENTRY SINCE THIS   *
+      *                  PROGRAM IS PSEUDO-CONVERSATIONAL AND CANNOT  *
+      *                  CARRY WORKING-STORAGE ACROSS THE ENTER KEY.  *
+      *                                                               *
+      *        EXITS                                                  *
+      *            NORMAL   - PF3/CLEAR OR A VALID SELECTION RETURNS  *
+      *                       TO ORP1511P.                            *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN    *
+      *                       LINK TO ORSS0400.                      *
+      *                                                               *
+      *        MODIFICATION -                                         *
+      *           SMR#98114 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *           SMR#98139 - NEW SECTION C0010-LOG-TXN-RESTART LOGS  *
+      *                       A ROW TO THE UNIFIED RESTART LOG,       *
+      *                       ST_HST_TXN_RESTART, ON EVERY FRESH      *
+      *                       (NON-RE-ENTRANT) START OF THIS          *
+      *                       TRANSACTION.                            *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+      *****************************************************************
+      *
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID ORP1515P'.
+
+98146      COPY DFHBMSCA.
+98146      COPY DFHAID.
+
+      *****************************************************************
+      *                    CONSTANTS                                  *
+      *****************************************************************
+
+       01  CONSTANTS.
+           05  C-MAX-RECENT-ROWS       PIC S9(4)  COMP VALUE +10.
+
+       01  W-ROW-COUNT                 PIC S9(4)  COMP VALUE +0.
+       01  W-ROW-NDX                   PIC S9(4)  COMP VALUE +0.
+       01  W-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  W-RECENT-EOF                VALUE 'Y'.
+
+       01  T-M-CLERK                   PIC XXX.
+       01  T-M-RETURN-SSN              PIC 9(11).
+
+      *****************************************************************
+      *       UNIFIED RESTART LOG HOST VARIABLES (SMR#98139)           *
+      *****************************************************************
+       01  T-RST-TRAN-ID               PIC X(04) VALUE '1515'.
+       01  T-RST-RESTART-DATE          PIC X(08).
+
+      *****************************************************************
+      *                 RECENT-SSN ROW HOST VARIABLES                 *
+      *****************************************************************
+
+       01  T-REC-SSN                   PIC 9(11).
+       01  T-REC-SEQ                   PIC S9(04).
+
+      *****************************************************************
+      *                 RECENT-SSN PICK-LIST TABLE                    *
+      *****************************************************************
+
+       01  W-RECENT-TBL.
+           05  W-RECENT-SSN  OCCURS 10 TIMES
+                              PIC 9(11).
+
+      *****************************************************************
+      *                 DISPLAY / TEXT BUILD AREA                     *
+      *****************************************************************
+
+       01  W-TEXT-AREA.
+           05  W-TEXT-HEADING1         PIC X(60) VALUE
+               'RECENTLY VIEWED SSNS - KEY LINE NUMBER AND PRESS ENTER'.
+           05  W-TEXT-HEADING2         PIC X(60) VALUE
+               'LN  SOCIAL SECURITY NUMBER'.
+           05  W-TEXT-LINE.
+               10  W-TEXT-LN           PIC Z9.
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-SSN          PIC 9(11).
+           05  W-TEXT-NONE             PIC X(40) VALUE
+               'NO RECENTLY VIEWED SSNS ON FILE.'.
+           05  W-TEXT-BAD-SEL          PIC X(40) VALUE
+               'INVALID LINE NUMBER - TRY AGAIN.'.
+
+       01  W-SEL-AREA.
+           05  W-SEL-IN                PIC X(02).
+       01  W-SEL-LEN                   PIC S9(04) COMP VALUE +2.
+       01  W-SEL-NUM                   PIC S9(04).
+       01  W-SEL-NUM-N REDEFINES W-SEL-NUM PIC 9(04).
+
+       01  W-RESP                      PIC S9(04) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *                    LINKAGE SECTION                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+           COPY OOC0010.
+
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-INIT.
+
+           PERFORM C0000-PROCESS.
+
+           PERFORM D0000-FINAL.
+           GOBACK.
+       A0000-MAINLINE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        B0000-INIT                             *
+      *****************************************************************
+      *         THIS SECTION ESTABLISHES ADDRESSABILITY TO THE TCTTE  *
+      *         AND PICKS UP THE CLERK ID AND RETURN SSN PASSED FROM  *
+      *         ORP1511P.                                              *
+      *****************************************************************
+
+       B0000-INIT SECTION.
+
+           EXEC CICS  ADDRESS
+                      TCTUA (ADDRESS OF TCTTE-USER-AREA)
+           END-EXEC.
+
+           MOVE TCTTE-CLERK  TO  T-M-CLERK.
+           MOVE TCTTE-SSN    TO  T-M-RETURN-SSN.
+
+       B0000-INIT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0000-PROCESS                              *
+      *****************************************************************
+      *        THIS SECTION RETURNS TO ORP1511P ON PF3/CLEAR.  ON THE *
+      *    FIRST ENTRY IT BUILDS AND SENDS THE PICK-LIST.  ON THE     *
+      *    SECOND ENTRY (ENTER KEY) IT RECEIVES AND VALIDATES THE     *
+      *    CLERK'S SELECTED LINE NUMBER.                               *
+      *****************************************************************
+
+       C0000-PROCESS  SECTION.
+
+           IF  EIBAID EQUAL TO DFHPF3  OR  DFHCLEAR
+               PERFORM C0900-XCTL-RETURN-1511
+               GO TO C0000-PROCESS-EXIT.
+
+           IF  TCTTE-ENTRY-COUNT  EQUAL TO  LOW-VALUES
+               PERFORM C0010-LOG-TXN-RESTART
+               PERFORM C0100-BUILD-RECENT-LIST
+               GO TO C0000-PROCESS-EXIT.
+
+           PERFORM C0200-RECEIVE-SELECTION.
+
+       C0000-PROCESS-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                 C0010-LOG-TXN-RESTART                         *
+      *****************************************************************
+      *    THIS SECTION LOGS A ROW TO THE UNIFIED RESTART LOG,        *
+      *    ST_HST_TXN_RESTART, SINCE TCTTE-ENTRY-COUNT AT LOW-VALUES  *
+      *    MEANS THIS IS A FRESH START OF THIS TRANSACTION, NOT A     *
+      *    CONTINUATION OF ONE ALREADY IN PROGRESS (SAME TABLE AND    *
+      *    REASONING ORP1511P AND ORP1518P LOG TO).                   *
+      *****************************************************************
+
+       C0010-LOG-TXN-RESTART SECTION.
+
+           MOVE 'ST_HST_TXN_RESTART'  TO  W-EIBDS.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                      TO  T-RST-RESTART-DATE.
+
+           EXEC SQL
+                INSERT INTO ST_HST_TXN_RESTART
+                     (RST_TRAN_ID,   RST_SSN,
+                      RST_CLERK,     RST_TERM_ID,
+                      RST_RESTART_DATE)
+                     VALUES
+                     (:T-RST-TRAN-ID, :T-M-RETURN-SSN,
+                      :T-M-CLERK,     :EIBTRMID,
+                      :T-RST-RESTART-DATE)
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+       C0010-LOG-TXN-RESTART-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                C0105-LOAD-RECENT-TBL                          *
+      *****************************************************************
+      *    THIS SECTION OPENS THE RECENT-SSN CURSOR FOR THIS CLERK    *
+      *    AND LOADS THE PICK-LIST TABLE.  IT IS PERFORMED ON EVERY   *
+      *    ENTRY SO THE LIST SURVIVES THE PSEUDO-CONVERSATIONAL       *
+      *    RETURN BETWEEN THE CLERK'S KEYSTROKES.                     *
+      *****************************************************************
+
+       C0105-LOAD-RECENT-TBL SECTION.
+
+           MOVE 'N'   TO  W-EOF-SW.
+           MOVE +0    TO  W-ROW-COUNT.
+
+           MOVE 'ST_USR_RECENT_SSN'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE RECENT-CURSOR CURSOR FOR
+                SELECT   REC_SSN  ,
+                         REC_SEQ
+                FROM     ST_USR_RECENT_SSN
+                WHERE    REC_CLERK = :T-M-CLERK
+                ORDER BY REC_SEQ
+           END-EXEC.
+
+           EXEC SQL
+                OPEN RECENT-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           PERFORM C0110-FETCH-RECENT-ROW
+               UNTIL  W-RECENT-EOF  OR
+                      W-ROW-COUNT  NOT LESS THAN  C-MAX-RECENT-ROWS.
+
+           EXEC SQL
+                CLOSE RECENT-CURSOR
+           END-EXEC.
+
+       C0105-LOAD-RECENT-TBL-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                   C0110-FETCH-RECENT-ROW                      *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE RECENT-SSN ROW AND, IF FOUND,     *
+      *    STORES IT IN THE PICK-LIST TABLE.                          *
+      *****************************************************************
+
+       C0110-FETCH-RECENT-ROW SECTION.
+
+           EXEC SQL
+                FETCH RECENT-CURSOR
+                INTO  :T-REC-SSN  ,
+                      :T-REC-SEQ
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   ADD  +1                TO  W-ROW-COUNT
+                   MOVE T-REC-SSN   TO  W-RECENT-SSN (W-ROW-COUNT)
+               ELSE
+                   PERFORM DB2-ERROR
+                   MOVE 'Y'  TO  W-EOF-SW.
+
+       C0110-FETCH-RECENT-ROW-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                C0100-BUILD-RECENT-LIST                        *
+      *****************************************************************
+      *    THIS SECTION LOADS THE PICK-LIST AND SENDS IT AS A         *
+      *    NUMBERED TEXT LISTING, THEN SETS UP THE PSEUDO-            *
+      *    CONVERSATION FOR THE NEXT ENTER.                            *
+      *****************************************************************
+
+       C0100-BUILD-RECENT-LIST SECTION.
+
+           PERFORM C0105-LOAD-RECENT-TBL.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING1)
+                LENGTH  (60)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING2)
+                LENGTH  (60)
+                ACCUM
+           END-EXEC.
+
+           IF  W-ROW-COUNT  EQUAL TO  +0
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-NONE)
+                    LENGTH (40)
+                    ACCUM
+               END-EXEC
+           ELSE
+               PERFORM C0120-SEND-RECENT-ROW
+                   VARYING  W-ROW-NDX  FROM  +1  BY  +1
+                   UNTIL  W-ROW-NDX  GREATER THAN  W-ROW-COUNT.
+
+           EXEC CICS SEND PAGE
+           END-EXEC.
+
+           IF  W-ROW-COUNT  GREATER THAN  +0
+               MOVE '1'          TO  TCTTE-ENTRY-COUNT
+               EXEC CICS RETURN
+                    TRANSID ('1515')
+               END-EXEC
+           ELSE
+               PERFORM C0900-XCTL-RETURN-1511.
+
+       C0100-BUILD-RECENT-LIST-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                C0120-SEND-RECENT-ROW                          *
+      *****************************************************************
+      *    THIS SECTION FORMATS AND ACCUMULATES ONE NUMBERED PICK-    *
+      *    LIST LINE.                                                 *
+      *****************************************************************
+
+       C0120-SEND-RECENT-ROW SECTION.
+
+           MOVE W-ROW-NDX                     TO  W-TEXT-LN.
+           MOVE W-RECENT-SSN (W-ROW-NDX)       TO  W-TEXT-SSN.
+
+           EXEC CICS SEND TEXT
+                FROM   (W-TEXT-LINE)
+                LENGTH (15)
+                ACCUM
+           END-EXEC.
+
+       C0120-SEND-RECENT-ROW-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                C0200-RECEIVE-SELECTION                        *
+      *****************************************************************
+      *    THIS SECTION RELOADS THE PICK-LIST (SINCE WORKING-STORAGE  *
+      *    DOES NOT SURVIVE THE PSEUDO-CONVERSATIONAL RETURN), THEN   *
+      *    RECEIVES THE CLERK'S TYPED LINE NUMBER, VALIDATES IT, AND  *
+      *    EITHER RETURNS TO ORP1511P WITH THE CHOSEN SSN OR          *
+      *    RE-DISPLAYS THE LIST WITH AN ERROR MESSAGE.                 *
+      *****************************************************************
+
+       C0200-RECEIVE-SELECTION SECTION.
+
+           PERFORM C0105-LOAD-RECENT-TBL.
+
+           MOVE SPACES   TO  W-SEL-IN.
+           MOVE +2       TO  W-SEL-LEN.
+
+           EXEC CICS RECEIVE
+                INTO    (W-SEL-IN)
+                LENGTH  (W-SEL-LEN)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE +0       TO  W-SEL-NUM.
+
+           IF  W-SEL-IN  IS NUMERIC
+               MOVE W-SEL-IN  TO  W-SEL-NUM-N
+           ELSE
+               NEXT SENTENCE.
+
+           IF  W-SEL-NUM  GREATER THAN  +0  AND
+               W-SEL-NUM  NOT GREATER THAN  W-ROW-COUNT
+               MOVE W-RECENT-SSN (W-SEL-NUM)  TO  T-M-RETURN-SSN
+               PERFORM C0900-XCTL-RETURN-1511
+           ELSE
+               EXEC CICS SEND TEXT
+                    FROM    (W-TEXT-BAD-SEL)
+                    LENGTH  (40)
+                    ERASE
+               END-EXEC
+               MOVE '1'          TO  TCTTE-ENTRY-COUNT
+               EXEC CICS RETURN
+                    TRANSID ('1515')
+               END-EXEC.
+
+       C0200-RECEIVE-SELECTION-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *               C0900-XCTL-RETURN-1511                          *
+      *****************************************************************
+      *    THIS SECTION RETURNS CONTROL TO ORP1511P, RE-DISPLAYING    *
+      *    THE BASIC DATA SCREEN FOR THE CURRENT RETURN SSN.          *
+      *****************************************************************
+
+       C0900-XCTL-RETURN-1511 SECTION.
+
+           MOVE LOW-VALUES     TO  TCTTE-ENTRY-SW.
+           MOVE '1511'         TO  TCTTE-CURNT-TRAN-ID.
+           MOVE LOW-VALUES     TO  TCTTE-ENTRY-COUNT.
+           MOVE T-M-RETURN-SSN TO  TCTTE-SSN.
+
+           EXEC CICS XCTL
+                PROGRAM ('ORP1511P')
+           END-EXEC.
+
+       C0900-XCTL-RETURN-1511-EXIT.
+              EXIT.
+           EJECT
+      *****************************************************************
+      *                        D0000-FINAL                            *
+      *****************************************************************
+      *   THIS SECTION:                                               *
+      *        -RETURNS CONTROL TO CICS, AWAITING PF3/CLEAR/ENTER.    *
+      *****************************************************************
+
+       D0000-FINAL SECTION.
+
+           EXEC CICS RETURN
+                TRANSID ('1515')
+           END-EXEC.
+
+       D0000-FINAL-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS               TO  ORSS0400-TABNM
+               MOVE T-M-RETURN-SSN        TO  ORSS0400-SSN
+               MOVE '1515'                TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
