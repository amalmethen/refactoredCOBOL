@@ -0,0 +1,377 @@
+       CBL TEST(NONE,SYM,SEPARATE)
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * *      I D   D I V I S I O N                  PW-WHXR      *  *
+      *****************************************************************
+       PROGRAM-ID. ORP1517P.
+       AUTHOR. HESSA AL-OTAIBI.
+       INSTALLATION. PUBLIC INSTITUTE FOR SOCIAL SECURITY.
+       DATE-WRITTEN. AUG 09, 2026.
+       DATE-COMPILED.
+      *REMARKS.
+      *
+      *****************************************************************
+      *                        ORP1517P                               *
+      *                                                               *
+      *        FUNCTION - THIS PROGRAM DISPLAYS A RECONCILIATION      *
+      *           REPORT OF DEDUCTION (DEBIT) ENTRIES OBSSS601 HELD   *
+      *           OUT OF AN ACCOUNTING TABLE AND NEVER POSTED TO THE  *
+      *           GENERAL LEDGER FOR THIS SSN -- I.E. DEDUCTIONS      *
+      *           THAT WERE NEVER ACTUALLY PAID -- SO A CLERK CAN     *
+      *           SEE WHICH DEDUCTIONS ARE STILL OUTSTANDING AND WHY  *
+      *           EACH ONE WAS HELD.  IT IS REACHED FROM ORP1511P     *
+      *           VIA PF3.                                            *
+      *                                                               *
+      *        INPUT PARMS - TCTTE-SSN (PASSED IN TCTTE-USER-AREA)   *
+      *                                                               *
+      *        INPUT  - ST_HST_ACCTG_REJECT_HOLD (DB2 HISTORY TABLE) *
+      *                                                               *
+      *        OUTPUT - SCROLLABLE TEXT DEDUCTION-NOT-PAID REPORT    *
+      *                                                               *
+      *        EXITS                                                  *
+      *            NORMAL   - PF3/CLEAR RETURNS TO ORP1511P.         *
+      *            ABNORMAL - REQUEST A CICS TRANSACTION DUMP THEN   *
+      *                       LINK TO ORSS0400.                      *
+      *                                                               *
+      *        MODIFICATION -                                         *
+      *           SMR#98136 - ORIGINAL PROGRAM.                       *
+      *                                HESSA AL-OTAIBI     09-08-2026 *
+      *****************************************************************
+      *****************************************************************
+      *
+           EJECT
+      *****************************************************************
+      *        E N V I R O N M E N T   D I V I S I O N                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+           EJECT
+      *****************************************************************
+      *                D A T A   D I V I S I O N                      *
+      *****************************************************************
+
+       DATA DIVISION.
+           SKIP3
+      *****************************************************************
+      *        W O R K I N G   S T O R A G E   S E C T I O N          *
+      *****************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER                      PIC X(24)
+               VALUE 'PROGRAM-ID ORP1517P'.
+
+98146      COPY DFHBMSCA.
+98146      COPY DFHAID.
+
+      *****************************************************************
+      *                    CONSTANTS                                  *
+      *****************************************************************
+
+       01  CONSTANTS.
+           05  C-MAX-HLD-ROWS          PIC S9(4)  COMP VALUE +15.
+
+       01  W-ROW-COUNT                 PIC S9(4)  COMP VALUE +0.
+       01  W-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  W-HLD-EOF                   VALUE 'Y'.
+
+       01  T-M-BAS-EE-SSN               PIC 9(11).
+
+      *****************************************************************
+      *               DEDUCTION-HOLD ROW HOST VARIABLES               *
+      *****************************************************************
+
+       01  T-HLD-ROW.
+           05  T-HLD-SEQ               PIC S9(04) COMP-3.
+           05  T-HLD-ACCT              PIC X(06).
+           05  T-HLD-DR-AMT            PIC S9(12)V999.
+           05  T-HLD-REASON            PIC X(02).
+           05  T-HLD-POST-DATE         PIC X(08).
+
+      *****************************************************************
+      *                 DISPLAY / TEXT BUILD AREA                     *
+      *****************************************************************
+
+       01  W-TEXT-AREA.
+           05  W-TEXT-HEADING1         PIC X(60) VALUE
+               'DEDUCTIONS HELD AND NEVER PAID FOR THIS SSN'.
+           05  W-TEXT-HEADING2         PIC X(60) VALUE
+               'SEQ   ACCT    DEDUCTION-AMT    REASON  HELD-DATE'.
+           05  W-TEXT-LINE.
+               10  W-TEXT-SEQ          PIC ZZZ9.
+               10  FILLER              PIC X(03) VALUE SPACES.
+               10  W-TEXT-ACCT         PIC X(06).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-AMOUNT       PIC Z(09)9.999-.
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  W-TEXT-REASON       PIC X(02).
+               10  FILLER              PIC X(04) VALUE SPACES.
+               10  W-TEXT-HELDDT       PIC X(08).
+           05  W-TEXT-NONE             PIC X(52) VALUE
+               'NO UNPAID DEDUCTIONS ON HOLD FOUND FOR THIS SSN.'.
+
+       01  W-RESP                      PIC S9(04) COMP.
+       01  ABEND-CODE                  PIC X(04).
+       01  ERROR-CODE                  PIC X(12) VALUE SPACES.
+       01  W-EIBDS                     PIC X(30).
+       01  W-SQLCD                     PIC Z(09)-.
+       01  W-SQLCD-C REDEFINES W-SQLCD PIC X(10).
+
+       01  ORSS0400-AREA.
+           02 ORSS0400-SQLCA           PIC X(136).
+           02 F REDEFINES ORSS0400-SQLCA.
+              03 F1                    PIC  X(12).
+              03 ORSS0400-SQLCD        PIC S9(09)   COMP.
+              03 F2                    PIC  X(120).
+           02 ORSS0400-SYSID           PIC  X(03).
+           02 ORSS0400-CLERK           PIC  X(05).
+           02 ORSS0400-TABNM           PIC  X(30).
+           02 ORSS0400-SSN             PIC  9(12).
+           02 ORSS0400-SSN-X REDEFINES ORSS0400-SSN
+                                       PIC  X(12).
+           02 ORSS0400-TRNID           PIC  X(04).
+
+           EXEC SQL INCLUDE SQLCA            END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *                    LINKAGE SECTION                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+           COPY OOC0010.
+
+      *****************************************************************
+      *        P R O C E D U R E   D I V I S I O N                    *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                    A0000-MAINLINE                             *
+      *****************************************************************
+
+       A0000-MAINLINE  SECTION.
+
+           PERFORM B0000-INIT.
+
+           PERFORM C0000-PROCESS.
+
+           PERFORM D0000-FINAL.
+           GOBACK.
+       A0000-MAINLINE-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                        B0000-INIT                             *
+      *****************************************************************
+      *         THIS SECTION ESTABLISHES ADDRESSABILITY TO THE TCTTE  *
+      *         AND PICKS UP THE SSN PASSED FROM ORP1511P.             *
+      *****************************************************************
+
+       B0000-INIT SECTION.
+
+           EXEC CICS  ADDRESS
+                      TCTUA (ADDRESS OF TCTTE-USER-AREA)
+           END-EXEC.
+
+           MOVE TCTTE-SSN  TO  T-M-BAS-EE-SSN.
+
+       B0000-INIT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                    C0000-PROCESS                              *
+      *****************************************************************
+      *        THIS SECTION RETURNS TO ORP1511P ON PF3/CLEAR, OR      *
+      *    BUILDS AND SENDS THE DEDUCTION-HOLD LISTING.               *
+      *****************************************************************
+
+       C0000-PROCESS  SECTION.
+
+           IF  EIBAID EQUAL TO DFHPF3  OR  DFHCLEAR
+               PERFORM C0900-XCTL-RETURN-1511
+               GO TO C0000-PROCESS-EXIT.
+
+           PERFORM C0100-BUILD-HLDDED-TEXT.
+
+       C0000-PROCESS-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                 C0100-BUILD-HLDDED-TEXT                       *
+      *****************************************************************
+      *    THIS SECTION OPENS THE DEDUCTION-HOLD CURSOR AND SENDS UP  *
+      *    TO C-MAX-HLD-ROWS LINES AS A SCROLLABLE TEXT MESSAGE, MOST *
+      *    RECENTLY HELD ENTRY FIRST. ONLY ENTRIES WITH A NONZERO     *
+      *    DR-AMT ARE TRUE DEDUCTIONS -- THE BAD-INDEX ROWS THAT      *
+      *    B1145-WRITE-HOLD-BADINDEX WRITES WITH A ZERO DR-AMT ARE    *
+      *    NOT, AND ARE EXCLUDED HERE.                                *
+      *****************************************************************
+
+       C0100-BUILD-HLDDED-TEXT SECTION.
+
+           MOVE 'N'   TO  W-EOF-SW.
+           MOVE +0    TO  W-ROW-COUNT.
+
+           MOVE 'ST_HST_ACCTG_REJECT_HOLD'  TO  W-EIBDS.
+
+           EXEC SQL
+                DECLARE HLD-CURSOR CURSOR FOR
+                SELECT   HLD_SEQ         ,
+                         HLD_ACCT        ,
+                         HLD_DR_AMT      ,
+                         HLD_REASON      ,
+                         HLD_POST_DATE
+                FROM     ST_HST_ACCTG_REJECT_HOLD
+                WHERE    HLD_SSN = :T-M-BAS-EE-SSN
+                AND      HLD_DR_AMT  <>  0
+                ORDER BY HLD_POST_DATE  DESC
+           END-EXEC.
+
+           EXEC SQL
+                OPEN HLD-CURSOR
+           END-EXEC.
+
+           PERFORM DB2-ERROR.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING1)
+                LENGTH  (60)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS SEND TEXT
+                FROM    (W-TEXT-HEADING2)
+                LENGTH  (60)
+                ACCUM
+           END-EXEC.
+
+           PERFORM C0110-FETCH-HLD-ROW
+               UNTIL  W-HLD-EOF  OR
+                      W-ROW-COUNT  NOT LESS THAN  C-MAX-HLD-ROWS.
+
+           IF  W-ROW-COUNT  EQUAL TO  +0
+               EXEC CICS SEND TEXT
+                    FROM   (W-TEXT-NONE)
+                    LENGTH (52)
+                    ACCUM
+               END-EXEC
+           ELSE
+               NEXT SENTENCE.
+
+           EXEC SQL
+                CLOSE HLD-CURSOR
+           END-EXEC.
+
+           EXEC CICS SEND PAGE
+           END-EXEC.
+
+       C0100-BUILD-HLDDED-TEXT-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *                   C0110-FETCH-HLD-ROW                         *
+      *****************************************************************
+      *    THIS SECTION FETCHES ONE DEDUCTION-HOLD ROW AND, IF FOUND, *
+      *    FORMATS AND ACCUMULATES IT ON THE OUTPUT TEXT PAGE.        *
+      *****************************************************************
+
+       C0110-FETCH-HLD-ROW SECTION.
+
+           EXEC SQL
+                FETCH HLD-CURSOR
+                INTO  :T-HLD-SEQ        ,
+                      :T-HLD-ACCT       ,
+                      :T-HLD-DR-AMT     ,
+                      :T-HLD-REASON     ,
+                      :T-HLD-POST-DATE
+           END-EXEC.
+
+           IF  SQLCODE  EQUAL TO  +100
+               MOVE 'Y'  TO  W-EOF-SW
+           ELSE
+               IF  SQLCODE  EQUAL TO  +0
+                   MOVE T-HLD-SEQ         TO  W-TEXT-SEQ
+                   MOVE T-HLD-ACCT        TO  W-TEXT-ACCT
+                   MOVE T-HLD-DR-AMT      TO  W-TEXT-AMOUNT
+                   MOVE T-HLD-REASON      TO  W-TEXT-REASON
+                   MOVE T-HLD-POST-DATE   TO  W-TEXT-HELDDT
+                   ADD  +1                TO  W-ROW-COUNT
+                   EXEC CICS SEND TEXT
+                        FROM   (W-TEXT-LINE)
+                        LENGTH (LENGTH OF W-TEXT-LINE)
+                        ACCUM
+                   END-EXEC
+               ELSE
+                   PERFORM DB2-ERROR.
+
+       C0110-FETCH-HLD-ROW-EXIT.  EXIT.
+           EJECT
+      *****************************************************************
+      *               C0900-XCTL-RETURN-1511                          *
+      *****************************************************************
+      *    THIS SECTION RETURNS CONTROL TO ORP1511P, RE-DISPLAYING    *
+      *    THE BASIC DATA SCREEN FOR THE SAME SSN.                    *
+      *****************************************************************
+
+       C0900-XCTL-RETURN-1511 SECTION.
+
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-SW.
+           MOVE '1511'      TO  TCTTE-CURNT-TRAN-ID.
+           MOVE LOW-VALUES  TO  TCTTE-ENTRY-COUNT.
+
+           EXEC CICS XCTL
+                PROGRAM ('ORP1511P')
+           END-EXEC.
+
+       C0900-XCTL-RETURN-1511-EXIT.
+              EXIT.
+           EJECT
+      *****************************************************************
+      *                        D0000-FINAL                            *
+      *****************************************************************
+      *   THIS SECTION:                                               *
+      *        -RETURNS CONTROL TO CICS, AWAITING PF3/CLEAR/ENTER.    *
+      *****************************************************************
+
+       D0000-FINAL SECTION.
+
+           EXEC CICS RETURN
+                TRANSID ('1517')
+           END-EXEC.
+
+       D0000-FINAL-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                        DB2-ERROR                               *
+      *****************************************************************
+      *   THIS SECTION HANDLES ANY UNEXPECTED DB2 RETURN CODE BY       *
+      *   DUMPING AND LINKING TO THE STANDARD ABEND HANDLER.           *
+      *****************************************************************
+
+       DB2-ERROR SECTION.
+
+           IF  SQLCODE  EQUAL TO  +0  OR  +100
+               NEXT SENTENCE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE SQLCODE              TO  ORSS0400-SQLCD
+               MOVE 'ORS'                TO  ORSS0400-SYSID
+               MOVE W-EIBDS               TO  ORSS0400-TABNM
+               MOVE T-M-BAS-EE-SSN        TO  ORSS0400-SSN
+               MOVE '1517'                TO  ORSS0400-TRNID
+               EXEC CICS LINK
+                    PROGRAM ('ORSS0400')
+                    COMMAREA (ORSS0400-AREA)
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC.
+
+       DB2-ERROR-EXIT.
+              EXIT.
