@@ -32,6 +32,26 @@
                10  TRAN-LEAD-SOURCE        PIC  X(02).                  00000240
                10  TRAN-LEAD-DESTINATION   PIC  X(02).                  00000250
                10  TRAN-LEAD-BYPASS-CODE   PIC  X(02).                  00000260
+      *****************************************************************
+      *  SMR#98133 : TRAN-LEAD-FORMAT-TYPE OF 'E2' IDENTIFIES AN       *
+      *              ENRICHED LEAD THAT CARRIES TRAN-LEAD-CHANNEL-IND  *
+      *              (BELOW), SO AN OLDER CONSUMER BUILT AGAINST THE   *
+      *              ORIGINAL LAYOUT CAN TELL THE EXTRA FIELD IS       *
+      *              PRESENT BEFORE IT TRIES TO READ PAST THE OLD      *
+      *              END OF RECORD.                                   *
+      *                                HESSA AL-OTAIBI     09/08/2026  *
+      *****************************************************************
                10  TRAN-LEAD-FORMAT-TYPE   PIC  X(02).                  00000270
                10  TRAN-LEAD-TXN-DATA-LENGTH   PIC S9(04) COMP.         00000280
+      *****************************************************************
+      *  SMR#98132 : NEW CHANNEL INDICATOR, SO A DOWNSTREAM CONSUMER   *
+      *              CAN TELL WHICH FRONT END ORIGINATED THIS LEAD     *
+      *              WITHOUT HAVING TO DECODE TRAN-LEAD-SOURCE.        *
+      *                                HESSA AL-OTAIBI     09/08/2026  *
+      *****************************************************************
+98132          10  TRAN-LEAD-CHANNEL-IND   PIC  X(01).                  00000285
+98132              88  TRAN-LEAD-CHNL-ONLINE      VALUE 'O'.            00000285
+98132              88  TRAN-LEAD-CHNL-BATCH       VALUE 'B'.            00000285
+98132              88  TRAN-LEAD-CHNL-SELF-SVC    VALUE 'S'.            00000285
+98132              88  TRAN-LEAD-CHNL-INTERFACE   VALUE 'X'.            00000285
 
\ No newline at end of file
