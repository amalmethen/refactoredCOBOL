@@ -3,12 +3,19 @@
       *                                        COPY MEMBER - SFCWSCON * 00000030
       *    DESCRIPTION - WORKING STORAGE COMMONLY USED CONSTANTS      * 00000040
       ***************************************************************** 00000050
+      *  MODIFICATION ===> SMR 98131  ADD K-RET-RETRY (+20), SO A       *00000055
+      *                    TRANSIENT FAILURE (E.G. A FILE TEMPORARILY   *00000055
+      *                    CLOSED) CAN BE SIGNALLED SEPARATELY FROM A   *00000055
+      *                    HARD SYSTEM ERROR                            *00000055
+      *                                    HESSA AL-OTAIBI 09/08/2026   *00000055
+      ***************************************************************** 00000055
            05  K-RETURN-CODES.                                          00000060
                10  K-RET-GOOD              PIC S9(09) COMP VALUE +0.    00000070
                10  K-RET-WARNING           PIC S9(09) COMP VALUE +4.    00000080
                10  K-RET-TXN-ERR           PIC S9(09) COMP VALUE +8.    00000090
                10  K-RET-PURGE-TXN         PIC S9(09) COMP VALUE +12.   00000100
                10  K-RET-SYSTEM-ERR        PIC S9(09) COMP VALUE +16.   00000110
+98131          10  K-RET-RETRY             PIC S9(09) COMP VALUE +20.   00000115
            05  K-SWITCH-VALUES.                                         00000120
                10  K-SWITCH-OFF            PIC  X(01)      VALUE '0'.   00000130
                10  K-SWITCH-ON             PIC  X(01)      VALUE '1'.   00000140
