@@ -68,4 +68,15 @@
 000680                   88  CWA-AI-STAT-SW-OFF      VALUE  LOW-VALUES. 00000630
 000690                                                                  00000640
 000700           10  CWA-AI-FILLER       PIC X(15).                     00000650
+                                                                        00000660
+98147 ***************************************************************** 00000661
+98147 *  SMR#98147 : NEW CWA-FSC-YR-END-MTH/CWA-FSC-YR-END-DAY, THE   * 00000662
+98147 *     MONTH/DAY OF THE FORCED FISCAL YEAR-END DATE.  MAINTAINED * 00000663
+98147 *     ON-LINE BY ORP1519P SO A SUPERVISOR CAN MOVE YEAR-END     * 00000664
+98147 *     WITHOUT A PROGRAM CHANGE, AND READ BY OBSSS601 IN PLACE   * 00000665
+98147 *     OF ITS OWN K-MARCH-03/K-MARCH-31 CONSTANTS.               * 00000666
+98147 *                                HESSA AL-OTAIBI     09/08/2026 * 00000667
+98147 ***************************************************************** 00000668
+98147      10  CWA-FSC-YR-END-MTH  PIC 9(02).                           00000670
+98147      10  CWA-FSC-YR-END-DAY  PIC 9(02).                           00000680
 
\ No newline at end of file
