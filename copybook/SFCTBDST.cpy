@@ -8,6 +8,10 @@
 000080*                                    YOUSEF ALBRAHIM 30/10/88    *00000060
 000090*  MODIFICATION ===> SMR 90683  ADD DEST CODE 75 (ALGL)          *00000060
 000100*                                    BASSAM ABU-ATWAN 26/10/92   *00000060
+000105*  MODIFICATION ===> SMR 98119  ADD DEST CODE 80 (DW EXTRACT)    *00000060
+000106*                                    HESSA AL-OTAIBI 09/08/2026  *00000060
+000107*  MODIFICATION ===> SMR 98128  ADD DEST CODE 81 (LEGAL CASE)    *00000060
+000108*                                    HESSA AL-OTAIBI 09/08/2026  *00000060
 000110******************************************************************00000070
 000120     SKIP2                                                        00000080
 000130     05  K-OA-DEST               PIC X(2) VALUE '03'.             00000090
@@ -36,4 +40,6 @@
 000360     05  K-BATCH-COLL-RPT-DEST   PIC X(2) VALUE '61'.             00000280
 000370     05  K-AUTO-COLL-NDX-UPD     PIC X(2) VALUE '70'.             00000290
 000380     05  K-ALGL-DEST             PIC X(2) VALUE '75'.             00000110
+000390     05  K-DW-EXTRACT-DEST       PIC X(2) VALUE '80'.             00000115
+000400     05  K-LGL-CASE-DEST         PIC X(2) VALUE '81'.             00000116
 
\ No newline at end of file
